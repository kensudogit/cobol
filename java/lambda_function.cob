@@ -9,14 +9,44 @@
        FILE-CONTROL.
        SELECT LAMBDA-LOG ASSIGN TO "LAMBDA.LOG"
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+       *> 投稿データ（wp_postsの代替となるフラットファイル）
+       SELECT WP-POSTS-FILE ASSIGN TO DYNAMIC WS-POSTS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS WS-FILE-STATUS.
+       *> レート制限の状態を呼び出し間で保持するファイル
+       SELECT RATE-LIMIT-STATE-FILE ASSIGN TO "RATELIMIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS WS-RATE-FILE-STATUS.
+       *> 投稿メタデータ（wp_postmetaの代替となるフラットファイル）
+       SELECT WP-POSTMETA-FILE ASSIGN TO DYNAMIC WS-POSTMETA-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS WS-POSTMETA-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LAMBDA-LOG
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F.
        01  LOG-RECORD PIC X(500).
-       
+
+       *> 投稿データファイル（CSV形式：site_code,post_id,title,slug,date,status）
+       FD  WP-POSTS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  WS-POSTS-RECORD PIC X(2000).
+
+       *> レート制限状態ファイル（CSV形式：window-start-seconds,request-count）
+       FD  RATE-LIMIT-STATE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  WS-RATE-STATE-RECORD PIC X(80).
+
+       *> 投稿メタデータファイル（CSV形式：site_code,post_id,meta_key,meta_value）
+       FD  WP-POSTMETA-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  WS-POSTMETA-RECORD PIC X(2000).
+
        WORKING-STORAGE SECTION.
        
        *> 環境変数の定義
@@ -32,9 +62,11 @@
        01  CONSTANTS.
            05  APPLICATION-JSON PIC X(20) VALUE 'application/json'.
            05  ALLOWED-METHODS PIC X(20) VALUE 'OPTIONS,POST,GET'.
-           05  ALLOWED-HEADERS PIC X(100) 
-               VALUE 'Content-Type,X-Amz-Date,Authorization,X-Api-Key,X-Amz-Security-Token'.
-           05  INTERNAL-SERVER-ERROR PIC X(30) VALUE 'Internal server error'.
+           05  ALLOWED-HEADERS PIC X(100)
+               VALUE 'Content-Type,X-Amz-Date,Authorization,X-Api-Key,X-
+      -    'Amz-Security-Token'.
+           05  INTERNAL-SERVER-ERROR PIC X(30)
+               VALUE 'Internal server error'.
            05  STATUS-200 PIC X(3) VALUE '200'.
            05  STATUS-400 PIC X(3) VALUE '400'.
            05  STATUS-500 PIC X(3) VALUE '500'.
@@ -45,19 +77,60 @@
            05 RESPONSE-BODY PIC X(2000).
            05 IS-INITIALIZED PIC X VALUE 'N'.
            05 INITIALIZATION-SUCCESS PIC X VALUE 'N'.
-       
+           05 WS-RESPONSE-POINTER PIC 9(4).
+
+       *> JSON文字列エスケープ処理用の作業領域
+       01  JSON-ESCAPE-FIELDS.
+           05  WS-ESCAPE-INPUT PIC X(200).
+           05  WS-ESCAPE-OUTPUT PIC X(400).
+           05  WS-ESCAPE-LENGTH PIC 9(3).
+           05  WS-ESCAPE-INDEX PIC 9(3).
+           05  WS-ESCAPE-OUT-POINTER PIC 9(4).
+           05  WS-ESCAPE-CHAR PIC X.
+           05  WS-ESCAPED-TITLE PIC X(400).
+           05  WS-ESCAPED-URL PIC X(400).
+           05  WS-ESCAPED-POST-DATE PIC X(400).
+
        *> HTTPリクエストの解析
        01  HTTP-REQUEST.
            05  REQUEST-BODY PIC X(2000).
            05  KEYWORD PIC X(100).
+           05  WS-KEYWORD-TRIMMED PIC X(100).
            05  SITE-CODE PIC X(10).
-           05  PAGE PIC 9(3) VALUE 001.
+           05  REQUEST-PAGE PIC 9(3) VALUE 001.
            05  PER-PAGE PIC 9(3) VALUE 010.
-           05  LIMIT PIC 9(4) VALUE 0000.
-       
+           05  REQUEST-LIMIT PIC 9(4) VALUE 0000.
+
+       *> ファイル制御変数
+       01  FILE-CONTROL-VARIABLES.
+           05  WS-FILE-STATUS PIC X(2).
+               88  WS-FILE-STATUS-OK VALUE '00'.
+           05  WS-POSTS-FILENAME PIC X(80).
+           05  WS-POSTS-EOF PIC X VALUE 'N'.
+           05  WS-POSTMETA-FILE-STATUS PIC X(2).
+               88  WS-POSTMETA-FILE-OK VALUE '00'.
+           05  WS-POSTMETA-FILENAME PIC X(80).
+           05  WS-POSTMETA-EOF PIC X VALUE 'N'.
+
+       *> 投稿データCSV行の項目分解用
+       01  CSV-PARSE-FIELDS.
+           05  CSV-SITE-CODE PIC X(3).
+           05  CSV-POST-ID PIC X(5).
+           05  CSV-POST-TITLE PIC X(200).
+           05  CSV-POST-NAME PIC X(100).
+           05  CSV-POST-DATE PIC X(30).
+           05  CSV-POST-STATUS PIC X(10).
+
+       *> 投稿メタデータCSV行の項目分解用
+       01  META-PARSE-FIELDS.
+           05  CSV-META-SITE-CODE PIC X(3).
+           05  CSV-META-POST-ID PIC X(5).
+           05  CSV-META-KEY PIC X(30).
+           05  CSV-META-VALUE PIC X(50).
+
        *> Django Postレコードの定義
        01  WP-POST-RECORD.
-           05  SITE-CODE PIC X(3).
+           05  POST-SITE-CODE PIC X(3).
            05  POST-ID PIC 9(5).
            05  POST-GUID PIC X(100).
            05  MENU-ORDER PIC 9(3).
@@ -74,6 +147,10 @@
        *> 検索結果の定義
        01  SEARCH-RESULTS.
            05  RESULTS-COUNT PIC 9(3) VALUE 0.
+           05  WS-TOTAL-RESULTS-COUNT PIC 9(3) VALUE 0.
+           05  WS-PAGE-START-INDEX PIC 9(3) VALUE 0.
+           05  WS-PAGE-END-INDEX PIC 9(3) VALUE 0.
+           05  WS-PAGE-RESULT-INDEX PIC 9(3) VALUE 0.
            05  RESULT-TABLE OCCURS 100 TIMES
                    INDEXED BY I-RESULT.
                10  RESULT-ID PIC 9(5).
@@ -107,6 +184,10 @@
            05  WS-TEMP PIC X(100).
            05  WS-WORKING PIC X(200).
            05  WS-MATCH-FOUND PIC X VALUE 'N'.
+           05  WS-MATCH-COUNT PIC 9(3).
+           05  WS-SWAP-INDEX PIC 9(3).
+           05  WS-SWAP-ID-TEMP PIC 9(5).
+           05  WS-SWAP-SCORE-TEMP PIC 9(3).
        
        *> レート制限管理
        01  RATE-LIMITING.
@@ -114,6 +195,18 @@
            05  TIME-WINDOW PIC 9(4) VALUE 3600.
            05  CURRENT-REQUESTS PIC 9(4) VALUE 0000.
            05  RATE-LIMIT-EXCEEDED PIC X VALUE 'N'.
+
+       *> レート制限状態ファイルの入出力管理
+       01  RATE-LIMIT-FILE-CONTROL.
+           05  WS-RATE-FILE-STATUS PIC X(2).
+               88  WS-RATE-FILE-OK VALUE '00'.
+           05  WS-WINDOW-START-SECONDS PIC 9(6) VALUE 0.
+           05  WS-CURRENT-CLOCK-TIME PIC 9(8).
+           05  WS-CURRENT-HH PIC 9(2).
+           05  WS-CURRENT-MM PIC 9(2).
+           05  WS-CURRENT-SS PIC 9(2).
+           05  WS-CURRENT-TOTAL-SECONDS PIC 9(6).
+           05  WS-ELAPSED-SECONDS PIC S9(6).
        
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -174,14 +267,21 @@
            DISPLAY "=== Parsing HTTP Request ==="
            
            *> リクエストボディからパラメータを抽出
+           *> （page/per_pageが送られていない場合はREQUEST-PAGE/
+           *> PER-PAGEの初期値がそのまま残る）
            UNSTRING REQUEST-BODY DELIMITED BY '{"'
-               INTO TEMP-VARIABLES, KEYWORD, SITE-CODE
+               INTO TEMP-VARIABLES, KEYWORD, SITE-CODE,
+                    REQUEST-PAGE, PER-PAGE
                ON OVERFLOW
                    DISPLAY "Request parsing overflow"
            END-UNSTRING
-           
+
+           MOVE FUNCTION TRIM(KEYWORD) TO WS-KEYWORD-TRIMMED
+
            DISPLAY "Parsed keyword: " KEYWORD
-           DISPLAY "Parsed site_code: " SITE-CODE.
+           DISPLAY "Parsed site_code: " SITE-CODE
+           DISPLAY "Parsed page: " REQUEST-PAGE
+           DISPLAY "Parsed per_page: " PER-PAGE.
        
        HANDLE-GET-REQUEST.
            DISPLAY "=== Handling GET Request ==="
@@ -232,9 +332,8 @@
        
        HANDLE-HEALTH-REQUEST.
            DISPLAY "=== Handling Health Check Request ==="
-           
-           PERFORM PERFORM-HEALTH-CHECK
-           PERFORM BUILD-HEALSEARCH-REQUEST.
+
+           PERFORM PERFORM-HEALTH-CHECK.
        
        HANDLE-SEARCH-REQUEST.
            DISPLAY "=== Handling Search Request ==="
@@ -243,39 +342,138 @@
            PERFORM BUILD-SEARCH-RESPONSE.
        
        CHECK-RATE-LIMIT.
-           ADD 1 TO CURRENT-REQUESTS
-           
+           PERFORM LOAD-RATE-LIMIT-STATE
+
+           ACCEPT WS-CURRENT-CLOCK-TIME FROM TIME
+           MOVE WS-CURRENT-CLOCK-TIME(1:2) TO WS-CURRENT-HH
+           MOVE WS-CURRENT-CLOCK-TIME(3:2) TO WS-CURRENT-MM
+           MOVE WS-CURRENT-CLOCK-TIME(5:2) TO WS-CURRENT-SS
+           COMPUTE WS-CURRENT-TOTAL-SECONDS =
+               (WS-CURRENT-HH * 3600) + (WS-CURRENT-MM * 60)
+               + WS-CURRENT-SS
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-CURRENT-TOTAL-SECONDS - WS-WINDOW-START-SECONDS
+
+           IF CURRENT-REQUESTS = 0
+               OR WS-ELAPSED-SECONDS < 0
+               OR WS-ELAPSED-SECONDS > TIME-WINDOW
+               MOVE WS-CURRENT-TOTAL-SECONDS TO WS-WINDOW-START-SECONDS
+               MOVE 1 TO CURRENT-REQUESTS
+               DISPLAY "Rate limit window reset"
+           ELSE
+               ADD 1 TO CURRENT-REQUESTS
+           END-IF
+
            IF CURRENT-REQUESTS > MAX-REQUESTS
                MOVE 'Y' TO RATE-LIMIT-EXCEEDED
                DISPLAY "Rate limit exceeded"
            ELSE
                MOVE 'N' TO RATE-LIMIT-EXCEEDED
                DISPLAY "Rate limit OK"
+           END-IF
+
+           PERFORM SAVE-RATE-LIMIT-STATE.
+
+       LOAD-RATE-LIMIT-STATE.
+           *> 前回呼び出し時のウィンドウ開始時刻とリクエスト数を読む
+           MOVE 0 TO WS-WINDOW-START-SECONDS
+           MOVE 0 TO CURRENT-REQUESTS
+           OPEN INPUT RATE-LIMIT-STATE-FILE
+           IF WS-RATE-FILE-OK
+               READ RATE-LIMIT-STATE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING WS-RATE-STATE-RECORD DELIMITED BY ','
+                           INTO WS-WINDOW-START-SECONDS
+                                CURRENT-REQUESTS
+               END-READ
+               CLOSE RATE-LIMIT-STATE-FILE
            END-IF.
+
+       SAVE-RATE-LIMIT-STATE.
+           *> ウィンドウ開始時刻と現在のリクエスト数を次回呼び出し用に保存する
+           OPEN OUTPUT RATE-LIMIT-STATE-FILE
+           MOVE SPACES TO WS-RATE-STATE-RECORD
+           STRING WS-WINDOW-START-SECONDS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CURRENT-REQUESTS DELIMITED BY SIZE
+                  INTO WS-RATE-STATE-RECORD
+           WRITE WS-RATE-STATE-RECORD
+           CLOSE RATE-LIMIT-STATE-FILE.
        
        SEARCH-CONTENT.
            DISPLAY "=== Searching Content ==="
-           
+
            MOVE 0 TO RESULTS-COUNT
-           MOVE "Simple content search" TO LOG-MESSAGE
+           MOVE "Searching wp_posts data file" TO LOG-MESSAGE
            PERFORM WRITE-LOG
-           
-           *> 基本的な検索ロジック（COBOL版）
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-               UNTIL WS-COUNTER > 10
+
+           STRING FUNCTION TRIM(POSTS-TABLE-NAME) DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+               INTO WS-POSTS-FILENAME
+           END-STRING
+
+           MOVE 'N' TO WS-POSTS-EOF
+           OPEN INPUT WP-POSTS-FILE
+           IF WS-FILE-STATUS-OK
+               PERFORM UNTIL WS-POSTS-EOF = 'Y' OR RESULTS-COUNT >= 100
+                   READ WP-POSTS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-POSTS-EOF
+                       NOT AT END
+                           PERFORM PARSE-POST-RECORD
+                           PERFORM EVALUATE-POST-MATCH
+                   END-READ
+               END-PERFORM
+               CLOSE WP-POSTS-FILE
+           ELSE
+               DISPLAY "Posts data file not found: " WS-POSTS-FILENAME
+           END-IF.
+
+       PARSE-POST-RECORD.
+           UNSTRING WS-POSTS-RECORD DELIMITED BY ','
+               INTO CSV-SITE-CODE, CSV-POST-ID, CSV-POST-TITLE,
+                    CSV-POST-NAME, CSV-POST-DATE, CSV-POST-STATUS
+           END-UNSTRING
+
+           MOVE CSV-SITE-CODE TO POST-SITE-CODE
+           MOVE CSV-POST-ID TO POST-ID
+           MOVE CSV-POST-TITLE TO POST-TITLE
+           MOVE CSV-POST-NAME TO POST-NAME
+           MOVE CSV-POST-DATE TO POST-DATE
+           MOVE CSV-POST-STATUS TO POST-STATUS.
+
+       EVALUATE-POST-MATCH.
+           MOVE 'Y' TO WS-MATCH-FOUND
+
+           IF FUNCTION TRIM(POST-STATUS) NOT = "publish"
+               MOVE 'N' TO WS-MATCH-FOUND
+           END-IF
+
+           IF SITE-CODE NOT = SPACES AND POST-SITE-CODE NOT = SITE-CODE
+               MOVE 'N' TO WS-MATCH-FOUND
+           END-IF
+
+           IF WS-MATCH-FOUND = 'Y' AND WS-KEYWORD-TRIMMED NOT = SPACES
+               MOVE 0 TO WS-MATCH-COUNT
+               INSPECT POST-TITLE TALLYING WS-MATCH-COUNT
+                   FOR ALL WS-KEYWORD-TRIMMED
+               IF WS-MATCH-COUNT = 0
+                   MOVE 'N' TO WS-MATCH-FOUND
+               END-IF
+           END-IF
+
+           IF WS-MATCH-FOUND = 'Y'
                ADD 1 TO RESULTS-COUNT
                SET I-RESULT TO RESULTS-COUNT
-               
-               MOVE WS-COUNTER TO RESULT-ID(I-RESULT)
-               STRING "Sample Post " WS-COUNTER 
-                   INTO RESULT-TITLE(I-RESULT)
-               END-STRING
-               
-               MOVE "sample-url.com" TO RESULT-URL(I-RESULT)
-               MOVE "2025-01-01" TO RESULT-POST-DATE(I-RESULT)
-               
-               COMPUTE RESULT-RELEVANCE-SCORE(I-RESULT) = WS-COUNTER * 10
-           END-PERFORM.
+               MOVE POST-ID TO RESULT-ID(I-RESULT)
+               MOVE POST-TITLE TO RESULT-TITLE(I-RESULT)
+               MOVE POST-NAME TO RESULT-URL(I-RESULT)
+               MOVE POST-DATE TO RESULT-POST-DATE(I-RESULT)
+               MOVE 10 TO RESULT-RELEVANCE-SCORE(I-RESULT)
+           END-IF.
        
        VALIDATE-SEARCH-RESULTS.
            IF RESULTS-COUNT = 0
@@ -289,23 +487,80 @@
        
        RETRIEVE-ALL-CATEGORIES.
            DISPLAY "=== Retrieving Categories ==="
-           
+
            MOVE 0 TO CATEGORY-COUNT
-           
-           *> サンプルカテゴリの追加
+
+           STRING FUNCTION TRIM(POSTMETA-TABLE-NAME) DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+               INTO WS-POSTMETA-FILENAME
+           END-STRING
+
+           MOVE 'N' TO WS-POSTMETA-EOF
+           OPEN INPUT WP-POSTMETA-FILE
+           IF WS-POSTMETA-FILE-OK
+               PERFORM UNTIL WS-POSTMETA-EOF = 'Y'
+                       OR CATEGORY-COUNT >= 50
+                   READ WP-POSTMETA-FILE
+                       AT END
+                           MOVE 'Y' TO WS-POSTMETA-EOF
+                       NOT AT END
+                           PERFORM PARSE-META-RECORD
+                           PERFORM EVALUATE-META-CATEGORY
+                   END-READ
+               END-PERFORM
+               CLOSE WP-POSTMETA-FILE
+           ELSE
+               DISPLAY "Postmeta data file not found: "
+                   WS-POSTMETA-FILENAME
+           END-IF
+
+           IF CATEGORY-COUNT = 0
+               PERFORM USE-DEFAULT-CATEGORIES
+           END-IF
+
+           DISPLAY "Found " CATEGORY-COUNT " categories".
+
+       PARSE-META-RECORD.
+           UNSTRING WS-POSTMETA-RECORD DELIMITED BY ','
+               INTO CSV-META-SITE-CODE, CSV-META-POST-ID,
+                    CSV-META-KEY, CSV-META-VALUE
+           END-UNSTRING.
+
+       EVALUATE-META-CATEGORY.
+           IF FUNCTION TRIM(CSV-META-KEY) = "category"
+                   AND CSV-META-VALUE NOT = SPACES
+               PERFORM CHECK-CATEGORY-DUPLICATE
+               IF WS-MATCH-FOUND = 'N' AND CATEGORY-COUNT < 50
+                   ADD 1 TO CATEGORY-COUNT
+                   SET I-CATEGORY TO CATEGORY-COUNT
+                   MOVE CSV-META-VALUE TO CATEGORY-NAME(I-CATEGORY)
+               END-IF
+           END-IF.
+
+       CHECK-CATEGORY-DUPLICATE.
+           MOVE 'N' TO WS-MATCH-FOUND
+           PERFORM VARYING I-CATEGORY FROM 1 BY 1
+                   UNTIL I-CATEGORY > CATEGORY-COUNT
+               IF CATEGORY-NAME(I-CATEGORY) = CSV-META-VALUE
+                   MOVE 'Y' TO WS-MATCH-FOUND
+               END-IF
+           END-PERFORM.
+
+       USE-DEFAULT-CATEGORIES.
+           *> postmetaデータが無い場合の既定カテゴリ
+           MOVE 0 TO CATEGORY-COUNT
+
            ADD 1 TO CATEGORY-COUNT
            SET I-CATEGORY TO CATEGORY-COUNT
            MOVE "健康管理" TO CATEGORY-NAME(I-CATEGORY)
-           
+
            ADD 1 TO CATEGORY-COUNT
            SET I-CATEGORY TO CATEGORY-COUNT
            MOVE "喫煙対策" TO CATEGORY-NAME(I-CATEGORY)
-           
+
            ADD 1 TO CATEGORY-COUNT
            SET I-CATEGORY TO CATEGORY-COUNT
-           MOVE "女性の健康" TO CATEGORY-NAME(I-CATEGORY)
-           
-           DISPLAY "Found " CATEGORY-COUNT " categories".
+           MOVE "女性の健康" TO CATEGORY-NAME(I-CATEGORY).
        
        SEARCH-EXTERNAL-CONTENT.
            DISPLAY "=== Searching External Content ==="
@@ -341,29 +596,75 @@
        
        EXECUTE-ADVANCED-SEARCH.
            DISPLAY "=== Executing Advanced Search ==="
-           
+
            PERFORM SEARCH-CONTENT
-           
+
            IF KEYWORD NOT = SPACES
                PERFORM ENHANCE-SEARCH-WITH-KEYWORDS
            END-IF
-           
-           PERFORM CALCULATE-RELEVANCE-SCORES.
+
+           PERFORM CALCULATE-RELEVANCE-SCORES
+
+           PERFORM APPLY-SEARCH-PAGINATION.
+
+       APPLY-SEARCH-PAGINATION.
+           *> PAGE/PER-PAGEに基づいて結果を現在ページ分だけに絞り込む
+           MOVE RESULTS-COUNT TO WS-TOTAL-RESULTS-COUNT
+
+           IF PER-PAGE = 0
+               MOVE 10 TO PER-PAGE
+           END-IF
+           IF REQUEST-PAGE = 0
+               MOVE 1 TO REQUEST-PAGE
+           END-IF
+
+           COMPUTE WS-PAGE-START-INDEX =
+               ((REQUEST-PAGE - 1) * PER-PAGE) + 1
+           COMPUTE WS-PAGE-END-INDEX =
+               WS-PAGE-START-INDEX + PER-PAGE - 1
+           IF WS-PAGE-END-INDEX > WS-TOTAL-RESULTS-COUNT
+               MOVE WS-TOTAL-RESULTS-COUNT TO WS-PAGE-END-INDEX
+           END-IF
+
+           IF WS-PAGE-START-INDEX > WS-TOTAL-RESULTS-COUNT
+               MOVE 0 TO RESULTS-COUNT
+           ELSE
+               MOVE 0 TO WS-PAGE-RESULT-INDEX
+               PERFORM VARYING I-RESULT FROM WS-PAGE-START-INDEX BY 1
+                       UNTIL I-RESULT > WS-PAGE-END-INDEX
+                   ADD 1 TO WS-PAGE-RESULT-INDEX
+                   MOVE RESULT-ID(I-RESULT)
+                       TO RESULT-ID(WS-PAGE-RESULT-INDEX)
+                   MOVE RESULT-TITLE(I-RESULT)
+                       TO RESULT-TITLE(WS-PAGE-RESULT-INDEX)
+                   MOVE RESULT-URL(I-RESULT)
+                       TO RESULT-URL(WS-PAGE-RESULT-INDEX)
+                   MOVE RESULT-POST-DATE(I-RESULT)
+                       TO RESULT-POST-DATE(WS-PAGE-RESULT-INDEX)
+                   MOVE RESULT-RELEVANCE-SCORE(I-RESULT)
+                       TO RESULT-RELEVANCE-SCORE(WS-PAGE-RESULT-INDEX)
+               END-PERFORM
+               MOVE WS-PAGE-RESULT-INDEX TO RESULTS-COUNT
+           END-IF.
        
        ENHANCE-SEARCH-WITH-KEYWORDS.
            DISPLAY "=== Enhancing search with keywords ==="
-           
+
            *> キーワード検索のロジック
            PERFORM VARYING I-RESULT FROM 1 BY 1
                UNTIL I-RESULT > RESULTS-COUNT
                    MOVE 'N' TO WS-MATCH-FOUND
-                   
+                   MOVE 0 TO WS-MATCH-COUNT
+
                    *> タイトルでのキーワードマッチング
-                   IF RESULT-TITLE(I-RESULT) CONTAINS KEYWORD
+                   INSPECT RESULT-TITLE(I-RESULT)
+                       TALLYING WS-MATCH-COUNT
+                       FOR ALL WS-KEYWORD-TRIMMED
+                   IF WS-MATCH-COUNT > 0
                        MOVE 'Y' TO WS-MATCH-FOUND
                        ADD 20 TO RESULT-RELEVANCE-SCORE(I-RESULT)
                    END-IF
-                   
+
                    *> 完全マッチが見つからない場合は低スコアを与える
                    IF WS-MATCH-FOUND = 'N'
                        ADD 5 TO RESULT-RELEVANCE-SCORE(I-RESULT)
@@ -372,84 +673,179 @@
        
        CALCULATE-RELEVANCE-SCORES.
            DISPLAY "=== Calculating Relevance Scores ==="
-           
+
            *> スコアに基づいてソート（バブルソート）
            PERFORM VARYING WS-COUNTER FROM 1 BY 1
                UNTIL WS-COUNTER > RESULTS-COUNT - 1
-               PERFORM VARYING WS-WORKING FROM 1 BY 1
-                   UNTIL WS-WORKING > RESULTS-COUNT - WS-COUNTER
-                   IF RESULT-RELEVANCE-SCORE(WS-WORKING) < 
-                      RESULT-RELEVANCE-SCORE(WS-WORKING + 1)
+               PERFORM VARYING WS-SWAP-INDEX FROM 1 BY 1
+                   UNTIL WS-SWAP-INDEX > RESULTS-COUNT - WS-COUNTER
+                   IF RESULT-RELEVANCE-SCORE(WS-SWAP-INDEX) <
+                      RESULT-RELEVANCE-SCORE(WS-SWAP-INDEX + 1)
                        PERFORM SWAP-RESULTS
                    END-IF
                END-PERFORM
            END-PERFORM.
-       
+
        SWAP-RESULTS.
-           *> 検索結果の交換
-           MOVE RESULT-ID(WS-WORKING) TO WS-TEMP
-           MOVE RESULT-ID(WS-WORKING + 1) TO RESULT-ID(WS-WORKING)
-           MOVE WS-TEMP TO RESULT-ID(WS-WORKING + 1)
-           
-           MOVE RESULT-TITLE(WS-WORKING) TO WS-TEMP
-           MOVE RESULT-TITLE(WS-WORKING + 1) TO RESULT-TITLE(WS-WORKING)
-           MOVE WS-TEMP TO RESULT-TITLE(A-WORKING + 1).
-       
+           *> 検索結果の交換（全項目を入れ替える）
+           MOVE RESULT-ID(WS-SWAP-INDEX) TO WS-SWAP-ID-TEMP
+           MOVE RESULT-ID(WS-SWAP-INDEX + 1)
+               TO RESULT-ID(WS-SWAP-INDEX)
+           MOVE WS-SWAP-ID-TEMP TO RESULT-ID(WS-SWAP-INDEX + 1)
+
+           MOVE RESULT-TITLE(WS-SWAP-INDEX) TO WS-TEMP
+           MOVE RESULT-TITLE(WS-SWAP-INDEX + 1)
+               TO RESULT-TITLE(WS-SWAP-INDEX)
+           MOVE WS-TEMP TO RESULT-TITLE(WS-SWAP-INDEX + 1)
+
+           MOVE RESULT-URL(WS-SWAP-INDEX) TO WS-TEMP
+           MOVE RESULT-URL(WS-SWAP-INDEX + 1)
+               TO RESULT-URL(WS-SWAP-INDEX)
+           MOVE WS-TEMP TO RESULT-URL(WS-SWAP-INDEX + 1)
+
+           MOVE RESULT-POST-DATE(WS-SWAP-INDEX) TO WS-TEMP
+           MOVE RESULT-POST-DATE(WS-SWAP-INDEX + 1)
+               TO RESULT-POST-DATE(WS-SWAP-INDEX)
+           MOVE WS-TEMP TO RESULT-POST-DATE(WS-SWAP-INDEX + 1)
+
+           MOVE RESULT-RELEVANCE-SCORE(WS-SWAP-INDEX)
+               TO WS-SWAP-SCORE-TEMP
+           MOVE RESULT-RELEVANCE-SCORE(WS-SWAP-INDEX + 1)
+               TO RESULT-RELEVANCE-SCORE(WS-SWAP-INDEX)
+           MOVE WS-SWAP-SCORE-TEMP
+               TO RESULT-RELEVANCE-SCORE(WS-SWAP-INDEX + 1).
+       
+       ESCAPE-JSON-STRING.
+           *> WS-ESCAPE-INPUTの内容を " と \ をエスケープして
+           *> WS-ESCAPE-OUTPUTへ書き出す
+           MOVE SPACES TO WS-ESCAPE-OUTPUT
+           MOVE 1 TO WS-ESCAPE-OUT-POINTER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESCAPE-INPUT))
+               TO WS-ESCAPE-LENGTH
+
+           PERFORM VARYING WS-ESCAPE-INDEX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-INDEX > WS-ESCAPE-LENGTH
+               MOVE WS-ESCAPE-INPUT(WS-ESCAPE-INDEX:1) TO WS-ESCAPE-CHAR
+               EVALUATE WS-ESCAPE-CHAR
+                   WHEN '"'
+                       STRING '\"' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUTPUT
+                           WITH POINTER WS-ESCAPE-OUT-POINTER
+                   WHEN '\'
+                       STRING '\\' DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUTPUT
+                           WITH POINTER WS-ESCAPE-OUT-POINTER
+                   WHEN OTHER
+                       STRING WS-ESCAPE-CHAR DELIMITED BY SIZE
+                           INTO WS-ESCAPE-OUTPUT
+                           WITH POINTER WS-ESCAPE-OUT-POINTER
+               END-EVALUATE
+           END-PERFORM.
+
        BUILD-CATEGORIES-RESPONSE.
+           MOVE SPACES TO RESPONSE-BODY
+           MOVE 1 TO WS-RESPONSE-POINTER
            STRING '{"status":"success","categories":['
-               INTO RESPONSE-BODY
-           END-STRING
-           
+               INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER
+
            PERFORM VARYING I-CATEGORY FROM 1 BY 1
                UNTIL I-CATEGORY > CATEGORY-COUNT
-               STRING '{"name":"' CATEGORY-NAME(I-CATEGORY) '"},{"' CATEGORY-NAME(I-CATEGORY) '"}'
-                   INTO RESPONSE-BODY
-               END-STRING
+               IF I-CATEGORY > 1
+                   STRING ',' INTO RESPONSE-BODY
+                       WITH POINTER WS-RESPONSE-POINTER
+               END-IF
+               MOVE CATEGORY-NAME(I-CATEGORY) TO WS-ESCAPE-INPUT
+               PERFORM ESCAPE-JSON-STRING
+               STRING '{"name":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESCAPE-OUTPUT) DELIMITED BY SIZE
+                      '"}' DELIMITED BY SIZE
+                   INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER
            END-PERFORM
-           
+
            STRING '],"count":' CATEGORY-COUNT '}'
-               INTO RESPONSE-BODY
-           END-STRING.
+               INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER.
        
        BUILD-EXTERNAL-CONTENT-RESPONSE.
+           MOVE SPACES TO RESPONSE-BODY
+           MOVE 1 TO WS-RESPONSE-POINTER
            STRING '{"status":"success","results":['
-               INTO RESPONSE-BODY
-           END-STRING
-           
+               INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER
+
            PERFORM VARYING I-RESULT FROM 1 BY 1
                UNTIL I-RESULT > RESULTS-COUNT
-               STRING '{"id":' RESULT-ID(I-RESULT) 
-                      ',"title":"' RESULT-TITLE(I-RESULT) '",'
-                      '"url":"' RESULT-URL(I-RESULT) '",'
-                      '"post_date":"' RESULT-POST-DATE(I-RESULT) '"}'
-                   INTO RESPONSE-BODY
-               END-STRING
+               IF I-RESULT > 1
+                   STRING ',' INTO RESPONSE-BODY
+                       WITH POINTER WS-RESPONSE-POINTER
+               END-IF
+               MOVE RESULT-TITLE(I-RESULT) TO WS-ESCAPE-INPUT
+               PERFORM ESCAPE-JSON-STRING
+               MOVE WS-ESCAPE-OUTPUT TO WS-ESCAPED-TITLE
+               MOVE RESULT-URL(I-RESULT) TO WS-ESCAPE-INPUT
+               PERFORM ESCAPE-JSON-STRING
+               MOVE WS-ESCAPE-OUTPUT TO WS-ESCAPED-URL
+               MOVE RESULT-POST-DATE(I-RESULT) TO WS-ESCAPE-INPUT
+               PERFORM ESCAPE-JSON-STRING
+               MOVE WS-ESCAPE-OUTPUT TO WS-ESCAPED-POST-DATE
+               STRING '{"id":' DELIMITED BY SIZE
+                      RESULT-ID(I-RESULT) DELIMITED BY SIZE
+                      ',"title":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESCAPED-TITLE) DELIMITED BY SIZE
+                      '","url":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESCAPED-URL) DELIMITED BY SIZE
+                      '","post_date":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESCAPED-POST-DATE)
+                          DELIMITED BY SIZE
+                      '"}' DELIMITED BY SIZE
+                   INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER
            END-PERFORM
-           
+
            STRING '],"total":' RESULTS-COUNT '}'
-               INTO RESPONSE-BODY
-           END-STRING.
-       
+               INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER.
+
        BUILD-SEARCH-RESPONSE.
+           MOVE SPACES TO RESPONSE-BODY
+           MOVE 1 TO WS-RESPONSE-POINTER
            STRING '{"status":"success","results":['
-               INTO RESPONSE-BODY
-           END-STRING
-           
+               INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER
+
            PERFORM VARYING I-RESULT FROM 1 BY 1
                UNTIL I-RESULT > RESULTS-COUNT
-               STRING '{"id":' RESULT-ID(I-RESULT) 
-                      ',"title":"' RESULT-TITLE(I-RESULT) '",'
-                      '"url":"' RESULT-URL(I-RESULT) '",'
-                      '"post_date":"' RESULT-POST-DATE(I-RESULT) '",'
-                      '"score":' RESULT-RELEVANCE-SCORE(I-RESULT) '}'
-                   INTO RESPONSE-BODY
-               END-STRING
+               IF I-RESULT > 1
+                   STRING ',' INTO RESPONSE-BODY
+                       WITH POINTER WS-RESPONSE-POINTER
+               END-IF
+               MOVE RESULT-TITLE(I-RESULT) TO WS-ESCAPE-INPUT
+               PERFORM ESCAPE-JSON-STRING
+               MOVE WS-ESCAPE-OUTPUT TO WS-ESCAPED-TITLE
+               MOVE RESULT-URL(I-RESULT) TO WS-ESCAPE-INPUT
+               PERFORM ESCAPE-JSON-STRING
+               MOVE WS-ESCAPE-OUTPUT TO WS-ESCAPED-URL
+               MOVE RESULT-POST-DATE(I-RESULT) TO WS-ESCAPE-INPUT
+               PERFORM ESCAPE-JSON-STRING
+               MOVE WS-ESCAPE-OUTPUT TO WS-ESCAPED-POST-DATE
+               STRING '{"id":' DELIMITED BY SIZE
+                      RESULT-ID(I-RESULT) DELIMITED BY SIZE
+                      ',"title":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESCAPED-TITLE) DELIMITED BY SIZE
+                      '","url":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESCAPED-URL) DELIMITED BY SIZE
+                      '","post_date":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESCAPED-POST-DATE)
+                          DELIMITED BY SIZE
+                      '","score":' DELIMITED BY SIZE
+                      RESULT-RELEVANCE-SCORE(I-RESULT) DELIMITED BY SIZE
+                      '}' DELIMITED BY SIZE
+                   INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER
            END-PERFORM
-           
-           STRING '],"pagination":{"total":' RESULTS-COUNT 
-                  ',"page":' PAGE ',"per_page":' PER-PAGE '}}'
-               INTO RESPONSE-BODY
-           END-STRING.
+
+           STRING '],"pagination":{"total":' DELIMITED BY SIZE
+                  WS-TOTAL-RESULTS-COUNT DELIMITED BY SIZE
+                  ',"page":' DELIMITED BY SIZE
+                  REQUEST-PAGE DELIMITED BY SIZE
+                  ',"per_page":' DELIMITED BY SIZE
+                  PER-PAGE DELIMITED BY SIZE
+                  '}}' DELIMITED BY SIZE
+               INTO RESPONSE-BODY WITH POINTER WS-RESPONSE-POINTER.
        
        WRITE-LOG.
            OPEN OUTPUT LAMBDA-LOG
