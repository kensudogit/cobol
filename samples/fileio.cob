@@ -9,25 +9,25 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       *> ファイル制御部の定義
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+       *> ファイル制御部の定義（ファイル名は実行時に動的に割り当て）
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
            *> 入力ファイル（行順次編成）
-           SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
            *> 出力ファイル（行順次編成）
-       
+
        DATA DIVISION.
        FILE SECTION.
        *> ファイル定義部
        FD INPUT-FILE.
        01 INPUT-RECORD PIC X(80).
        *> 入力レコード（80文字の文字列）
-       
+
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD PIC X(80).
        *> 出力レコード（80文字の文字列）
-       
+
        WORKING-STORAGE SECTION.
        *> 作業領域の変数定義
        01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
@@ -36,7 +36,31 @@
        *> 処理行数カウンター（3桁の数値）
        01 WS-MESSAGE PIC X(80).
        *> メッセージ用変数（80文字の文字列）
-       
+
+       *> ファイル名の設定（環境変数FILEIO_INPUT/FILEIO_OUTPUTが
+       *> 未設定の場合は入力を促し、空のままならデフォルトを使用）
+       01 WS-INPUT-FILENAME PIC X(80).
+       01 WS-OUTPUT-FILENAME PIC X(80).
+
+       *> 行フィルタ／変換スイッチ（環境変数で制御、既定は両方とも無効）
+       01 WS-SKIP-BLANK-SWITCH PIC X(1) VALUE 'N'.
+       *> FILEIO_SKIP_BLANK=Yのとき空白行を出力対象から除外
+       01 WS-UPPERCASE-SWITCH PIC X(1) VALUE 'N'.
+       *> FILEIO_UPPERCASE=Yのとき各行を大文字に変換して出力
+       01 WS-SKIPPED-COUNT PIC 9(3) VALUE 0.
+       *> 除外した空白行数
+
+       *> 区切り文字による列抽出スイッチ（環境変数で制御、既定は無効）
+       01 WS-COLUMN-EXTRACT-SWITCH PIC X(1) VALUE 'N'.
+           88 COLUMN-EXTRACT-ON VALUE 'Y'.
+       *> FILEIO_COLUMNが1以上の数値のとき、各行をFILEIO_DELIMITER
+       *> （既定はカンマ）で区切った上でその列番目だけを出力する
+       01 WS-DELIMITER-CHAR PIC X(1) VALUE ','.
+       01 WS-EXTRACT-COLUMN PIC 9(2) VALUE 0.
+       01 WS-COLUMN-FIELD PIC X(80).
+       01 WS-COLUMN-INDEX PIC 9(2) VALUE 0.
+       01 WS-UNSTRING-PTR PIC 9(3) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        *> メイン処理開始
@@ -45,7 +69,12 @@
            DISPLAY '=========================================='
            DISPLAY ' '
            *> プログラムヘッダー表示
-           
+
+           PERFORM SET-FILENAMES
+           *> 入出力ファイル名の決定（環境変数／対話入力／既定値）
+           PERFORM SET-SWITCHES
+           *> 行フィルタ／変換スイッチの決定（環境変数）
+
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
            *> 入力ファイルと出力ファイルをオープン
@@ -58,14 +87,33 @@
                        MOVE 'Y' TO WS-EOF-FLAG
                        *> ファイル終端に達した場合
                    NOT AT END
-                       ADD 1 TO WS-LINE-COUNT
-                       *> 処理行数をカウント
-                       MOVE INPUT-RECORD TO OUTPUT-RECORD
-                       *> 入力レコードを出力レコードにコピー
-                       WRITE OUTPUT-RECORD
-                       *> 出力ファイルに書き込み
-                       DISPLAY 'Processed: ' INPUT-RECORD
-                       *> 処理した内容を画面表示
+                       IF WS-SKIP-BLANK-SWITCH = 'Y'
+                          AND INPUT-RECORD = SPACES
+                           ADD 1 TO WS-SKIPPED-COUNT
+                           *> 空白行を除外してカウントのみ加算
+                       ELSE
+                           ADD 1 TO WS-LINE-COUNT
+                           *> 処理行数をカウント
+                           IF COLUMN-EXTRACT-ON
+                               PERFORM EXTRACT-COLUMN
+                               MOVE WS-COLUMN-FIELD TO OUTPUT-RECORD
+                           ELSE
+                               MOVE INPUT-RECORD TO OUTPUT-RECORD
+                               *> 入力レコードを出力レコードにコピー
+                           END-IF
+                           IF WS-UPPERCASE-SWITCH = 'Y'
+                               INSPECT OUTPUT-RECORD
+                                   CONVERTING
+                                   'abcdefghijklmnopqrstuvwxyz'
+                                   TO
+                                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                               *> 各行を大文字に変換
+                           END-IF
+                           WRITE OUTPUT-RECORD
+                           *> 出力ファイルに書き込み
+                           DISPLAY 'Processed: ' OUTPUT-RECORD
+                           *> 処理した内容を画面表示
+                       END-IF
                END-READ
            END-PERFORM
            
@@ -76,8 +124,108 @@
            DISPLAY ' '
            DISPLAY 'File processing complete!'
            DISPLAY 'Total lines processed: ' WS-LINE-COUNT
-           DISPLAY 'Output written to output.txt'
+           DISPLAY 'Blank lines skipped:   ' WS-SKIPPED-COUNT
+           DISPLAY 'Output written to ' WS-OUTPUT-FILENAME
            *> 処理完了メッセージと統計情報表示
            
            STOP RUN.
            *> プログラム終了
+
+       SET-FILENAMES.
+       *> 入力・出力ファイル名を決定する
+       *> 1) 環境変数 FILEIO_INPUT / FILEIO_OUTPUT が設定されていれば使用
+       *> 2) 未設定なら対話入力を促す
+       *> 3) 入力が空ならデフォルトのinput.txt/output.txtを使用
+           MOVE SPACES TO WS-INPUT-FILENAME
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT 'FILEIO_INPUT'
+           IF WS-INPUT-FILENAME = SPACES
+               DISPLAY 'Enter input file name '
+                   '(blank for input.txt): '
+               ACCEPT WS-INPUT-FILENAME
+           END-IF
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE 'input.txt' TO WS-INPUT-FILENAME
+           END-IF
+
+           MOVE SPACES TO WS-OUTPUT-FILENAME
+           ACCEPT WS-OUTPUT-FILENAME FROM ENVIRONMENT 'FILEIO_OUTPUT'
+           IF WS-OUTPUT-FILENAME = SPACES
+               DISPLAY 'Enter output file name '
+                   '(blank for output.txt): '
+               ACCEPT WS-OUTPUT-FILENAME
+           END-IF
+           IF WS-OUTPUT-FILENAME = SPACES
+               MOVE 'output.txt' TO WS-OUTPUT-FILENAME
+           END-IF
+
+           DISPLAY 'Input file:  ' WS-INPUT-FILENAME
+           DISPLAY 'Output file: ' WS-OUTPUT-FILENAME
+           DISPLAY ' '.
+
+       SET-SWITCHES.
+       *> 行フィルタ／変換スイッチを環境変数から決定する
+       *> FILEIO_SKIP_BLANK=Y で空白行を除外、
+       *> FILEIO_UPPERCASE=Y で大文字変換を行う
+           MOVE SPACES TO WS-MESSAGE
+           ACCEPT WS-MESSAGE FROM ENVIRONMENT 'FILEIO_SKIP_BLANK'
+           IF WS-MESSAGE(1:1) = 'Y' OR WS-MESSAGE(1:1) = 'y'
+               MOVE 'Y' TO WS-SKIP-BLANK-SWITCH
+           END-IF
+
+           MOVE SPACES TO WS-MESSAGE
+           ACCEPT WS-MESSAGE FROM ENVIRONMENT 'FILEIO_UPPERCASE'
+           IF WS-MESSAGE(1:1) = 'Y' OR WS-MESSAGE(1:1) = 'y'
+               MOVE 'Y' TO WS-UPPERCASE-SWITCH
+           END-IF
+
+           IF WS-SKIP-BLANK-SWITCH = 'Y'
+               DISPLAY 'Filter: skipping blank lines'
+           END-IF
+           IF WS-UPPERCASE-SWITCH = 'Y'
+               DISPLAY 'Filter: converting lines to uppercase'
+           END-IF
+
+           MOVE SPACES TO WS-MESSAGE
+           ACCEPT WS-MESSAGE FROM ENVIRONMENT 'FILEIO_COLUMN'
+           IF WS-MESSAGE NOT = SPACES
+               *> 数字以外が含まれていても構わない（UNSTRINGで空白区切り
+               *> の最初のトークンだけを数値項目へ取り出す）
+               MOVE 0 TO WS-EXTRACT-COLUMN
+               UNSTRING WS-MESSAGE DELIMITED BY SPACE
+                   INTO WS-EXTRACT-COLUMN
+               END-UNSTRING
+           END-IF
+
+           IF WS-EXTRACT-COLUMN > 0
+               MOVE 'Y' TO WS-COLUMN-EXTRACT-SWITCH
+
+               MOVE SPACES TO WS-MESSAGE
+               ACCEPT WS-MESSAGE FROM ENVIRONMENT 'FILEIO_DELIMITER'
+               IF WS-MESSAGE NOT = SPACES
+                   MOVE WS-MESSAGE(1:1) TO WS-DELIMITER-CHAR
+               END-IF
+
+               DISPLAY 'Filter: extracting column ' WS-EXTRACT-COLUMN
+                   ' (delimiter "' WS-DELIMITER-CHAR '")'
+           END-IF.
+
+       EXTRACT-COLUMN.
+       *> 入力行をWS-DELIMITER-CHARで区切り、WS-EXTRACT-COLUMN番目の
+       *> フィールドをWS-COLUMN-FIELDへ取り出す
+           MOVE SPACES TO WS-COLUMN-FIELD
+           MOVE 1 TO WS-UNSTRING-PTR
+           MOVE 0 TO WS-COLUMN-INDEX
+           PERFORM UNTIL WS-COLUMN-INDEX >= WS-EXTRACT-COLUMN
+                   OR WS-UNSTRING-PTR > 80
+               MOVE SPACES TO WS-COLUMN-FIELD
+               UNSTRING INPUT-RECORD DELIMITED BY WS-DELIMITER-CHAR
+                   INTO WS-COLUMN-FIELD
+                   WITH POINTER WS-UNSTRING-PTR
+               END-UNSTRING
+               ADD 1 TO WS-COLUMN-INDEX
+           END-PERFORM
+
+           *> 指定された列番号が実際の列数を超えている場合は空欄とする
+           IF WS-COLUMN-INDEX < WS-EXTRACT-COLUMN
+               MOVE SPACES TO WS-COLUMN-FIELD
+           END-IF.
