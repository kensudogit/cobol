@@ -41,7 +41,32 @@
                ASSIGN TO 'ERROR.LOG'
                ORGANIZATION IS LINE SEQUENTIAL
                STATUS IS FILE-STATUS.
-       
+
+           *> 監査ログ（他のバッチプログラムと共有する実行履歴。
+           *> 実行ごとに追記するためEXTENDで開く）
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS AUDIT-FILE-STATUS.
+
+           *> 再開用チェックポイントファイル（最後に処理したレコードID）
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> メール通知ドロップファイル（メール送信キューディレクトリへ出力）
+           SELECT MAIL-DROP-FILE
+               ASSIGN TO DYNAMIC MAIL-DROP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> ジョブ連携用の完了ステータスファイル（後続ジョブが読み取る）
+           SELECT JOB-STATUS-FILE
+               ASSIGN TO 'JOBSTATUS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -74,7 +99,28 @@
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F.
        01  ERROR-LOG-RECORD           PIC X(132).
-       
+
+       *> 他のバッチプログラムと共有する監査ログ
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD           PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD          PIC X(8).
+
+       FD  MAIL-DROP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  MAIL-DROP-RECORD           PIC X(200).
+
+       FD  JOB-STATUS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  JOB-STATUS-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
        
        *> ================================================================
@@ -94,7 +140,33 @@
            05  MAX-RETRIES            PIC 9(2)     VALUE 3.
            05  BATCH-START-TIME       PIC X(14).
            05  BATCH-END-TIME         PIC X(14).
-       
+
+       *> ================================================================
+       *> 再開／チェックポイント制御変数
+       *> ================================================================
+
+       01  RESTART-CONTROL.
+           05  LAST-CHECKPOINT-ID     PIC 9(8)     VALUE 0.
+           05  RESUMED-FROM-CHECKPOINT PIC X(1)     VALUE 'N'.
+               88  RESUMED-RUN         VALUE 'Y'.
+               88  FRESH-RUN           VALUE 'N'.
+
+       *> ================================================================
+       *> 実行時間帯（スケジュール）制御変数
+       *> ================================================================
+
+       01  SCHEDULE-CONTROL.
+           05  SCHEDULE-WINDOW-SET    PIC X(1)     VALUE 'N'.
+               88  SCHEDULE-WINDOW-DEFINED VALUE 'Y'.
+               88  SCHEDULE-WINDOW-NOT-DEFINED VALUE 'N'.
+           05  SCHEDULE-START-TIME    PIC 9(4)     VALUE 0.
+           05  SCHEDULE-END-TIME      PIC 9(4)     VALUE 2359.
+           05  CURRENT-CLOCK-TIME     PIC 9(8).
+           05  CURRENT-HHMM           PIC 9(4).
+           05  WITHIN-SCHEDULE-WINDOW PIC X(1)     VALUE 'Y'.
+               88  IN-SCHEDULE-WINDOW  VALUE 'Y'.
+               88  OUTSIDE-SCHEDULE-WINDOW VALUE 'N'.
+
        *> ================================================================
        *> ファイル制御変数
        *> ================================================================
@@ -108,6 +180,13 @@
            05  EOF-FLAG               PIC X(1)      VALUE 'N'.
                88  EOF-REACHED        VALUE 'Y'.
                88  EOF-NOT-REACHED    VALUE 'N'.
+           *> PROCESSING-STATUSは最後に処理した個別レコードの結果を
+           *> 表すだけなので、バッチ全体が最後まで完走したかどうかの
+           *> 判定にはこのスイッチを使う（検証エラーで個別レコードが
+           *> EXECUTE-RECORD-PROCESSINGまで到達しない場合でも、
+           *> ファイル終端に達していれば完走とみなす）
+           05  BATCH-COMPLETED-SWITCH PIC X(1)      VALUE 'N'.
+               88  BATCH-RUN-COMPLETED VALUE 'Y'.
        
        *> ================================================================
        *> 処理統計
@@ -119,19 +198,68 @@
            05  ERROR-RECORDS         PIC 9(6)     VALUE 0.
            05  SKIPPED-RECORDS       PIC 9(6)     VALUE 0.
            05  PROCESSING-TIME        PIC 9(4)     VALUE 0.
-       
+           05  DUPLICATE-RECORDS      PIC 9(6)     VALUE 0.
+
+       *> ================================================================
+       *> 重複レコードID検出用テーブル
+       *> ================================================================
+
+       01  DUPLICATE-RECORD-SWITCH    PIC X(1)     VALUE 'N'.
+           88  DUPLICATE-RECORD-FOUND     VALUE 'Y'.
+           88  DUPLICATE-RECORD-NOT-FOUND VALUE 'N'.
+
+       *> ================================================================
+       *> 件数突合（TOTAL = PROCESSED + ERROR + SKIPPED であることの検証）
+       *> ================================================================
+
+       01  RECONCILIATION-CONTROL.
+           05  RECONCILED-RECORD-COUNT PIC 9(6)     VALUE 0.
+           05  RECONCILIATION-VARIANCE PIC S9(6)    VALUE 0.
+           05  RECONCILIATION-SWITCH  PIC X(1)     VALUE 'Y'.
+               88  RECONCILIATION-OK      VALUE 'Y'.
+               88  RECONCILIATION-FAILED  VALUE 'N'.
+
+       01  SEEN-RECORD-ID-TABLE.
+           05  SEEN-RECORD-COUNT      PIC 9(6)     VALUE 0.
+           05  SEEN-RECORD-ENTRY OCCURS 1 TO 5000 TIMES
+                    DEPENDING ON SEEN-RECORD-COUNT
+                    INDEXED BY SEEN-RECORD-INDEX.
+               10  SEEN-RECORD-ID     PIC 9(8).
+
        *> ================================================================
        *> エラーハンドリング
        *> ================================================================
        
        01  ERROR-HANDLING.
+           *> ERROR-SOURCE/ERROR-LEVELは他のバッチプログラムと共通の
+           *> ログ書式（発生元識別子8文字＋レベル）に合わせたもの
+           05  ERROR-SOURCE           PIC X(8)     VALUE 'BATCHPRC'.
+           05  ERROR-LEVEL            PIC X(1)     VALUE 'E'.
+               88  LOG-INFO           VALUE 'I'.
+               88  LOG-WARNING        VALUE 'W'.
+               88  LOG-ERROR          VALUE 'E'.
            05  ERROR-CODE             PIC 9(3)     VALUE 0.
            05  ERROR-MESSAGE          PIC X(100).
            05  ERROR-TIMESTAMP        PIC X(14).
            05  ERROR-RECOVERY         PIC X(1)     VALUE 'Y'.
                88  RECOVERY-ENABLED   VALUE 'Y'.
                88  RECOVERY-DISABLED  VALUE 'N'.
-       
+
+       01  AUDIT-FILE-STATUS         PIC X(2).
+       *> AUDIT.LOG入出力の状態コード
+
+       01  AUDIT-CONTROL.
+           *> 他のバッチプログラムと共有する監査ログの1エントリ分。
+           *> 実行したプログラム・パラグラフ・結果を記録する
+           05  AUDIT-PROGRAM-ID       PIC X(8)     VALUE 'BATCHPRC'.
+           05  AUDIT-PARAGRAPH-ID     PIC X(30).
+           05  AUDIT-USER-ID          PIC X(8)     VALUE 'BATCH'.
+           05  AUDIT-OUTCOME          PIC X(1)     VALUE 'S'.
+               88  AUDIT-SUCCESS          VALUE 'S'.
+               88  AUDIT-FAILURE          VALUE 'F'.
+           05  AUDIT-MESSAGE          PIC X(60).
+           05  AUDIT-TIMESTAMP        PIC X(14).
+
        *> ================================================================
        *> 通知機能
        *> ================================================================
@@ -142,12 +270,14 @@
                88  NOTIFY-DISABLED     VALUE 'N'.
            05  NOTIFICATION-METHOD    PIC X(10)    VALUE 'FILE'.
            05  NOTIFICATION-MESSAGE   PIC X(200).
+           05  MAIL-DROP-DIRECTORY    PIC X(60)    VALUE './maildrop'.
+           05  MAIL-DROP-FILENAME    PIC X(80).
        
        *> ================================================================
        *> プロシージャ部
        *> ================================================================
        
-       PROCEDURE DIVISION USING BATCH-PARAMETERS.
+       PROCEDURE DIVISION.
        
        MAIN-PROCEDURE.
            DISPLAY '====================================='
@@ -159,8 +289,15 @@
            PERFORM LOAD-BATCH-CONTROL
            
            PERFORM VALIDATE-BATCH-PARAMETERS
-           
-           PERFORM EXECUTE-BATCH-PROCESSING
+
+           PERFORM CHECK-SCHEDULE-WINDOW
+
+           IF IN-SCHEDULE-WINDOW
+               PERFORM EXECUTE-BATCH-PROCESSING
+           ELSE
+               DISPLAY 'Outside scheduled time window, skipping '
+                   'batch execution'
+           END-IF
            
            PERFORM GENERATE-BATCH-REPORT
            
@@ -187,12 +324,48 @@
            *> エラーログファイルを開く
            OPEN OUTPUT ERROR-LOG-FILE
            
-           *> ログエントリの書き込み
+           *> ログエントリの書き込み（開始を示すINFOエントリ）
+           MOVE 'I' TO ERROR-LEVEL
+           MOVE 0 TO ERROR-CODE
+           MOVE 'Batch processing started' TO ERROR-MESSAGE
+           MOVE FUNCTION CURRENT-DATE TO ERROR-TIMESTAMP
+           MOVE 'INITIALIZE-BATCH-PROCESSING' TO AUDIT-PARAGRAPH-ID
            PERFORM WRITE-ERROR-LOG
-           
+           MOVE 'E' TO ERROR-LEVEL
+
+           *> 前回実行の中断位置があれば読み込む
+           PERFORM LOAD-CHECKPOINT
+
            DISPLAY 'Batch processing initialized'
            DISPLAY 'Batch ID: ' BATCH-ID.
-       
+
+       LOAD-CHECKPOINT.
+           *> チェックポイントファイルから最後に処理したレコードIDを読む
+           OPEN INPUT CHECKPOINT-FILE
+           IF FILE-STATUS-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO LAST-CHECKPOINT-ID
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO LAST-CHECKPOINT-ID
+                       MOVE 'Y' TO RESUMED-FROM-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO LAST-CHECKPOINT-ID
+           END-IF
+           IF RESUMED-RUN
+               DISPLAY 'Resuming after checkpoint record ID: '
+                   LAST-CHECKPOINT-ID
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           *> 現在処理中のレコードIDをチェックポイントファイルへ記録する
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE RECORD-ID TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        *> ================================================================
        *> バッチ制御ファイル読み込み
        *> ================================================================
@@ -204,7 +377,13 @@
            
            IF FILE-STATUS NOT = '00'
                DISPLAY 'Warning: Batch control file not found'
+               MOVE 'W' TO ERROR-LEVEL
+               MOVE 0 TO ERROR-CODE
+               MOVE 'Batch control file not found' TO ERROR-MESSAGE
+               MOVE FUNCTION CURRENT-DATE TO ERROR-TIMESTAMP
+               MOVE 'LOAD-BATCH-CONTROL' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-ERROR-LOG
+               MOVE 'E' TO ERROR-LEVEL
                CLOSE BATCH-CONTROL-FILE
                EXIT PARAGRAPH
            END-IF
@@ -235,6 +414,11 @@
                    MOVE CONTROL-VALUE(1:1) TO NOTIFICATION-ENABLED
                WHEN 'RECOVERY'
                    MOVE CONTROL-VALUE(1:1) TO ERROR-RECOVERY
+               WHEN 'SCHEDULE'
+                   *> 書式 HHMM-HHMM（実行を許可する時間帯）
+                   MOVE CONTROL-VALUE(1:4) TO SCHEDULE-START-TIME
+                   MOVE CONTROL-VALUE(6:4) TO SCHEDULE-END-TIME
+                   MOVE 'Y' TO SCHEDULE-WINDOW-SET
                WHEN OTHER
                    DISPLAY 'Unknown control type: ' CONTROL-TYPE
            END-EVALUATE.
@@ -261,7 +445,29 @@
            END-IF
            
            DISPLAY 'Batch parameters validated successfully'.
-       
+
+       CHECK-SCHEDULE-WINDOW.
+           *> SCHEDULE制御レコードで指定された時間帯内かどうかを判定する
+           MOVE 'Y' TO WITHIN-SCHEDULE-WINDOW
+           IF SCHEDULE-WINDOW-DEFINED
+               ACCEPT CURRENT-CLOCK-TIME FROM TIME
+               MOVE CURRENT-CLOCK-TIME(1:4) TO CURRENT-HHMM
+               IF SCHEDULE-START-TIME <= SCHEDULE-END-TIME
+                   IF CURRENT-HHMM < SCHEDULE-START-TIME
+                           OR CURRENT-HHMM > SCHEDULE-END-TIME
+                       MOVE 'N' TO WITHIN-SCHEDULE-WINDOW
+                   END-IF
+               ELSE
+                   *> 日付をまたぐ時間帯（例：22:00～翌06:00）
+                   IF CURRENT-HHMM > SCHEDULE-END-TIME
+                           AND CURRENT-HHMM < SCHEDULE-START-TIME
+                       MOVE 'N' TO WITHIN-SCHEDULE-WINDOW
+                   END-IF
+               END-IF
+               DISPLAY 'Schedule window: ' SCHEDULE-START-TIME '-'
+                   SCHEDULE-END-TIME '  Current: ' CURRENT-HHMM
+           END-IF.
+
        *> ================================================================
        *> バッチ処理実行
        *> ================================================================
@@ -270,26 +476,35 @@
            DISPLAY 'Executing batch processing...'
            
            OPEN INPUT PROCESS-FILE
-           OPEN OUTPUT RESULT-FILE
-           
+
            IF FILE-STATUS NOT = '00'
                MOVE 003 TO ERROR-CODE
                MOVE 'Cannot open process file' TO ERROR-MESSAGE
                PERFORM HANDLE-BATCH-ERROR
+               EXIT PARAGRAPH
            END-IF
-           
+
+           OPEN OUTPUT RESULT-FILE
+
            MOVE 'N' TO EOF-FLAG
            
            PERFORM UNTIL EOF-REACHED
                READ PROCESS-FILE
                    AT END
                        MOVE 'Y' TO EOF-FLAG
+                       MOVE 'Y' TO BATCH-COMPLETED-SWITCH
                    NOT AT END
                        ADD 1 TO TOTAL-RECORDS
-                       PERFORM PROCESS-SINGLE-RECORD
+                       IF RESUMED-RUN
+                               AND RECORD-ID <= LAST-CHECKPOINT-ID
+                           ADD 1 TO SKIPPED-RECORDS
+                       ELSE
+                           PERFORM PROCESS-SINGLE-RECORD
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
-           
+
            CLOSE PROCESS-FILE
            CLOSE RESULT-FILE
            
@@ -307,9 +522,12 @@
                ADD 1 TO PROCESSED-RECORDS
            ELSE
                ADD 1 TO ERROR-RECORDS
+               MOVE FUNCTION CURRENT-DATE TO ERROR-TIMESTAMP
+               MOVE 004 TO ERROR-CODE
+               MOVE 'PROCESS-SINGLE-RECORD' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-ERROR-LOG
            END-IF.
-       
+
        VALIDATE-PROCESS-RECORD.
            *> レコードの妥当性チェック
            IF RECORD-ID = 0 OR RECORD-ID = SPACES
@@ -320,15 +538,40 @@
                    MOVE 'N' TO PROCESS-FLAG
                    MOVE 'Empty process data' TO ERROR-MESSAGE
                ELSE
-                   MOVE 'Y' TO PROCESS-FLAG
+                   PERFORM CHECK-DUPLICATE-RECORD-ID
+                   IF DUPLICATE-RECORD-FOUND
+                       MOVE 'N' TO PROCESS-FLAG
+                       MOVE 'Duplicate record ID' TO ERROR-MESSAGE
+                       ADD 1 TO DUPLICATE-RECORDS
+                   ELSE
+                       MOVE 'Y' TO PROCESS-FLAG
+                   END-IF
                END-IF
            END-IF.
+
+       CHECK-DUPLICATE-RECORD-ID.
+           *> 既に処理済みのレコードIDかどうかをテーブル検索で判定する
+           MOVE 'N' TO DUPLICATE-RECORD-SWITCH
+           SET SEEN-RECORD-INDEX TO 1
+           SEARCH SEEN-RECORD-ENTRY
+               AT END
+                   IF SEEN-RECORD-COUNT < 5000
+                       ADD 1 TO SEEN-RECORD-COUNT
+                       SET SEEN-RECORD-INDEX TO SEEN-RECORD-COUNT
+                       MOVE RECORD-ID
+                           TO SEEN-RECORD-ID(SEEN-RECORD-INDEX)
+                   END-IF
+               WHEN SEEN-RECORD-ID(SEEN-RECORD-INDEX) = RECORD-ID
+                   MOVE 'Y' TO DUPLICATE-RECORD-SWITCH
+           END-SEARCH.
        
        EXECUTE-RECORD-PROCESSING.
            *> レコード処理の実行
            PERFORM WITH TEST AFTER
-               UNTIL RETRY-COUNT >= MAX-RETRIES OR PROCESSING-STATUS = 'C'
-               
+               UNTIL RETRY-COUNT >= MAX-RETRIES
+                   OR PROCESSING-STATUS = 'C'
+
+
                PERFORM PROCESS-RECORD-DATA
                
                IF PROCESSING-STATUS = 'E'
@@ -340,6 +583,7 @@
            
            IF PROCESSING-STATUS = 'E'
                ADD 1 TO ERROR-RECORDS
+               MOVE 'EXECUTE-RECORD-PROCESSING' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-ERROR-LOG
            ELSE
                PERFORM WRITE-RESULT-RECORD
@@ -361,8 +605,9 @@
            MOVE 'SUCCESS' TO RESULT-STATUS
            MOVE 'Record processed successfully' TO RESULT-MESSAGE
            
-           MOVE FUNCTION CURRENT-DATE TO PROCESSING-TIME
-           
+           MOVE FUNCTION CURRENT-DATE
+               TO PROCESSING-TIME IN RESULT-RECORD
+
            WRITE RESULT-RECORD.
        
        *> ================================================================
@@ -373,9 +618,10 @@
            DISPLAY 'Batch Error: ' ERROR-CODE ' - ' ERROR-MESSAGE
            
            MOVE FUNCTION CURRENT-DATE TO ERROR-TIMESTAMP
-           
+           MOVE 'HANDLE-BATCH-ERROR' TO AUDIT-PARAGRAPH-ID
+
            PERFORM WRITE-ERROR-LOG
-           
+
            IF RECOVERY-ENABLED
                PERFORM ATTEMPT-ERROR-RECOVERY
            ELSE
@@ -384,17 +630,66 @@
            END-IF.
        
        WRITE-ERROR-LOG.
-           *> エラーログの書き込み
+           *> エラーログの書き込み（他のバッチプログラムと共通の
+           *> "タイムスタンプ 発生元 [レベル] メッセージ" 形式。
+           *> このプログラムはコード番号も記録するためメッセージの
+           *> 先頭にコードを付加する）
+           *> ERROR-LOG-RECORDへ直接STRINGする前にSPACESで初期化
+           *> しておかないと、行順次ファイルへのWRITEが境界違反
+           *> で失敗する（GnuCOBOLの既知の制約）
+           MOVE SPACES TO ERROR-LOG-RECORD
            STRING ERROR-TIMESTAMP DELIMITED BY SIZE
-                  ' ERROR ' DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  ERROR-SOURCE DELIMITED BY SIZE
+                  ' [' DELIMITED BY SIZE
+                  ERROR-LEVEL DELIMITED BY SIZE
+                  '] ' DELIMITED BY SIZE
                   ERROR-CODE DELIMITED BY SIZE
-                  ': ' DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
                   ERROR-MESSAGE DELIMITED BY SIZE
                      INTO ERROR-LOG-RECORD
            END-STRING
-           
-           WRITE ERROR-LOG-RECORD.
-       
+
+           WRITE ERROR-LOG-RECORD
+
+           *> 自プログラムのログに加え、共有監査ログにも記録する
+           IF LOG-ERROR
+               MOVE 'F' TO AUDIT-OUTCOME
+           ELSE
+               MOVE 'S' TO AUDIT-OUTCOME
+           END-IF
+           MOVE ERROR-MESSAGE TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AUDIT-LOG.
+           *> 監査ログへの書き込み（他のバッチプログラムと共通の
+           *> "タイムスタンプ プログラムID パラグラフID ユーザID
+           *> [結果] メッセージ" 形式。複数プログラムが追記するため
+           *> EXTENDで開き、ファイルが無ければOUTPUTで新規作成する）
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PROGRAM-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PARAGRAPH-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-USER-ID DELIMITED BY SIZE
+                  ' [' DELIMITED BY SIZE
+                  AUDIT-OUTCOME DELIMITED BY SIZE
+                  '] ' DELIMITED BY SIZE
+                  AUDIT-MESSAGE DELIMITED BY SIZE
+                     INTO AUDIT-LOG-RECORD
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
        ATTEMPT-ERROR-RECOVERY.
            DISPLAY 'Attempting error recovery...'
            
@@ -420,9 +715,11 @@
        
        GENERATE-BATCH-REPORT.
            DISPLAY 'Generating batch report...'
-           
+
            MOVE FUNCTION CURRENT-DATE TO BATCH-END-TIME
-           
+
+           PERFORM RECONCILE-RECORD-COUNTS
+
            DISPLAY '====================================='
            DISPLAY 'BATCH PROCESSING REPORT'
            DISPLAY '====================================='
@@ -433,9 +730,33 @@
            DISPLAY 'Processed Records:  ' PROCESSED-RECORDS
            DISPLAY 'Error Records:      ' ERROR-RECORDS
            DISPLAY 'Skipped Records:    ' SKIPPED-RECORDS
+           DISPLAY 'Duplicate Records:  ' DUPLICATE-RECORDS
            DISPLAY 'Retry Count:        ' RETRY-COUNT
            DISPLAY 'Processing Status:  ' PROCESSING-STATUS
+           IF RECONCILIATION-OK
+               DISPLAY 'Reconciliation:     OK ('
+                   RECONCILED-RECORD-COUNT ' accounted for)'
+           ELSE
+               DISPLAY 'Reconciliation:     *** VARIANCE DETECTED ***'
+               DISPLAY 'Reconciliation:     expected ' TOTAL-RECORDS
+                   ', accounted for ' RECONCILED-RECORD-COUNT
+                   ', variance ' RECONCILIATION-VARIANCE
+           END-IF
            DISPLAY '====================================='.
+
+       RECONCILE-RECORD-COUNTS.
+           *> TOTAL-RECORDSが処理済・エラー・スキップの合計と一致するか検証
+           COMPUTE RECONCILED-RECORD-COUNT =
+               PROCESSED-RECORDS + ERROR-RECORDS + SKIPPED-RECORDS
+           COMPUTE RECONCILIATION-VARIANCE =
+               TOTAL-RECORDS - RECONCILED-RECORD-COUNT
+           IF RECONCILIATION-VARIANCE = 0
+               MOVE 'Y' TO RECONCILIATION-SWITCH
+           ELSE
+               MOVE 'N' TO RECONCILIATION-SWITCH
+               DISPLAY 'WARNING: Record count reconciliation failed - '
+                   'variance of ' RECONCILIATION-VARIANCE ' record(s)'
+           END-IF.
        
        *> ================================================================
        *> 通知機能
@@ -460,7 +781,8 @@
            END-IF.
        
        GENERATE-NOTIFICATION-MESSAGE.
-           STRING 'Batch processing completed for Batch ID: ' DELIMITED BY SIZE
+           STRING 'Batch processing completed for Batch ID: '
+                     DELIMITED BY SIZE
                   BATCH-ID DELIMITED BY SIZE
                   '. Processed ' DELIMITED BY SIZE
                   PROCESSED-RECORDS DELIMITED BY SIZE
@@ -471,15 +793,63 @@
            END-STRING.
        
        WRITE-NOTIFICATION-FILE.
-           *> 通知ファイルの書き込み
-           OPEN OUTPUT ERROR-LOG-FILE
-           MOVE NOTIFICATION-MESSAGE TO ERROR-LOG-RECORD
-           WRITE ERROR-LOG-RECORD
-           CLOSE ERROR-LOG-FILE.
+           *> 通知メッセージを共通の監査ログ（ERROR-LOG-FILE、まだ
+           *> オープン中）へINFOレベルの1エントリとして追記する。
+           *> 以前はここでERROR-LOG-FILEをOUTPUTモードで再オープン
+           *> しており、FINALIZE-BATCH-PROCESSING到達前にそれまでの
+           *> 監査ログ全体を消してしまっていた。
+           MOVE 'I' TO ERROR-LEVEL
+           MOVE 0 TO ERROR-CODE
+           MOVE NOTIFICATION-MESSAGE TO ERROR-MESSAGE
+           MOVE FUNCTION CURRENT-DATE TO ERROR-TIMESTAMP
+           MOVE 'WRITE-NOTIFICATION-FILE' TO AUDIT-PARAGRAPH-ID
+           PERFORM WRITE-ERROR-LOG
+           MOVE 'E' TO ERROR-LEVEL.
        
        SEND-EMAIL-NOTIFICATION.
-           *> メール通知の送信（実装例）
-           DISPLAY 'Email notification: ' NOTIFICATION-MESSAGE.
+           *> メールドロップディレクトリへ通知メールファイルを書き出す
+           *> （実運用ではMTA等がこのディレクトリを監視して配送する）
+           MOVE SPACES TO MAIL-DROP-DIRECTORY
+           ACCEPT MAIL-DROP-DIRECTORY FROM ENVIRONMENT 'MAIL_DROP_DIR'
+           IF MAIL-DROP-DIRECTORY = SPACES
+               MOVE './maildrop' TO MAIL-DROP-DIRECTORY
+           END-IF
+
+           MOVE SPACES TO MAIL-DROP-FILENAME
+           STRING FUNCTION TRIM(MAIL-DROP-DIRECTORY) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  BATCH-ID DELIMITED BY SIZE
+                  '.mail' DELIMITED BY SIZE
+               INTO MAIL-DROP-FILENAME
+           END-STRING
+
+           OPEN OUTPUT MAIL-DROP-FILE
+           IF FILE-STATUS-OK
+               STRING 'To: batch-ops@localhost' DELIMITED BY SIZE
+                   INTO MAIL-DROP-RECORD
+               END-STRING
+               WRITE MAIL-DROP-RECORD
+
+               STRING 'Subject: Batch ' DELIMITED BY SIZE
+                      BATCH-ID DELIMITED BY SIZE
+                      ' completion notice' DELIMITED BY SIZE
+                   INTO MAIL-DROP-RECORD
+               END-STRING
+               WRITE MAIL-DROP-RECORD
+
+               MOVE SPACES TO MAIL-DROP-RECORD
+               WRITE MAIL-DROP-RECORD
+
+               MOVE NOTIFICATION-MESSAGE TO MAIL-DROP-RECORD
+               WRITE MAIL-DROP-RECORD
+
+               CLOSE MAIL-DROP-FILE
+               DISPLAY 'Email notification dropped to: '
+                   MAIL-DROP-FILENAME
+           ELSE
+               DISPLAY 'Unable to write mail drop file: '
+                   MAIL-DROP-FILENAME
+           END-IF.
        
        *> ================================================================
        *> バッチ処理終了
@@ -487,10 +857,43 @@
        
        FINALIZE-BATCH-PROCESSING.
            DISPLAY 'Finalizing batch processing...'
-           
+
            CLOSE ERROR-LOG-FILE
-           
+
+           *> 完走した場合は次回実行のため中断位置をクリアする
+           *> （PROCESSING-STATUSは直前に処理した個別レコードの結果
+           *> でしかないため、ファイル終端まで到達したかどうかを示す
+           *> BATCH-COMPLETED-SWITCHで判定する）
+           IF BATCH-RUN-COMPLETED
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           PERFORM WRITE-JOB-STATUS-FILE
+
            DISPLAY 'Batch processing finalized successfully'
            DISPLAY '====================================='.
-       
+
+       WRITE-JOB-STATUS-FILE.
+           *> 後続ジョブが参照する完了ステータスファイルを書き出す
+           *> 形式: バッチID,ステータス,TOTAL,PROCESSED,ERROR,SKIPPED
+           OPEN OUTPUT JOB-STATUS-FILE
+           MOVE SPACES TO JOB-STATUS-RECORD
+           STRING FUNCTION TRIM(BATCH-ID) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PROCESSING-STATUS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TOTAL-RECORDS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PROCESSED-RECORDS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ERROR-RECORDS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SKIPPED-RECORDS DELIMITED BY SIZE
+               INTO JOB-STATUS-RECORD
+           END-STRING
+           WRITE JOB-STATUS-RECORD
+           CLOSE JOB-STATUS-FILE
+           DISPLAY 'Job status written to JOBSTATUS.DAT'.
+
        END PROGRAM BATCH-PROCESSING-SAMPLE.
