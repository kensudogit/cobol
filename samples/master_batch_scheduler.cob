@@ -0,0 +1,464 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-BATCH-SCHEDULER.
+       AUTHOR. COBOL Education Project.
+       DATE-WRITTEN. 2026.
+       SECURITY. Confidential.
+       *> ================================================================
+       *> マスターバッチスケジューラ
+       *>
+       *> このプログラムは夜間バッチウィンドウの各ジョブステップを
+       *> 次の順序で起動し、ジョブ連携の制御を行います：
+       *>   1. AUTOMATED-DATA-GENERATION（データ生成）
+       *>   2. NON-INTERACTIVE-SAMPLE（データ処理）
+       *>   3. BATCH-PROCESSING-SAMPLE（バッチ処理）
+       *>   4. COMPREHENSIVE-SAMPLE（顧客・売上の保守・レポート処理）
+       *> 各ステップはOSコマンドとして起動し、終了コード（RETURN-CODE）
+       *> と、各ステップが書き出す監査ログの内容を合わせて判定します。
+       *> いずれかのステップが失敗と判定された場合、後続ステップは
+       *> 実行せずにスキップし、最終的に各ステップの結果を集約した
+       *> 実行報告をMASTERRPT.DATへ書き出します。
+       *> ================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           *> ステップ1（データ生成）の監査ログ
+           SELECT GENLOG-FILE
+               ASSIGN TO 'GENLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> ステップ2（データ処理）の監査ログ
+           SELECT PROCESS-LOG-FILE
+               ASSIGN TO 'PROCESS.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> ステップ3（バッチ処理）の監査ログ
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'ERROR.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> ステップ4（COMPREHENSIVE-SAMPLE）を含む全ステップが
+           *> 共有する監査ログ（AUDIT.LOG）
+           SELECT SHARED-AUDIT-LOG-FILE
+               ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> ステップ3が書き出す完了ステータスファイル
+           SELECT JOB-STATUS-FILE
+               ASSIGN TO 'JOBSTATUS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> 集約実行報告ファイル
+           SELECT MASTER-REPORT-FILE
+               ASSIGN TO 'MASTERRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  GENLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  GENLOG-RECORD              PIC X(132).
+
+       FD  PROCESS-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  PROCESS-LOG-RECORD         PIC X(132).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD           PIC X(132).
+
+       FD  SHARED-AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  SHARED-AUDIT-LOG-RECORD    PIC X(132).
+
+       FD  JOB-STATUS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  JOB-STATUS-RECORD          PIC X(80).
+
+       FD  MASTER-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  MASTER-REPORT-RECORD       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       *> ================================================================
+       *> ファイル制御変数
+       *> ================================================================
+
+       01  FILE-CONTROL-VARIABLES.
+           05  FILE-STATUS             PIC X(2).
+               88  FILE-STATUS-OK      VALUE '00'.
+           05  EOF-FLAG                PIC X(1)     VALUE 'N'.
+               88  EOF-REACHED         VALUE 'Y'.
+               88  EOF-NOT-REACHED     VALUE 'N'.
+
+       *> ================================================================
+       *> ジョブステップ制御テーブル
+       *> ================================================================
+
+       01  WS-STEP-TABLE.
+           05  STEP-ENTRY OCCURS 4 TIMES INDEXED BY STEP-INDEX.
+               10  STEP-NAME           PIC X(24).
+               10  STEP-COMMAND        PIC X(40).
+               10  STEP-RETURN-CODE    PIC S9(4)      VALUE 0.
+               10  STEP-RESULT         PIC X(1)  VALUE SPACES.
+                   88  STEP-OK         VALUE 'O'.
+                   88  STEP-FAILED     VALUE 'F'.
+                   88  STEP-SKIPPED    VALUE 'S'.
+       01  WS-STEP-COUNT               PIC 9(1)     VALUE 4.
+
+       01  WS-SEQUENCE-SWITCHES.
+           05  ABORT-SWITCH            PIC X(1)     VALUE 'N'.
+               88  ABORT-SEQUENCE      VALUE 'Y'.
+           05  STEP-LOG-SWITCH         PIC X(1)     VALUE 'N'.
+               88  STEP-LOG-HAS-ERROR  VALUE 'Y'.
+
+       01  WS-TIMESTAMPS.
+           05  WS-RUN-START-TIME       PIC X(14).
+           05  WS-RUN-END-TIME         PIC X(14).
+
+       *> ================================================================
+       *> ステップ3の完了ステータスファイル（JOBSTATUS.DAT）解析用
+       *> ================================================================
+
+       01  WS-JOBSTATUS-FIELDS.
+           05  WS-JOBSTATUS-BATCH-ID   PIC X(10).
+           05  WS-JOBSTATUS-STATUS     PIC X(1).
+           05  WS-JOBSTATUS-TOTAL      PIC 9(6).
+           05  WS-JOBSTATUS-PROCESSED  PIC 9(6).
+           05  WS-JOBSTATUS-ERRORS     PIC 9(6).
+           05  WS-JOBSTATUS-SKIPPED    PIC 9(6).
+           05  WS-JOBSTATUS-FOUND      PIC X(1)     VALUE 'N'.
+               88  JOBSTATUS-FOUND     VALUE 'Y'.
+
+       01  WS-REPORT-LINE              PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY '====================================='
+           DISPLAY 'Master Batch Scheduler'
+           DISPLAY '====================================='
+
+           PERFORM INITIALIZE-SCHEDULER
+
+           PERFORM EXECUTE-JOB-SEQUENCE
+
+           PERFORM WRITE-MASTER-REPORT
+
+           PERFORM FINALIZE-SCHEDULER
+
+           STOP RUN.
+
+       *> ================================================================
+       *> 初期化
+       *> ================================================================
+
+       INITIALIZE-SCHEDULER.
+           DISPLAY 'Initializing batch window...'
+
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-START-TIME
+
+           PERFORM BUILD-STEP-TABLE.
+
+       BUILD-STEP-TABLE.
+           *> 実行するジョブステップとその起動コマンドを定義する。
+           *> 各ステップの実行ファイルは各プログラムのソースファイル名
+           *> から生成されたもので、カレントディレクトリに配置される。
+           SET STEP-INDEX TO 1
+           MOVE 'AUTOMATED-DATA-GENERATION' TO STEP-NAME(STEP-INDEX)
+           MOVE './automated_data_generation'
+               TO STEP-COMMAND(STEP-INDEX)
+
+           SET STEP-INDEX TO 2
+           MOVE 'NON-INTERACTIVE-SAMPLE' TO STEP-NAME(STEP-INDEX)
+           MOVE './non_interactive_sample' TO STEP-COMMAND(STEP-INDEX)
+
+           SET STEP-INDEX TO 3
+           MOVE 'BATCH-PROCESSING-SAMPLE' TO STEP-NAME(STEP-INDEX)
+           MOVE './batch_processing_sample' TO STEP-COMMAND(STEP-INDEX)
+
+           SET STEP-INDEX TO 4
+           MOVE 'COMPREHENSIVE-SAMPLE' TO STEP-NAME(STEP-INDEX)
+           MOVE './comprehensive_sample' TO STEP-COMMAND(STEP-INDEX).
+
+       *> ================================================================
+       *> ジョブステップの順次実行
+       *> ================================================================
+
+       EXECUTE-JOB-SEQUENCE.
+           PERFORM VARYING STEP-INDEX FROM 1 BY 1
+                   UNTIL STEP-INDEX > WS-STEP-COUNT
+               IF ABORT-SEQUENCE
+                   MOVE 'S' TO STEP-RESULT(STEP-INDEX)
+                   DISPLAY 'Skipping step (prior failure): '
+                       STEP-NAME(STEP-INDEX)
+               ELSE
+                   PERFORM RUN-JOB-STEP
+               END-IF
+           END-PERFORM.
+
+       RUN-JOB-STEP.
+           DISPLAY 'Starting step: ' STEP-NAME(STEP-INDEX)
+
+           CALL 'SYSTEM' USING STEP-COMMAND(STEP-INDEX)
+           MOVE RETURN-CODE TO STEP-RETURN-CODE(STEP-INDEX)
+
+           IF STEP-RETURN-CODE(STEP-INDEX) NOT = 0
+               MOVE 'F' TO STEP-RESULT(STEP-INDEX)
+               SET ABORT-SEQUENCE TO TRUE
+               DISPLAY 'Step ended with a non-zero exit code ('
+                   STEP-RETURN-CODE(STEP-INDEX) '): '
+                   STEP-NAME(STEP-INDEX)
+           ELSE
+               PERFORM CHECK-STEP-AUDIT-LOG
+               IF STEP-LOG-HAS-ERROR
+                   MOVE 'F' TO STEP-RESULT(STEP-INDEX)
+                   SET ABORT-SEQUENCE TO TRUE
+                   DISPLAY 'Step logged an error entry: '
+                       STEP-NAME(STEP-INDEX)
+               ELSE
+                   MOVE 'O' TO STEP-RESULT(STEP-INDEX)
+                   DISPLAY 'Step completed successfully: '
+                       STEP-NAME(STEP-INDEX)
+               END-IF
+           END-IF.
+
+       *> ================================================================
+       *> 各ステップの監査ログ確認（エラーレベルのエントリが
+       *> 1件でもあれば、そのステップは失敗とみなす）
+       *> ================================================================
+
+       CHECK-STEP-AUDIT-LOG.
+           MOVE 'N' TO STEP-LOG-SWITCH
+
+           EVALUATE STEP-INDEX
+               WHEN 1
+                   PERFORM SCAN-GENLOG-FOR-ERRORS
+               WHEN 2
+                   PERFORM SCAN-PROCESS-LOG-FOR-ERRORS
+               WHEN 3
+                   PERFORM SCAN-AUDIT-LOG-FOR-ERRORS
+               WHEN 4
+                   PERFORM SCAN-SHARED-AUDIT-LOG-FOR-ERRORS
+           END-EVALUATE.
+
+       SCAN-GENLOG-FOR-ERRORS.
+           OPEN INPUT GENLOG-FILE
+           IF FILE-STATUS-OK
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ GENLOG-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           *> 共通ログ書式では26桁目がレベル文字
+                           IF GENLOG-RECORD(26:1) = 'E'
+                               MOVE 'Y' TO STEP-LOG-SWITCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GENLOG-FILE
+           END-IF.
+
+       SCAN-PROCESS-LOG-FOR-ERRORS.
+           OPEN INPUT PROCESS-LOG-FILE
+           IF FILE-STATUS-OK
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ PROCESS-LOG-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF PROCESS-LOG-RECORD(26:1) = 'E'
+                               MOVE 'Y' TO STEP-LOG-SWITCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROCESS-LOG-FILE
+           END-IF.
+
+       SCAN-AUDIT-LOG-FOR-ERRORS.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF FILE-STATUS-OK
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF AUDIT-LOG-RECORD(26:1) = 'E'
+                               MOVE 'Y' TO STEP-LOG-SWITCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG-FILE
+           END-IF
+
+           *> ステップ3は件数も含めた完了ステータスファイルを
+           *> 書き出しているので、合わせて読み込んでおく
+           PERFORM READ-JOB-STATUS-FILE.
+
+       SCAN-SHARED-AUDIT-LOG-FOR-ERRORS.
+           *> COMPREHENSIVE-SAMPLEは専用のログファイルを持たず、
+           *> 他のステップと共有するAUDIT.LOGにのみ記録するため、
+           *> プログラムIDで絞り込んでエラー（結果[F]）を判定する
+           OPEN INPUT SHARED-AUDIT-LOG-FILE
+           IF FILE-STATUS-OK
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ SHARED-AUDIT-LOG-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF SHARED-AUDIT-LOG-RECORD(16:8) = 'COMPSAMP'
+                               AND SHARED-AUDIT-LOG-RECORD(66:1) = 'F'
+                               MOVE 'Y' TO STEP-LOG-SWITCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SHARED-AUDIT-LOG-FILE
+           END-IF.
+
+       READ-JOB-STATUS-FILE.
+           MOVE 'N' TO WS-JOBSTATUS-FOUND
+
+           OPEN INPUT JOB-STATUS-FILE
+           IF FILE-STATUS-OK
+               MOVE 'N' TO EOF-FLAG
+               READ JOB-STATUS-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       MOVE 'Y' TO WS-JOBSTATUS-FOUND
+                       UNSTRING JOB-STATUS-RECORD DELIMITED BY ','
+                           INTO WS-JOBSTATUS-BATCH-ID,
+                                WS-JOBSTATUS-STATUS,
+                                WS-JOBSTATUS-TOTAL,
+                                WS-JOBSTATUS-PROCESSED,
+                                WS-JOBSTATUS-ERRORS,
+                                WS-JOBSTATUS-SKIPPED
+                       END-UNSTRING
+               END-READ
+               CLOSE JOB-STATUS-FILE
+           END-IF.
+
+       *> ================================================================
+       *> 集約実行報告の作成
+       *> ================================================================
+
+       WRITE-MASTER-REPORT.
+           DISPLAY 'Writing consolidated run report...'
+
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TIME
+
+           OPEN OUTPUT MASTER-REPORT-FILE
+
+           MOVE SPACES TO MASTER-REPORT-RECORD
+           STRING 'MASTER BATCH SCHEDULER - RUN REPORT'
+                  DELIMITED BY SIZE
+               INTO MASTER-REPORT-RECORD
+           END-STRING
+           WRITE MASTER-REPORT-RECORD
+
+           MOVE SPACES TO MASTER-REPORT-RECORD
+           STRING 'Run Start: ' DELIMITED BY SIZE
+                  WS-RUN-START-TIME DELIMITED BY SIZE
+               INTO MASTER-REPORT-RECORD
+           END-STRING
+           WRITE MASTER-REPORT-RECORD
+
+           MOVE SPACES TO MASTER-REPORT-RECORD
+           STRING 'Run End:   ' DELIMITED BY SIZE
+                  WS-RUN-END-TIME DELIMITED BY SIZE
+               INTO MASTER-REPORT-RECORD
+           END-STRING
+           WRITE MASTER-REPORT-RECORD
+
+           PERFORM VARYING STEP-INDEX FROM 1 BY 1
+                   UNTIL STEP-INDEX > WS-STEP-COUNT
+               PERFORM WRITE-STEP-REPORT-LINE
+           END-PERFORM
+
+           IF JOBSTATUS-FOUND
+               PERFORM WRITE-JOBSTATUS-REPORT-LINES
+           END-IF
+
+           CLOSE MASTER-REPORT-FILE.
+
+       WRITE-STEP-REPORT-LINE.
+           MOVE SPACES TO MASTER-REPORT-RECORD
+           STRING 'Step ' DELIMITED BY SIZE
+                  FUNCTION TRIM(STEP-NAME(STEP-INDEX)) DELIMITED BY SIZE
+                  ': RC=' DELIMITED BY SIZE
+                  STEP-RETURN-CODE(STEP-INDEX) DELIMITED BY SIZE
+                  ' RESULT=' DELIMITED BY SIZE
+                  STEP-RESULT(STEP-INDEX) DELIMITED BY SIZE
+               INTO MASTER-REPORT-RECORD
+           END-STRING
+           WRITE MASTER-REPORT-RECORD.
+
+       WRITE-JOBSTATUS-REPORT-LINES.
+           MOVE SPACES TO MASTER-REPORT-RECORD
+           STRING 'Batch Processing detail - Batch ID: '
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOBSTATUS-BATCH-ID) DELIMITED BY SIZE
+                  ' Status: ' DELIMITED BY SIZE
+                  WS-JOBSTATUS-STATUS DELIMITED BY SIZE
+               INTO MASTER-REPORT-RECORD
+           END-STRING
+           WRITE MASTER-REPORT-RECORD
+
+           MOVE SPACES TO MASTER-REPORT-RECORD
+           STRING 'Total: ' DELIMITED BY SIZE
+                  WS-JOBSTATUS-TOTAL DELIMITED BY SIZE
+                  ' Processed: ' DELIMITED BY SIZE
+                  WS-JOBSTATUS-PROCESSED DELIMITED BY SIZE
+                  ' Errors: ' DELIMITED BY SIZE
+                  WS-JOBSTATUS-ERRORS DELIMITED BY SIZE
+                  ' Skipped: ' DELIMITED BY SIZE
+                  WS-JOBSTATUS-SKIPPED DELIMITED BY SIZE
+               INTO MASTER-REPORT-RECORD
+           END-STRING
+           WRITE MASTER-REPORT-RECORD.
+
+       *> ================================================================
+       *> 終了処理
+       *> ================================================================
+
+       FINALIZE-SCHEDULER.
+           DISPLAY '====================================='
+           DISPLAY 'BATCH WINDOW SUMMARY'
+           DISPLAY '====================================='
+           PERFORM VARYING STEP-INDEX FROM 1 BY 1
+                   UNTIL STEP-INDEX > WS-STEP-COUNT
+               DISPLAY FUNCTION TRIM(STEP-NAME(STEP-INDEX))
+                   ': RC=' STEP-RETURN-CODE(STEP-INDEX)
+                   ' RESULT=' STEP-RESULT(STEP-INDEX)
+           END-PERFORM
+           DISPLAY '====================================='
+
+           IF ABORT-SEQUENCE
+               DISPLAY 'Batch window ended with a failed step'
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY 'Batch window completed successfully'
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM MASTER-BATCH-SCHEDULER.
