@@ -41,7 +41,26 @@
                ASSIGN TO 'GENLOG.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                STATUS IS FILE-STATUS.
-       
+
+           *> 監査ログ（他のバッチプログラムと共有する実行履歴。
+           *> 実行ごとに追記するためEXTENDで開く）
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS AUDIT-FILE-STATUS.
+
+           *> CUSTOMER-MASTER形式での出力先（OUTPUT_LAYOUT=CUSTOMERのとき使用）
+           SELECT CUSTOMER-LAYOUT-OUTPUT
+               ASSIGN TO 'CUSTOMER.MAST'
+               ORGANIZATION IS SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> SALES-TRANSACTIONS形式での出力先（OUTPUT_LAYOUT=SALESのとき使用）
+           SELECT SALES-LAYOUT-OUTPUT
+               ASSIGN TO 'SALES.TRAN'
+               ORGANIZATION IS SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -76,7 +95,44 @@
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F.
        01  LOG-RECORD                  PIC X(132).
-       
+
+       *> 他のバッチプログラムと共有する監査ログ
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD            PIC X(132).
+
+       *> COMPREHENSIVE-SAMPLEのCUSTOMER-RECORDと同じ項目構成
+       FD  CUSTOMER-LAYOUT-OUTPUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CUSTOMER-LAYOUT-RECORD.
+           05  CL-CUSTOMER-ID          PIC 9(7).
+           05  CL-CUSTOMER-NAME        PIC X(30).
+           05  CL-CUSTOMER-ADDRESS.
+               10  CL-STREET-ADDRESS   PIC X(40).
+               10  CL-CITY             PIC X(20).
+               10  CL-STATE            PIC X(2).
+               10  CL-ZIP-CODE         PIC X(10).
+           05  CL-CUSTOMER-PHONE       PIC X(15).
+           05  CL-CREDIT-LIMIT         PIC 9(8)V99.
+           05  CL-CUSTOMER-STATUS      PIC X(1).
+           05  CL-DATE-CREATED         PIC X(8).
+
+       *> COMPREHENSIVE-SAMPLEのSALES-RECORDと同じ項目構成
+       FD  SALES-LAYOUT-OUTPUT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  SALES-LAYOUT-RECORD.
+           05  SL-TRANSACTION-ID       PIC 9(8).
+           05  SL-CUSTOMER-ID          PIC 9(7).
+           05  SL-PRODUCT-CODE         PIC X(10).
+           05  SL-QUANTITY             PIC 9(5).
+           05  SL-UNIT-PRICE           PIC 9(5)V99.
+           05  SL-TOTAL-AMOUNT         PIC 9(7)V99.
+           05  SL-TRANSACTION-DATE     PIC X(8).
+           05  SL-SALESPERSON-ID       PIC 9(4).
+
        WORKING-STORAGE SECTION.
        
        *> ================================================================
@@ -92,6 +148,10 @@
            05  DATA-PATTERN            PIC X(10)    VALUE 'RANDOM'.
            05  GENERATION-START-TIME   PIC X(14).
            05  GENERATION-END-TIME     PIC X(14).
+           05  OUTPUT-LAYOUT           PIC X(10)    VALUE 'NATIVE'.
+               88  OUTPUT-LAYOUT-NATIVE   VALUE 'NATIVE'.
+               88  OUTPUT-LAYOUT-CUSTOMER VALUE 'CUSTOMER'.
+               88  OUTPUT-LAYOUT-SALES    VALUE 'SALES'.
        
        *> ================================================================
        *> ランダムデータ生成変数
@@ -102,6 +162,7 @@
            05  RANDOM-NUMBER          PIC 9(8)     VALUE 0.
            05  RANDOM-PERCENTAGE      PIC 9(3)V99   VALUE 0.
            05  RANDOM-INDEX           PIC 9(3)     VALUE 0.
+           05  RANDOM-DATE-NUMBER     PIC 9(8)     VALUE 0.
        
        *> ================================================================
        *> データパターン変数
@@ -122,6 +183,21 @@
        *> ファイル制御変数
        *> ================================================================
        
+       *> ================================================================
+       *> 生成ID一意性チェック用テーブル
+       *> ================================================================
+
+       01  GENERATED-ID-UNIQUE-SWITCH PIC X(1)     VALUE 'N'.
+           88  GENERATED-ID-IS-UNIQUE     VALUE 'Y'.
+           88  GENERATED-ID-NOT-UNIQUE    VALUE 'N'.
+
+       01  GENERATED-ID-TABLE.
+           05  GENERATED-ID-COUNT     PIC 9(6)     VALUE 0.
+           05  GENERATED-ID-ENTRY OCCURS 1 TO 999999 TIMES
+                    DEPENDING ON GENERATED-ID-COUNT
+                    INDEXED BY GEN-ID-INDEX.
+               10  SEEN-GENERATED-ID  PIC 9(7).
+
        01  FILE-CONTROL-VARIABLES.
            05  FILE-STATUS             PIC X(2).
                88  FILE-STATUS-OK      VALUE '00'.
@@ -143,19 +219,53 @@
            05  STATUS-DISTRIBUTION OCCURS 5 TIMES
                    INDEXED BY STAT-INDEX.
                10  STATUS-COUNT       PIC 9(5)     VALUE 0.
+           05  CATEGORY-DISTRIBUTION OCCURS 10 TIMES
+                   INDEXED BY CAT-STAT-INDEX.
+               10  CATEGORY-COUNT     PIC 9(5)     VALUE 0.
        
        *> ================================================================
        *> ログ制御
        *> ================================================================
        
+       *> ================================================================
+       *> ラウンドトリップ検証（生成後の再読込チェック）
+       *> ================================================================
+
+       01  VALIDATION-CONTROL.
+           05  VALID-MIN-AMOUNT       PIC 9(8)V99  VALUE 0.
+           05  VALID-MAX-AMOUNT       PIC 9(8)V99  VALUE 999999.99.
+           05  VALIDATION-RECORD-COUNT PIC 9(6)    VALUE 0.
+           05  VALIDATION-RANGE-ERRORS PIC 9(6)    VALUE 0.
+           05  VALIDATION-SWITCH      PIC X(1)     VALUE 'Y'.
+               88  VALIDATION-PASSED      VALUE 'Y'.
+               88  VALIDATION-FAILED      VALUE 'N'.
+
        01  LOG-CONTROL.
+           *> LOG-SOURCEはバッチ各プログラム共通のログ書式における
+           *> 発生元識別子（他のバッチプログラムと同じ8文字固定幅）
+           05  LOG-SOURCE             PIC X(8)     VALUE 'ADATAGEN'.
            05  LOG-LEVEL              PIC X(1)     VALUE 'I'.
                88  LOG-INFO           VALUE 'I'.
                88  LOG-WARNING        VALUE 'W'.
                88  LOG-ERROR           VALUE 'E'.
            05  LOG-MESSAGE            PIC X(100).
            05  LOG-TIMESTAMP          PIC X(14).
-       
+
+       01  AUDIT-FILE-STATUS         PIC X(2).
+       *> AUDIT.LOG入出力の状態コード
+
+       01  AUDIT-CONTROL.
+           *> 他のバッチプログラムと共有する監査ログの1エントリ分。
+           *> 実行したプログラム・パラグラフ・結果を記録する
+           05  AUDIT-PROGRAM-ID       PIC X(8)     VALUE 'ADATAGEN'.
+           05  AUDIT-PARAGRAPH-ID     PIC X(30).
+           05  AUDIT-USER-ID          PIC X(8)     VALUE 'BATCH'.
+           05  AUDIT-OUTCOME          PIC X(1)     VALUE 'S'.
+               88  AUDIT-SUCCESS          VALUE 'S'.
+               88  AUDIT-FAILURE          VALUE 'F'.
+           05  AUDIT-MESSAGE          PIC X(60).
+           05  AUDIT-TIMESTAMP        PIC X(14).
+
        *> ================================================================
        *> プロシージャ部
        *> ================================================================
@@ -174,7 +284,9 @@
            PERFORM LOAD-DATA-TEMPLATES
            
            PERFORM GENERATE-DATA-RECORDS
-           
+
+           PERFORM VALIDATE-GENERATED-DATA
+
            PERFORM GENERATE-STATISTICS
            
            PERFORM WRITE-GENERATION-REPORT
@@ -202,6 +314,7 @@
            *> 初期ログエントリ
            MOVE 'I' TO LOG-LEVEL
            MOVE 'Data generation started' TO LOG-MESSAGE
+           MOVE 'INITIALIZE-GENERATION' TO AUDIT-PARAGRAPH-ID
            PERFORM WRITE-LOG-ENTRY
            
            DISPLAY 'Data generation initialized'.
@@ -217,6 +330,9 @@
            
            IF FILE-STATUS NOT = '00'
                DISPLAY 'Warning: Configuration file not found'
+               MOVE 'W' TO LOG-LEVEL
+               MOVE 'Configuration file not found' TO LOG-MESSAGE
+               MOVE 'LOAD-GENERATION-CONFIG' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-LOG-ENTRY
                CLOSE GENERATION-CONFIG
                EXIT PARAGRAPH
@@ -249,6 +365,14 @@
                WHEN 'RANDOM_SEED'
                    UNSTRING CONFIG-VALUE DELIMITED BY SPACE
                        INTO RANDOM-SEED
+               WHEN 'OUTPUT_LAYOUT'
+                   MOVE CONFIG-VALUE TO OUTPUT-LAYOUT
+               WHEN 'MIN_AMOUNT'
+                   UNSTRING CONFIG-VALUE DELIMITED BY SPACE
+                       INTO VALID-MIN-AMOUNT
+               WHEN 'MAX_AMOUNT'
+                   UNSTRING CONFIG-VALUE DELIMITED BY SPACE
+                       INTO VALID-MAX-AMOUNT
                WHEN OTHER
                    DISPLAY 'Unknown config type: ' CONFIG-TYPE
            END-EVALUATE.
@@ -264,6 +388,9 @@
            
            IF FILE-STATUS NOT = '00'
                DISPLAY 'Warning: Template file not found'
+               MOVE 'W' TO LOG-LEVEL
+               MOVE 'Template file not found' TO LOG-MESSAGE
+               MOVE 'LOAD-DATA-TEMPLATES' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-LOG-ENTRY
                CLOSE DATA-TEMPLATE
                EXIT PARAGRAPH
@@ -297,12 +424,14 @@
                    END-IF
                WHEN 'CATEGORY'
                    IF CATEGORY-INDEX <= 10
-                       MOVE TEMPLATE-PATTERN TO PATTERN-CATEGORY(CATEGORY-INDEX)
+                       MOVE TEMPLATE-PATTERN
+                           TO PATTERN-CATEGORY(CATEGORY-INDEX)
                        SET CATEGORY-INDEX UP BY 1
                    END-IF
                WHEN 'STATUS'
                    IF STATUS-INDEX <= 5
-                       MOVE TEMPLATE-PATTERN TO PATTERN-STATUS(STATUS-INDEX)
+                       MOVE TEMPLATE-PATTERN
+                           TO PATTERN-STATUS(STATUS-INDEX)
                        SET STATUS-INDEX UP BY 1
                    END-IF
                WHEN OTHER
@@ -315,52 +444,119 @@
        
        GENERATE-DATA-RECORDS.
            DISPLAY 'Generating data records...'
-           
-           OPEN OUTPUT GENERATED-DATA
-           
+           DISPLAY 'Output layout: ' OUTPUT-LAYOUT
+
+           EVALUATE TRUE
+               WHEN OUTPUT-LAYOUT-CUSTOMER
+                   OPEN OUTPUT CUSTOMER-LAYOUT-OUTPUT
+               WHEN OUTPUT-LAYOUT-SALES
+                   OPEN OUTPUT SALES-LAYOUT-OUTPUT
+               WHEN OTHER
+                   OPEN OUTPUT GENERATED-DATA
+           END-EVALUATE
+
            PERFORM VARYING RECORDS-GENERATED FROM 1 BY 1
                UNTIL RECORDS-GENERATED > TOTAL-RECORDS
-               
+
                PERFORM GENERATE-SINGLE-RECORD
-               
-               IF RECORDS-GENERATED MOD 1000 = 0
+
+               IF FUNCTION MOD(RECORDS-GENERATED, 1000) = 0
                    DISPLAY 'Generated ' RECORDS-GENERATED ' records...'
                END-IF
            END-PERFORM
-           
-           CLOSE GENERATED-DATA
-           
+
+           EVALUATE TRUE
+               WHEN OUTPUT-LAYOUT-CUSTOMER
+                   CLOSE CUSTOMER-LAYOUT-OUTPUT
+               WHEN OUTPUT-LAYOUT-SALES
+                   CLOSE SALES-LAYOUT-OUTPUT
+               WHEN OTHER
+                   CLOSE GENERATED-DATA
+           END-EVALUATE
+
            DISPLAY 'Data generation completed'
            DISPLAY 'Total records generated: ' RECORDS-GENERATED.
-       
+
        GENERATE-SINGLE-RECORD.
            *> 単一レコードの生成
            MOVE RECORDS-GENERATED TO RECORD-SEQUENCE
-           
+
            PERFORM GENERATE-RANDOM-ID
            PERFORM GENERATE-RANDOM-NAME
            PERFORM GENERATE-RANDOM-AMOUNT
            PERFORM GENERATE-RANDOM-DATE
            PERFORM GENERATE-RANDOM-STATUS
            PERFORM GENERATE-RANDOM-CATEGORY
-           
-           WRITE DATA-RECORD
-           
+
+           EVALUATE TRUE
+               WHEN OUTPUT-LAYOUT-CUSTOMER
+                   PERFORM WRITE-CUSTOMER-LAYOUT-RECORD
+               WHEN OUTPUT-LAYOUT-SALES
+                   PERFORM WRITE-SALES-LAYOUT-RECORD
+               WHEN OTHER
+                   WRITE DATA-RECORD
+           END-EVALUATE
+
            *> 統計情報の更新
            ADD GENERATED-AMOUNT TO TOTAL-AMOUNT
-           
+
            IF GENERATED-AMOUNT < MIN-AMOUNT
                MOVE GENERATED-AMOUNT TO MIN-AMOUNT
            END-IF
-           
+
            IF GENERATED-AMOUNT > MAX-AMOUNT
                MOVE GENERATED-AMOUNT TO MAX-AMOUNT
            END-IF.
+
+       WRITE-CUSTOMER-LAYOUT-RECORD.
+           *> 生成データをCUSTOMER-RECORD形式にマッピングして出力
+           MOVE GENERATED-ID TO CL-CUSTOMER-ID
+           MOVE GENERATED-NAME TO CL-CUSTOMER-NAME
+           MOVE SPACES TO CL-CUSTOMER-ADDRESS
+           MOVE GENERATED-CATEGORY(1:2) TO CL-STATE
+           MOVE SPACES TO CL-CUSTOMER-PHONE
+           MOVE GENERATED-AMOUNT TO CL-CREDIT-LIMIT
+           MOVE GENERATED-STATUS TO CL-CUSTOMER-STATUS
+           MOVE GENERATED-DATE TO CL-DATE-CREATED
+           WRITE CUSTOMER-LAYOUT-RECORD.
+
+       WRITE-SALES-LAYOUT-RECORD.
+           *> 生成データをSALES-RECORD形式にマッピングして出力
+           MOVE RECORD-SEQUENCE TO SL-TRANSACTION-ID
+           MOVE GENERATED-ID(1:7) TO SL-CUSTOMER-ID
+           MOVE GENERATED-CATEGORY TO SL-PRODUCT-CODE
+           MOVE 1 TO SL-QUANTITY
+           MOVE GENERATED-AMOUNT TO SL-UNIT-PRICE
+           MOVE GENERATED-AMOUNT TO SL-TOTAL-AMOUNT
+           MOVE GENERATED-DATE TO SL-TRANSACTION-DATE
+           MOVE 0 TO SL-SALESPERSON-ID
+           WRITE SALES-LAYOUT-RECORD.
        
        GENERATE-RANDOM-ID.
-           *> ランダムIDの生成
-           PERFORM GENERATE-RANDOM-NUMBER
-           COMPUTE GENERATED-ID = FUNCTION MOD(RANDOM-NUMBER, 9999999) + 1.
+           *> ランダムIDの生成（今回実行分で重複しないことを保証する）
+           MOVE 'N' TO GENERATED-ID-UNIQUE-SWITCH
+           PERFORM UNTIL GENERATED-ID-IS-UNIQUE
+               PERFORM GENERATE-RANDOM-NUMBER
+               COMPUTE GENERATED-ID =
+                   FUNCTION MOD(RANDOM-NUMBER, 9999999) + 1
+               PERFORM CHECK-GENERATED-ID-UNIQUE
+           END-PERFORM.
+
+       CHECK-GENERATED-ID-UNIQUE.
+           *> 今回実行分で既に使用済みのIDかどうかをテーブル検索で判定する
+           SET GEN-ID-INDEX TO 1
+           SEARCH GENERATED-ID-ENTRY
+               AT END
+                   MOVE 'Y' TO GENERATED-ID-UNIQUE-SWITCH
+                   IF GENERATED-ID-COUNT < 999999
+                       ADD 1 TO GENERATED-ID-COUNT
+                       SET GEN-ID-INDEX TO GENERATED-ID-COUNT
+                       MOVE GENERATED-ID
+                           TO SEEN-GENERATED-ID(GEN-ID-INDEX)
+                   END-IF
+               WHEN SEEN-GENERATED-ID(GEN-ID-INDEX) = GENERATED-ID
+                   MOVE 'N' TO GENERATED-ID-UNIQUE-SWITCH
+           END-SEARCH.
        
        GENERATE-RANDOM-NAME.
            *> ランダム名前の生成
@@ -370,16 +566,48 @@
            MOVE PATTERN-NAME(NAME-INDEX) TO GENERATED-NAME.
        
        GENERATE-RANDOM-AMOUNT.
-           *> ランダム金額の生成
+           *> ランダム金額の生成（DATA-PATTERNにより分布プロファイルを切替）
+           EVALUATE DATA-PATTERN
+               WHEN 'SKEWED'
+                   PERFORM GENERATE-SKEWED-AMOUNT
+               WHEN 'BIMODAL'
+                   PERFORM GENERATE-BIMODAL-AMOUNT
+               WHEN OTHER
+                   PERFORM GENERATE-RANDOM-NUMBER
+                   COMPUTE GENERATED-AMOUNT =
+                       FUNCTION MOD(RANDOM-NUMBER, 999999) + 100
+           END-EVALUATE.
+
+       GENERATE-SKEWED-AMOUNT.
+           *> 小さな値に偏り、時々大きな外れ値が出る分布
+           *> （下2桁を5で割った余りが0のときだけ大きな値を使う）
            PERFORM GENERATE-RANDOM-NUMBER
-           COMPUTE GENERATED-AMOUNT = FUNCTION MOD(RANDOM-NUMBER, 999999) + 100.
+           IF FUNCTION MOD(RANDOM-NUMBER, 20) = 0
+               COMPUTE GENERATED-AMOUNT =
+                   FUNCTION MOD(RANDOM-NUMBER, 900000) + 10000
+           ELSE
+               COMPUTE GENERATED-AMOUNT =
+                   FUNCTION MOD(RANDOM-NUMBER, 500) + 100
+           END-IF.
+
+       GENERATE-BIMODAL-AMOUNT.
+           *> 小額帯と高額帯の2つのピークに分かれる分布
+           PERFORM GENERATE-RANDOM-NUMBER
+           IF FUNCTION MOD(RANDOM-NUMBER, 2) = 0
+               COMPUTE GENERATED-AMOUNT =
+                   FUNCTION MOD(RANDOM-NUMBER, 900) + 100
+           ELSE
+               COMPUTE GENERATED-AMOUNT =
+                   FUNCTION MOD(RANDOM-NUMBER, 9000) + 90000
+           END-IF.
        
        GENERATE-RANDOM-DATE.
            *> ランダム日付の生成
            PERFORM GENERATE-RANDOM-NUMBER
            COMPUTE RANDOM-INDEX = FUNCTION MOD(RANDOM-NUMBER, 365) + 1
-           MOVE FUNCTION CURRENT-DATE TO GENERATED-DATE
-           ADD RANDOM-INDEX TO GENERATED-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RANDOM-DATE-NUMBER
+           ADD RANDOM-INDEX TO RANDOM-DATE-NUMBER
+           MOVE RANDOM-DATE-NUMBER TO GENERATED-DATE.
        
        GENERATE-RANDOM-STATUS.
            *> ランダムステータスの生成
@@ -394,24 +622,87 @@
            PERFORM GENERATE-RANDOM-NUMBER
            COMPUTE RANDOM-INDEX = FUNCTION MOD(RANDOM-NUMBER, 10) + 1
            SET CATEGORY-INDEX TO RANDOM-INDEX
-           MOVE PATTERN-CATEGORY(CATEGEGORY-INDEX) TO GENERATED-CATEGORY.
+           MOVE PATTERN-CATEGORY(CATEGORY-INDEX) TO GENERATED-CATEGORY
+           SET CAT-STAT-INDEX TO RANDOM-INDEX
+           ADD 1 TO CATEGORY-COUNT(CAT-STAT-INDEX).
        
        GENERATE-RANDOM-NUMBER.
            *> ランダム数値の生成（簡易版）
-           COMPUTE RANDOM-NUMBER = FUNCTION MOD(RANDOM-SEED * 7 + 13, 99999999)
+           COMPUTE RANDOM-NUMBER =
+               FUNCTION MOD(RANDOM-SEED * 7 + 13, 99999999)
            MOVE RANDOM-NUMBER TO RANDOM-SEED.
        
+       *> ================================================================
+       *> ラウンドトリップ検証
+       *> ================================================================
+
+       VALIDATE-GENERATED-DATA.
+           *> GENDATA.DATを再読込し、件数と金額レンジを後続ジョブの
+           *> 前提どおりに生成できているか確認する
+           DISPLAY 'Running round-trip validation...'
+
+           IF NOT OUTPUT-LAYOUT-NATIVE
+               DISPLAY 'Skipping round-trip validation (non-native '
+                   'output layout)'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO VALIDATION-RECORD-COUNT
+           MOVE 0 TO VALIDATION-RANGE-ERRORS
+           MOVE 'Y' TO VALIDATION-SWITCH
+
+           OPEN INPUT GENERATED-DATA
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-REACHED
+               READ GENERATED-DATA
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM VALIDATE-GENERATED-DATA-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE GENERATED-DATA
+           MOVE 'N' TO EOF-FLAG
+
+           IF VALIDATION-RECORD-COUNT NOT = RECORDS-GENERATED
+                   OR VALIDATION-RANGE-ERRORS > 0
+               MOVE 'N' TO VALIDATION-SWITCH
+           END-IF
+
+           IF VALIDATION-PASSED
+               DISPLAY 'Round-trip validation PASSED ('
+                   VALIDATION-RECORD-COUNT ' records verified)'
+           ELSE
+               DISPLAY '*** Round-trip validation FAILED ***'
+               DISPLAY 'Expected ' RECORDS-GENERATED ' records, found '
+                   VALIDATION-RECORD-COUNT
+               DISPLAY 'Amount range violations: '
+                   VALIDATION-RANGE-ERRORS
+               MOVE 'W' TO LOG-LEVEL
+               MOVE 'Round-trip validation failed' TO LOG-MESSAGE
+               MOVE 'VALIDATE-GENERATED-DATA' TO AUDIT-PARAGRAPH-ID
+               PERFORM WRITE-LOG-ENTRY
+           END-IF.
+
+       VALIDATE-GENERATED-DATA-RECORD.
+           *> 1レコードの件数カウントと金額レンジチェック
+           ADD 1 TO VALIDATION-RECORD-COUNT
+           IF GENERATED-AMOUNT < VALID-MIN-AMOUNT
+                   OR GENERATED-AMOUNT > VALID-MAX-AMOUNT
+               ADD 1 TO VALIDATION-RANGE-ERRORS
+           END-IF.
+
        *> ================================================================
        *> 統計情報生成
        *> ================================================================
-       
+
        GENERATE-STATISTICS.
            DISPLAY 'Generating statistics...'
            
            *> 平均金額の計算
            IF RECORDS-GENERATED > 0
-               COMPUTE AVERAGE-AMOUNT = TOTAL-AMOUNT / RECORDS-GENERATED
-                       ROUNDED MODE ROUND-HALF-EVEN
+               COMPUTE AVERAGE-AMOUNT ROUNDED =
+                   TOTAL-AMOUNT / RECORDS-GENERATED
            END-IF
            
            DISPLAY 'Statistics generated successfully'.
@@ -438,31 +729,100 @@
            DISPLAY 'Average Amount:       ' AVERAGE-AMOUNT
            DISPLAY 'Minimum Amount:       ' MIN-AMOUNT
            DISPLAY 'Maximum Amount:       ' MAX-AMOUNT
+           DISPLAY '-------------------------------------'
+           DISPLAY 'Status Breakdown:'
+           PERFORM WRITE-STATUS-BREAKDOWN-LINE
+               VARYING STAT-INDEX FROM 1 BY 1
+               UNTIL STAT-INDEX > 5
+           DISPLAY 'Category Breakdown:'
+           PERFORM WRITE-CATEGORY-BREAKDOWN-LINE
+               VARYING CAT-STAT-INDEX FROM 1 BY 1
+               UNTIL CAT-STAT-INDEX > 10
            DISPLAY '====================================='
-           
+
            *> ログファイルにレポートを書き込み
            MOVE 'I' TO LOG-LEVEL
            MOVE 'Generation report completed' TO LOG-MESSAGE
+           MOVE 'WRITE-GENERATION-REPORT' TO AUDIT-PARAGRAPH-ID
            PERFORM WRITE-LOG-ENTRY.
+
+       WRITE-STATUS-BREAKDOWN-LINE.
+           *> PATTERN-STATUS一件あたりの生成件数を表示
+           IF PATTERN-STATUS(STAT-INDEX) NOT = SPACES
+               DISPLAY '  ' PATTERN-STATUS(STAT-INDEX) ': '
+                   STATUS-COUNT(STAT-INDEX)
+           END-IF.
+
+       WRITE-CATEGORY-BREAKDOWN-LINE.
+           *> PATTERN-CATEGORY一件あたりの生成件数を表示
+           IF PATTERN-CATEGORY(CAT-STAT-INDEX) NOT = SPACES
+               DISPLAY '  ' PATTERN-CATEGORY(CAT-STAT-INDEX) ': '
+                   CATEGORY-COUNT(CAT-STAT-INDEX)
+           END-IF.
        
        *> ================================================================
        *> ログ機能
        *> ================================================================
        
        WRITE-LOG-ENTRY.
-           *> ログエントリの書き込み
+           *> ログエントリの書き込み（他のバッチプログラムと共通の
+           *> "タイムスタンプ 発生元 [レベル] メッセージ" 形式）
            MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
-           
+
+           *> LOG-RECORDへ直接STRINGする前にSPACESで初期化して
+           *> おかないと、行順次ファイルへのWRITEが境界違反で
+           *> 失敗する（GnuCOBOLの既知の制約）
+           MOVE SPACES TO LOG-RECORD
            STRING LOG-TIMESTAMP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  LOG-SOURCE DELIMITED BY SIZE
                   ' [' DELIMITED BY SIZE
                   LOG-LEVEL DELIMITED BY SIZE
                   '] ' DELIMITED BY SIZE
                   LOG-MESSAGE DELIMITED BY SIZE
                      INTO LOG-RECORD
            END-STRING
-           
-           WRITE LOG-RECORD.
-       
+
+           WRITE LOG-RECORD
+
+           *> 自プログラムのログに加え、共有監査ログにも記録する
+           IF LOG-ERROR
+               MOVE 'F' TO AUDIT-OUTCOME
+           ELSE
+               MOVE 'S' TO AUDIT-OUTCOME
+           END-IF
+           MOVE LOG-MESSAGE TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AUDIT-LOG.
+           *> 監査ログへの書き込み（他のバッチプログラムと共通の
+           *> "タイムスタンプ プログラムID パラグラフID ユーザID
+           *> [結果] メッセージ" 形式。複数プログラムが追記するため
+           *> EXTENDで開き、ファイルが無ければOUTPUTで新規作成する）
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PROGRAM-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PARAGRAPH-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-USER-ID DELIMITED BY SIZE
+                  ' [' DELIMITED BY SIZE
+                  AUDIT-OUTCOME DELIMITED BY SIZE
+                  '] ' DELIMITED BY SIZE
+                  AUDIT-MESSAGE DELIMITED BY SIZE
+                     INTO AUDIT-LOG-RECORD
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
        *> ================================================================
        *> 生成処理終了
        *> ================================================================
