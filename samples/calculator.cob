@@ -7,9 +7,21 @@
        *> 機能: ユーザー入力による加算・減算・乗算・除算の実行
        
        ENVIRONMENT DIVISION.
-       *> 環境設定（このプログラムでは特別な設定は不要）
-       
+       *> 環境設定
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 計算履歴ログ（順編成、実行ごとに追記）
+           SELECT CALC-HISTORY ASSIGN TO 'CALC-HISTORY.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-HISTORY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-HISTORY
+           LABEL RECORDS ARE STANDARD.
+       01  WS-HISTORY-LINE PIC X(80).
+       *> 履歴1行分（タイムスタンプ付きの計算式と結果）
+
        WORKING-STORAGE SECTION.
        *> 作業領域の変数定義
        01 WS-NUM1 PIC 9(5)V99 VALUE 0.
@@ -18,8 +30,8 @@
        *> 第2オペランド（5桁整数+2桁小数）
        01 WS-RESULT PIC 9(8)V99 VALUE 0.
        *> 計算結果（8桁整数+2桁小数）
-       01 WS-OPERATION PIC X(1).
-       *> 演算子（+, -, *, /）
+       01 WS-OPERATION PIC X(2).
+       *> 演算子（+, -, *, /, Hで履歴表示, M+/MR/MCでメモリ操作）
        01 WS-CONTINUE PIC X(1) VALUE 'Y'.
        *> 継続フラグ（Y/N）
        01 WS-DISPLAY-NUM1 PIC ZZZZ9.99.
@@ -28,7 +40,19 @@
        *> 表示用第2オペランド（ゼロサプレス形式）
        01 WS-DISPLAY-RESULT PIC ZZZZZZ9.99.
        *> 表示用計算結果（ゼロサプレス形式）
-       
+
+       01 WS-HISTORY-STATUS PIC X(2).
+       *> 履歴ファイル入出力の状態コード
+           88  WS-HISTORY-OK VALUE '00'.
+
+       01 WS-HISTORY-TIMESTAMP PIC X(14).
+       *> 履歴記録時のタイムスタンプ（YYYYMMDDHHMMSS）
+
+       01 WS-MEMORY PIC 9(8)V99 VALUE 0.
+       *> メモリレジスタ（M+で直前の結果を加算保存）
+       01 WS-DISPLAY-MEMORY PIC ZZZZZZ9.99.
+       *> 表示用メモリレジスタ（ゼロサプレス形式）
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        *> メイン処理開始
@@ -40,18 +64,47 @@
            
            PERFORM UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
            *> ユーザーが'N'または'n'を入力するまで繰り返し
-               DISPLAY 'Enter first number: '
-               ACCEPT WS-NUM1
-               *> 第1オペランドの入力
-               
-               DISPLAY 'Enter second number: '
-               ACCEPT WS-NUM2
-               *> 第2オペランドの入力
-               
-               DISPLAY 'Enter operation (+, -, *, /): '
+               DISPLAY 'Enter operation (+, -, *, /, %, ^, '
+                   'H=history, M+=memory add, MR=memory recall, '
+                   'MC=memory clear): '
                ACCEPT WS-OPERATION
-               *> 演算子の入力
-               
+               *> 演算子の入力（Hは履歴表示、M+/MR/MCはメモリ操作）
+
+               EVALUATE TRUE
+                   WHEN WS-OPERATION = 'H' OR WS-OPERATION = 'h'
+                       PERFORM DISPLAY-CALC-HISTORY
+                   WHEN WS-OPERATION = 'M+'
+                       PERFORM MEMORY-ADD
+                   WHEN WS-OPERATION = 'MR' OR WS-OPERATION = 'mr'
+                       PERFORM MEMORY-RECALL
+                   WHEN WS-OPERATION = 'MC' OR WS-OPERATION = 'mc'
+                       PERFORM MEMORY-CLEAR
+                   WHEN OTHER
+                       DISPLAY 'Enter first number: '
+                       ACCEPT WS-NUM1
+                       *> 第1オペランドの入力
+
+                       DISPLAY 'Enter second number: '
+                       ACCEPT WS-NUM2
+                       *> 第2オペランドの入力
+
+                       PERFORM PROCESS-CALCULATION
+               END-EVALUATE
+
+               DISPLAY ' '
+               DISPLAY 'Continue? (Y/N): '
+               ACCEPT WS-CONTINUE
+               DISPLAY ' '
+               *> 継続確認
+           END-PERFORM
+
+           DISPLAY 'Thank you for using COBOL Calculator!'
+           *> 終了メッセージ
+           STOP RUN.
+           *> プログラム終了
+
+       PROCESS-CALCULATION.
+       *> 四則演算の実行と履歴記録
                EVALUATE WS-OPERATION
                *> 演算子による分岐処理
                    WHEN '+'
@@ -75,31 +128,93 @@
                            DISPLAY 'Division: '
                            *> 除算処理
                        END-IF
+                   WHEN '%'
+                       COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2 / 100
+                       DISPLAY 'Percentage: '
+                       *> パーセンテージ処理（第1数の第2数%を求める）
+                   WHEN '^'
+                       COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2
+                       DISPLAY 'Power: '
+                       *> べき乗処理
                    WHEN OTHER
                        DISPLAY 'Invalid operation!'
                        *> 無効な演算子
                END-EVALUATE
                
-               IF WS-OPERATION = '+' OR WS-OPERATION = '-' OR 
-                  WS-OPERATION = '*' OR (WS-OPERATION = '/' AND WS-NUM2 NOT = 0)
+               IF WS-OPERATION = '+' OR WS-OPERATION = '-' OR
+                  WS-OPERATION = '*' OR WS-OPERATION = '%' OR
+                  WS-OPERATION = '^' OR
+                  (WS-OPERATION = '/' AND WS-NUM2 NOT = 0)
                *> 有効な演算の場合のみ結果表示
                    MOVE WS-NUM1 TO WS-DISPLAY-NUM1
                    MOVE WS-NUM2 TO WS-DISPLAY-NUM2
                    MOVE WS-RESULT TO WS-DISPLAY-RESULT
                    *> 表示用変数に値をコピー
-                   DISPLAY WS-DISPLAY-NUM1 ' ' WS-OPERATION ' ' WS-DISPLAY-NUM2 
-                           ' = ' WS-DISPLAY-RESULT
+                   DISPLAY WS-DISPLAY-NUM1 ' ' WS-OPERATION ' '
+                           WS-DISPLAY-NUM2 ' = ' WS-DISPLAY-RESULT
                    *> 計算式と結果を表示
-               END-IF
-               
-               DISPLAY ' '
-               DISPLAY 'Continue? (Y/N): '
-               ACCEPT WS-CONTINUE
-               DISPLAY ' '
-               *> 継続確認
-           END-PERFORM
-           
-           DISPLAY 'Thank you for using COBOL Calculator!'
-           *> 終了メッセージ
-           STOP RUN.
-           *> プログラム終了
+                   PERFORM WRITE-CALC-HISTORY
+                   *> 履歴ログへの追記
+               END-IF.
+
+       WRITE-CALC-HISTORY.
+       *> 計算結果を履歴ログファイルに1行追記（オペランド・演算子・
+       *> 結果・タイムスタンプを記録）
+           MOVE FUNCTION CURRENT-DATE TO WS-HISTORY-TIMESTAMP
+
+           MOVE SPACES TO WS-HISTORY-LINE
+           STRING WS-DISPLAY-NUM1 DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-OPERATION DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-DISPLAY-NUM2 DELIMITED BY SIZE
+                   ' = ' DELIMITED BY SIZE
+                   WS-DISPLAY-RESULT DELIMITED BY SIZE
+                   ' [' DELIMITED BY SIZE
+                   WS-HISTORY-TIMESTAMP DELIMITED BY SIZE
+                   ']' DELIMITED BY SIZE
+               INTO WS-HISTORY-LINE
+           END-STRING
+
+           OPEN EXTEND CALC-HISTORY
+           IF NOT WS-HISTORY-OK
+               OPEN OUTPUT CALC-HISTORY
+           END-IF
+           WRITE WS-HISTORY-LINE
+           CLOSE CALC-HISTORY.
+
+       DISPLAY-CALC-HISTORY.
+       *> 履歴ログファイルの内容を先頭から全て表示
+           OPEN INPUT CALC-HISTORY
+           IF NOT WS-HISTORY-OK
+               DISPLAY 'No calculation history yet.'
+           ELSE
+               DISPLAY '---------- Calculation History ----------'
+               PERFORM UNTIL WS-HISTORY-STATUS = '10'
+                   READ CALC-HISTORY
+                       AT END
+                           MOVE '10' TO WS-HISTORY-STATUS
+                       NOT AT END
+                           DISPLAY WS-HISTORY-LINE
+                   END-READ
+               END-PERFORM
+               DISPLAY '-------------------------------------------'
+               CLOSE CALC-HISTORY
+           END-IF.
+
+       MEMORY-ADD.
+       *> 直前の計算結果をメモリレジスタへ加算
+           ADD WS-RESULT TO WS-MEMORY
+           MOVE WS-MEMORY TO WS-DISPLAY-MEMORY
+           DISPLAY 'Memory: ' WS-DISPLAY-MEMORY.
+
+       MEMORY-RECALL.
+       *> メモリレジスタの内容をWS-NUM1へ呼び出して表示
+           MOVE WS-MEMORY TO WS-NUM1
+           MOVE WS-MEMORY TO WS-DISPLAY-MEMORY
+           DISPLAY 'Memory: ' WS-DISPLAY-MEMORY.
+
+       MEMORY-CLEAR.
+       *> メモリレジスタをゼロに戻す
+           MOVE 0 TO WS-MEMORY
+           DISPLAY 'Memory cleared.'.
