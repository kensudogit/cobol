@@ -31,19 +31,43 @@
        
        FILE-CONTROL.
            *> 顧客マスタファイル（順次編成）
-           SELECT CUSTOMER-MASTER 
+           SELECT CUSTOMER-MASTER
                ASSIGN TO 'CUSTOMER.MAST'
                ORGANIZATION IS SEQUENTIAL
                STATUS IS FILE-STATUS.
-           
+
+           *> 商品マスタファイル（順次編成、PRODUCT-TABLEの永続化先）
+           SELECT PRODUCT-MASTER
+               ASSIGN TO 'PRODUCT.MAST'
+               ORGANIZATION IS SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> 税率・コミッション率外部設定ファイル（順次編成）
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO 'RATE.TBL'
+               ORGANIZATION IS SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> 月別売上履歴ファイル（順次編成、複数年のMONTHLY-SALESを蓄積）
+           SELECT SALES-HISTORY
+               ASSIGN TO 'SALES.HIST'
+               ORGANIZATION IS SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
            *> 売上トランザクションファイル（相対編成）
            SELECT SALES-TRANSACTIONS
                ASSIGN TO 'SALES.TRAN'
                ORGANIZATION IS RELATIVE
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RELATIVE KEY IS REL-KEY-INDEX
                STATUS IS FILE-STATUS.
            
+           *> 顧客階層マーケティング抽出ファイル（順次編成）
+           SELECT CUSTOMER-TIER-FILE
+               ASSIGN TO 'CUSTTIER.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
            *> レポート出力ファイル（行順次編成）
            SELECT REPORT-OUTPUT
                ASSIGN TO 'DAILY-REPORT.TXT'
@@ -51,13 +75,23 @@
                STATUS IS FILE-STATUS.
            
            *> ソートファイル
-           SELECT SORT-INFILE
-               ASSIGN TO 'SORTINPUT.DAT'.
-           SELECT SORT-OUTFILE
-               ASSIGN TO 'SORTOUTPUT.DAT'.
            SELECT SORT-WORKFILE
                ASSIGN TO 'SORTWORK.DAT'.
-       
+
+           *> 保守処理制御ファイル（顧客マスタの信用限度額変更・
+           *> ステータス変更・新規追加、売上トランザクション訂正を
+           *> オペレーターが指示するための入力ファイル）
+           SELECT MAINTENANCE-CONTROL-FILE
+               ASSIGN TO 'MAINT.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> 他のバッチプログラムと共有する監査ログ
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
        *> ================================================================
        *> データ部 - COBOLのデータ構造と変数定義
        *> ================================================================
@@ -85,7 +119,37 @@
                *> A=Active, I=Inactive, S=Suspended
            05  DATE-CREATED           PIC X(8).
            05  FILLER                PIC X(20).
-       
+
+       *> 商品マスタレコード構造（PRODUCT-TABLEと同一項目）
+       FD  PRODUCT-MASTER
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  PRODUCT-MASTER-RECORD.
+           05  PRODUCT-ID             PIC X(10).
+           05  PRODUCT-NAME           PIC X(30).
+           05  PRODUCT-PRICE          PIC 9(5)V99.
+           05  PRODUCT-DESCRIPTION    PIC X(100).
+           05  WARRANTY-MONTHS        PIC 9(3).
+           05  PRODUCT-CATEGORY       PIC X(20).
+
+       *> 税率・コミッション率外部設定レコード構造
+       FD  RATE-TABLE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RATE-TABLE-RECORD.
+           05  RATE-TAX-RATE          PIC 9V9999.
+           05  RATE-COMMISSION-RATE   PIC 9V9999.
+
+       *> 月別売上履歴レコード構造（年・月をキーに集計を保持）
+       FD  SALES-HISTORY
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  SALES-HISTORY-RECORD.
+           05  HIST-YEAR              PIC 9(4).
+           05  HIST-MONTH             PIC 99.
+           05  HIST-SALES-TOTAL       PIC 9(8)V99.
+           05  HIST-CUSTOMER-COUNT    PIC 9(4).
+
        *> 売上トランザクションレコード構造
        FD  SALES-TRANSACTIONS
            LABEL RECORDS ARE STANDARD
@@ -100,12 +164,34 @@
            05  TRANSACTION-DATE     PIC X(8).
            05  SALESPERSON-ID       PIC 9(4).
        
+       *> 顧客階層マーケティング抽出レコード構造
+       FD  CUSTOMER-TIER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CUSTOMER-TIER-RECORD.
+           05  TIER-CUSTOMER-ID        PIC 9(7).
+           05  TIER-CUSTOMER-NAME      PIC X(30).
+           05  TIER-CODE               PIC X(8).
+           05  TIER-CREDIT-LIMIT       PIC 9(8)V99.
+
        *> レポート出力ファイル
        FD  REPORT-OUTPUT
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F.
        01  REPORT-LINE               PIC X(132).
-       
+
+       *> 保守処理制御ファイル定義（1行1指示、CONTROL-TYPEで種別を示す）
+       FD  MAINTENANCE-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINTENANCE-CONTROL-RECORD.
+           05  MAINT-CONTROL-TYPE    PIC X(10).
+           05  MAINT-CONTROL-VALUE   PIC X(60).
+
+       *> 他のバッチプログラムと共有する監査ログ
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD           PIC X(132).
+
        *> ソートファイル定義
        SD  SORT-WORKFILE.
        01  SORT-RECORD.
@@ -138,9 +224,9 @@
        *> バイナリ・パック形式データ
        01  COMPUTATIONAL-DATA.
            05  BINARY-NUMBER        PIC 9(5) COMP     VALUE 100.
-           05  PACKED-DECIMAL       PIC 9(7)V99 COMP-3 VALUE 12345.67.
-           05  FLOATING-POINT        PIC 9(7)V99 COMP-1 VALUE 12345.67.
-           05  DOUBLE-PRECISION      PIC 9(7)V99 COMP-2 VALUE 12345.67.
+           05  PACKED-DECIMAL-FIELD  PIC 9(7)V99 COMP-3 VALUE 12345.67.
+           05  FLOATING-POINT        COMP-1 VALUE 12345.67.
+           05  DOUBLE-PRECISION      COMP-2 VALUE 12345.67.
        
        *> ================================================================
        *> 配列とテーブル（OCCURS句）の例
@@ -157,9 +243,45 @@
                10  MONTH-SALES          PIC 9(8)V99 VALUE 0.
                10  MONTH-CUSTOMERS      PIC 9(4) VALUE 0.
        
+       01  SALES-HISTORY-TABLE.
+           05  HIST-COUNT              PIC 9(4)     VALUE 0.
+           05  HIST-ENTRY OCCURS 1 TO 600 TIMES
+                    DEPENDING ON HIST-COUNT
+                    INDEXED BY HIST-INDEX.
+               10  HIST-YEAR           PIC 9(4).
+               10  HIST-MONTH          PIC 99.
+               10  HIST-SALES-TOTAL    PIC 9(8)V99.
+               10  HIST-CUSTOMER-COUNT PIC 9(4).
+
+       01  CUSTOMER-STATEMENT-TABLE.
+           05  STMT-COUNT              PIC 9(4)     VALUE 0.
+           05  STMT-ENTRY OCCURS 1 TO 500 TIMES
+                    DEPENDING ON STMT-COUNT
+                    INDEXED BY STMT-INDEX.
+               10  STMT-CUSTOMER-ID    PIC 9(7).
+               10  STMT-TOTAL-PURCHASES PIC 9(8)V99.
+               10  STMT-TRANSACTION-COUNT PIC 9(5).
+
+       01  CUSTOMER-STATEMENT-DETAIL-TABLE.
+           *> 明細書に個々のトランザクションを載せるための行明細表
+           *> （CUSTOMER-STATEMENT-TABLEの集計行はこのまま維持する）
+           05  STMT-LINE-COUNT          PIC 9(4)     VALUE 0.
+           05  STMT-LINE-ENTRY OCCURS 1 TO 2000 TIMES
+                    DEPENDING ON STMT-LINE-COUNT
+                    INDEXED BY STMT-LINE-INDEX.
+               10  STMT-LINE-CUSTOMER-ID    PIC 9(7).
+               10  STMT-LINE-TRANS-ID       PIC 9(8).
+               10  STMT-LINE-DATE           PIC X(8).
+               10  STMT-LINE-PRODUCT-CODE   PIC X(10).
+               10  STMT-LINE-AMOUNT         PIC 9(7)V99.
+
+       01  PRODUCT-SAVE-COUNT          PIC 9(3)     VALUE 0.
+       *> PRODUCT-MASTER保存時に書き出す件数（上限100件でガード）
+
        01  PRODUCT-TABLE.
-           05  PRODUCT COUNT           PIC 9(3)     VALUE 5.
-           05  PRODUCT-DATA OCCURS 1 TO 100 TIMES DEPENDING ON PRODUCT-COUNT
+           05  PRODUCT-COUNT           PIC 9(3)     VALUE 5.
+           05  PRODUCT-DATA OCCURS 1 TO 100 TIMES
+                    DEPENDING ON PRODUCT-COUNT
                     INDEXED BY PRODUCT-INDEX.
                10  PRODUCT-ID           PIC X(10).
                10  PRODUCT-NAME        PIC X(30).
@@ -168,6 +290,79 @@
                10  WARRANTY-MONTHS     PIC 9(3).
                10  PRODUCT-CATEGORY    PIC X(20).
        
+       *> ================================================================
+       *> 顧客マスタ保守処理用の変数
+       *> ================================================================
+
+       *> MAINT-UPDATE-ID等の値はすべてMAINTENANCE-CONTROL-FILE
+       *> （MAINT.CTL）から読み込む。該当する指示行が無ければそれぞれの
+       *> REQUESTEDスイッチがN（未指示）のままなので、既存顧客の更新・
+       *> 新規追加・売上訂正のいずれも実行されない（安全側のデフォルト）。
+       01  CUSTOMER-MAINTENANCE-CONTROL.
+           05  MAINT-UPDATE-ID         PIC 9(7)     VALUE 0.
+           05  MAINT-NEW-CREDIT-LIMIT  PIC 9(8)V99  VALUE 0.
+           05  MAINT-UPDATE-SWITCH     PIC X(1)     VALUE 'N'.
+               88  MAINT-UPDATE-REQUESTED VALUE 'Y'.
+           05  MAINT-STATUS-CHANGE-ID  PIC 9(7)     VALUE 0.
+           05  MAINT-NEW-STATUS        PIC X(1)     VALUE SPACES.
+           05  MAINT-STATUS-CHANGE-SWITCH PIC X(1)  VALUE 'N'.
+               88  MAINT-STATUS-CHANGE-REQUESTED VALUE 'Y'.
+           05  MAINT-NEW-CUSTOMER-ID   PIC 9(7)     VALUE 0.
+           05  MAINT-NEW-CUSTOMER-SWITCH PIC X(1)   VALUE 'N'.
+               88  MAINT-NEW-CUSTOMER-REQUESTED VALUE 'Y'.
+           05  DUPLICATE-CUSTOMER-SWITCH PIC X(1)   VALUE 'N'.
+               88  DUPLICATE-CUSTOMER-FOUND VALUE 'Y'.
+
+       *> ================================================================
+       *> 売上トランザクション訂正処理用の変数（相対編成の直接アクセス）
+       *> ================================================================
+
+       *> CORRECT-REL-KEY等もMAINTENANCE-CONTROL-FILEのCORRECT指示行
+       *> から読み込む。指示が無ければCORRECTION-REQUESTEDがNのままで
+       *> CORRECT-SALES-TRANSACTIONは何もしない。
+       01  SALES-CORRECTION-CONTROL.
+           05  CORRECT-REL-KEY          PIC 9(5)     VALUE 0.
+           05  CORRECT-NEW-AMOUNT       PIC 9(8)V99  VALUE 0.
+           05  CORRECT-NEW-PRODUCT-CODE PIC X(10)    VALUE SPACES.
+           05  CORRECTION-REQUESTED-SWITCH PIC X(1)  VALUE 'N'.
+               88  CORRECTION-REQUESTED VALUE 'Y'.
+           05  CORRECTION-FOUND-SWITCH  PIC X(1)     VALUE 'N'.
+               88  CORRECTION-FOUND     VALUE 'Y'.
+               88  CORRECTION-NOT-FOUND VALUE 'N'.
+
+       *> ================================================================
+       *> 信用限度額例外・経過日数レポート用の変数
+       *> ================================================================
+
+       01  CREDIT-EXCEPTION-CONTROL.
+           05  CREDIT-LIMIT-CEILING     PIC 9(8)V99 VALUE 50000.00.
+           05  EXCEPTION-COUNT          PIC 9(5)    VALUE 0.
+           05  ACCOUNT-AGE-DAYS         PIC S9(5)   VALUE 0.
+           05  CURR-YEAR                PIC 9(4).
+           05  CURR-MONTH               PIC 99.
+           05  CURR-DAY                 PIC 99.
+           05  CREATED-YEAR             PIC 9(4).
+           05  CREATED-MONTH            PIC 99.
+           05  CREATED-DAY              PIC 99.
+
+       *> ================================================================
+       *> 売上トランザクション検証用の顧客マスタ照合テーブル
+       *> ================================================================
+
+       01  CUSTOMER-VALIDATION-TABLE.
+           05  CUST-VALID-COUNT        PIC 9(5)     VALUE 0.
+           05  CUST-VALID-ENTRY OCCURS 1 TO 500 TIMES
+                    DEPENDING ON CUST-VALID-COUNT
+                    INDEXED BY CUST-VALID-INDEX.
+               10  CUST-VALID-ID        PIC 9(7).
+               10  CUST-VALID-STATUS    PIC X(1).
+
+       01  TRANSACTION-VALIDATION-SWITCHES.
+           05  TRANSACTION-VALID-SWITCH PIC X(1) VALUE 'Y'.
+               88  TRANSACTION-VALID     VALUE 'Y'.
+               88  TRANSACTION-REJECTED  VALUE 'N'.
+           05  REJECTED-TRANSACTION-COUNT PIC 9(5) VALUE 0.
+
        01  CUSTOMER-SEARCH-TABLE.
            05  SEARCH-KEY              PIC 9(7).
            05  SEARCH-RESULT OCCURS 50 TIMES
@@ -190,7 +385,19 @@
                88  EOF-REACHED        VALUE 'Y'.
                88  EOF-NOT-REACHED    VALUE 'N'.
            05  REL-KEY-INDEX          PIC 9(5)     VALUE 1.
-       
+
+       01  AUDIT-CONTROL.
+           *> 他のバッチプログラムと共有する監査ログの1エントリ分。
+           *> 実行したプログラム・パラグラフ・結果を記録する
+           05  AUDIT-PROGRAM-ID       PIC X(8)     VALUE 'COMPSAMP'.
+           05  AUDIT-PARAGRAPH-ID     PIC X(30).
+           05  AUDIT-USER-ID          PIC X(8)     VALUE 'BATCH'.
+           05  AUDIT-OUTCOME          PIC X(1)     VALUE 'S'.
+               88  AUDIT-SUCCESS          VALUE 'S'.
+               88  AUDIT-FAILURE          VALUE 'F'.
+           05  AUDIT-MESSAGE          PIC X(60).
+           05  AUDIT-TIMESTAMP        PIC X(14).
+
        *> ================================================================
        *> 処理制御変数
        *> ================================================================
@@ -246,7 +453,17 @@
            05  REPORT-HEADER-PRINTED  PIC X(1)     VALUE 'N'.
                88  HEADER-PRINTED     VALUE 'Y'.
                88  HEADER-NOT-PRINTED VALUE 'N'.
-        
+           05  QUARTER-SUBTOTAL       PIC 9(8)V99  VALUE 0.
+           05  REPORT-GRAND-TOTAL     PIC 9(9)V99  VALUE 0.
+
+       *> ================================================================
+       *> 売上上位N件ランキングレポート用の変数
+       *> ================================================================
+
+       01  SALES-RANKING-CONTROL.
+           05  RANKING-TOP-N          PIC 9(2)     VALUE 5.
+           05  RANKING-RANK-NUMBER    PIC 9(2)     VALUE 0.
+
        01  REPORT-DATA.
            05  REPORT-TITLE           PIC X(50) VALUE 
                'COBOL COMPREHENSIVE SAMPLE PROGRAM REPORT'.
@@ -266,9 +483,25 @@
            DISPLAY '====================================='
            
            PERFORM INITIALIZE-PROGRAM
-           
+
+           MOVE 'MAIN-PROCEDURE' TO AUDIT-PARAGRAPH-ID
+           MOVE 'S' TO AUDIT-OUTCOME
+           MOVE 'Comprehensive sample processing started'
+               TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
+           PERFORM MAINTAIN-CUSTOMER-MASTER
+
+           *> 信用限度額変更・新規顧客追加を反映した後に階層抽出を
+           *> 行うよう、保守処理の後段に置く
            PERFORM PROCESS-CUSTOMER-FILE
-           
+
+           PERFORM GENERATE-CREDIT-EXCEPTION-REPORT
+
+           PERFORM LOAD-CUSTOMER-VALIDATION-TABLE
+
+           PERFORM CORRECT-SALES-TRANSACTION
+
            PERFORM PROCESS-SALES-TRANSACTIONS
            
            PERFORM GENERATE-STATISTICS
@@ -290,11 +523,21 @@
            PERFORM DEMONSTRATE-SEARCH-OPERATIONS
            
            PERFORM DEMONSTRATE-SORT-OPERATIONS
-           
+
+           PERFORM GENERATE-TOP-SALES-RANKING-REPORT
+
            PERFORM GENERATE-DETAIL-REPORT
-           
+
+           PERFORM GENERATE-CUSTOMER-STATEMENT-REPORT
+
+           MOVE 'MAIN-PROCEDURE' TO AUDIT-PARAGRAPH-ID
+           MOVE 'S' TO AUDIT-OUTCOME
+           MOVE 'Comprehensive sample processing completed'
+               TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+
            PERFORM FINALIZE-PROGRAM
-           
+
            STOP RUN.
        
        *> ================================================================
@@ -306,8 +549,8 @@
            
            *> 変数の初期化
            INITIALIZE CALCULATION-FIELDS
-           INITIALIZE PROCESSING-CONTROL ALL TO SPACES
-           INITIALIZE REPORT-CONTROL ALL TO ZEROS
+           INITIALIZE PROCESSING-CONTROL
+           INITIALIZE REPORT-CONTROL
            
            *> 現在の日付と時刻を取得
            ACCEPT CURRENT-DATE FROM DATE
@@ -316,18 +559,272 @@
            
            *> 月名テーブルの初期化
            PERFORM INITIALIZE-MONTH-TABLE
-           
+
+           *> 税率・コミッション率を外部ファイルから読み込む
+           PERFORM LOAD-RATE-TABLE
+
+           *> 商品マスタファイルから商品テーブルを読み込む
+           PERFORM LOAD-PRODUCT-MASTER
+
+           *> 売上履歴ファイルから複数年分の月別売上を読み込む
+           PERFORM LOAD-SALES-HISTORY
+
+           *> 保守処理制御ファイルからオペレーターの保守指示を読み込む
+           PERFORM LOAD-MAINTENANCE-CONTROL
+
            DISPLAY 'Program initialized successfully'.
-       
+
+       *> ================================================================
+       *> 税率・コミッション率の外部ファイルからの読み込み
+       *> ================================================================
+
+       LOAD-RATE-TABLE.
+           OPEN INPUT RATE-TABLE-FILE
+           IF FILE-STATUS-OK
+               READ RATE-TABLE-FILE
+                   AT END
+                       DISPLAY 'Rate table file is empty, '
+                           'using defaults'
+                   NOT AT END
+                       MOVE RATE-TAX-RATE TO TAX-RATE
+                       MOVE RATE-COMMISSION-RATE TO COMMISSION-RATE
+               END-READ
+               CLOSE RATE-TABLE-FILE
+               DISPLAY 'Tax rate:        ' TAX-RATE
+               DISPLAY 'Commission rate: ' COMMISSION-RATE
+           ELSE
+               MOVE 0.08 TO TAX-RATE
+               MOVE 0.05 TO COMMISSION-RATE
+               DISPLAY 'Rate table file not found, using default rates'
+           END-IF.
+
+       *> ================================================================
+       *> 商品マスタファイルの読み込み（累積する商品カタログの復元）
+       *> ================================================================
+
+       LOAD-PRODUCT-MASTER.
+           OPEN INPUT PRODUCT-MASTER
+           IF FILE-STATUS-OK
+               MOVE 0 TO PRODUCT-COUNT
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ PRODUCT-MASTER
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF PRODUCT-COUNT < 100
+                               ADD 1 TO PRODUCT-COUNT
+                               SET PRODUCT-INDEX TO PRODUCT-COUNT
+                               PERFORM STORE-PRODUCT-MASTER-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUCT-MASTER
+               MOVE 'N' TO EOF-FLAG
+               DISPLAY 'Product master loaded: ' PRODUCT-COUNT
+                   ' products'
+           ELSE
+               DISPLAY 'Product master not found, starting with '
+                   'default product table'
+           END-IF.
+
+       STORE-PRODUCT-MASTER-ENTRY.
+           *> 読み込んだ1商品分をPRODUCT-DATA表の該当添字へ格納する
+           MOVE PRODUCT-ID OF PRODUCT-MASTER-RECORD
+               TO PRODUCT-ID OF PRODUCT-DATA(PRODUCT-INDEX)
+           MOVE PRODUCT-NAME OF PRODUCT-MASTER-RECORD
+               TO PRODUCT-NAME OF PRODUCT-DATA(PRODUCT-INDEX)
+           MOVE PRODUCT-PRICE OF PRODUCT-MASTER-RECORD
+               TO PRODUCT-PRICE OF PRODUCT-DATA(PRODUCT-INDEX)
+           MOVE PRODUCT-DESCRIPTION OF PRODUCT-MASTER-RECORD
+               TO PRODUCT-DESCRIPTION OF PRODUCT-DATA(PRODUCT-INDEX)
+           MOVE WARRANTY-MONTHS OF PRODUCT-MASTER-RECORD
+               TO WARRANTY-MONTHS OF PRODUCT-DATA(PRODUCT-INDEX)
+           MOVE PRODUCT-CATEGORY OF PRODUCT-MASTER-RECORD
+               TO PRODUCT-CATEGORY OF PRODUCT-DATA(PRODUCT-INDEX).
+
+       *> ================================================================
+       *> 商品マスタファイルへの保存（商品カタログを実行間で永続化）
+       *> ================================================================
+
+       SAVE-PRODUCT-MASTER.
+           *> PRODUCT-COUNTが表の上限(100件)を超えていた場合でも
+           *> 添字が範囲外に出ないよう、書き出し件数を100件に制限する
+           IF PRODUCT-COUNT > 100
+               MOVE 100 TO PRODUCT-SAVE-COUNT
+               DISPLAY 'Product count exceeds table capacity, '
+                   'saving first 100 products only'
+               MOVE 'SAVE-PRODUCT-MASTER' TO AUDIT-PARAGRAPH-ID
+               MOVE 'F' TO AUDIT-OUTCOME
+               MOVE 'Product count exceeds table capacity'
+                   TO AUDIT-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+           ELSE
+               MOVE PRODUCT-COUNT TO PRODUCT-SAVE-COUNT
+           END-IF
+
+           OPEN OUTPUT PRODUCT-MASTER
+           SET PRODUCT-INDEX TO 1
+           PERFORM PRODUCT-SAVE-COUNT TIMES
+               PERFORM BUILD-PRODUCT-MASTER-RECORD
+               WRITE PRODUCT-MASTER-RECORD
+               SET PRODUCT-INDEX UP BY 1
+           END-PERFORM
+           CLOSE PRODUCT-MASTER
+           DISPLAY 'Product master saved: ' PRODUCT-SAVE-COUNT
+               ' products'.
+
+       BUILD-PRODUCT-MASTER-RECORD.
+           *> PRODUCT-DATA表の現添字の内容を出力用レコードへ組み立てる
+           MOVE PRODUCT-ID OF PRODUCT-DATA(PRODUCT-INDEX)
+               TO PRODUCT-ID OF PRODUCT-MASTER-RECORD
+           MOVE PRODUCT-NAME OF PRODUCT-DATA(PRODUCT-INDEX)
+               TO PRODUCT-NAME OF PRODUCT-MASTER-RECORD
+           MOVE PRODUCT-PRICE OF PRODUCT-DATA(PRODUCT-INDEX)
+               TO PRODUCT-PRICE OF PRODUCT-MASTER-RECORD
+           MOVE PRODUCT-DESCRIPTION OF PRODUCT-DATA(PRODUCT-INDEX)
+               TO PRODUCT-DESCRIPTION OF PRODUCT-MASTER-RECORD
+           MOVE WARRANTY-MONTHS OF PRODUCT-DATA(PRODUCT-INDEX)
+               TO WARRANTY-MONTHS OF PRODUCT-MASTER-RECORD
+           MOVE PRODUCT-CATEGORY OF PRODUCT-DATA(PRODUCT-INDEX)
+               TO PRODUCT-CATEGORY OF PRODUCT-MASTER-RECORD.
+
+       *> ================================================================
+       *> 売上履歴ファイルの読み込み（複数年分の月別売上の復元）
+       *> ================================================================
+
+       LOAD-SALES-HISTORY.
+           OPEN INPUT SALES-HISTORY
+           IF FILE-STATUS-OK
+               MOVE 0 TO HIST-COUNT
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ SALES-HISTORY
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF HIST-COUNT < 600
+                               ADD 1 TO HIST-COUNT
+                               SET HIST-INDEX TO HIST-COUNT
+                               PERFORM STORE-SALES-HISTORY-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-HISTORY
+               MOVE 'N' TO EOF-FLAG
+               DISPLAY 'Sales history loaded: ' HIST-COUNT
+                   ' month(s) on file'
+           ELSE
+               DISPLAY 'Sales history not found, starting with '
+                   'no prior years'
+           END-IF.
+
+       STORE-SALES-HISTORY-ENTRY.
+           *> 読み込んだ1か月分をHIST-ENTRY表の該当添字へ格納する
+           MOVE HIST-YEAR OF SALES-HISTORY-RECORD
+               TO HIST-YEAR OF HIST-ENTRY(HIST-INDEX)
+           MOVE HIST-MONTH OF SALES-HISTORY-RECORD
+               TO HIST-MONTH OF HIST-ENTRY(HIST-INDEX)
+           MOVE HIST-SALES-TOTAL OF SALES-HISTORY-RECORD
+               TO HIST-SALES-TOTAL OF HIST-ENTRY(HIST-INDEX)
+           MOVE HIST-CUSTOMER-COUNT OF SALES-HISTORY-RECORD
+               TO HIST-CUSTOMER-COUNT OF HIST-ENTRY(HIST-INDEX).
+
+       *> ================================================================
+       *> 売上履歴ファイルへの保存（複数年分の月別売上の永続化）
+       *> ================================================================
+
+       SAVE-SALES-HISTORY.
+           OPEN OUTPUT SALES-HISTORY
+           SET HIST-INDEX TO 1
+           PERFORM HIST-COUNT TIMES
+               PERFORM BUILD-SALES-HISTORY-RECORD
+               WRITE SALES-HISTORY-RECORD
+               SET HIST-INDEX UP BY 1
+           END-PERFORM
+           CLOSE SALES-HISTORY
+           DISPLAY 'Sales history saved: ' HIST-COUNT ' month(s)'.
+
+       BUILD-SALES-HISTORY-RECORD.
+           *> HIST-ENTRY表の現添字の内容を出力用レコードへ組み立てる
+           MOVE HIST-YEAR OF HIST-ENTRY(HIST-INDEX)
+               TO HIST-YEAR OF SALES-HISTORY-RECORD
+           MOVE HIST-MONTH OF HIST-ENTRY(HIST-INDEX)
+               TO HIST-MONTH OF SALES-HISTORY-RECORD
+           MOVE HIST-SALES-TOTAL OF HIST-ENTRY(HIST-INDEX)
+               TO HIST-SALES-TOTAL OF SALES-HISTORY-RECORD
+           MOVE HIST-CUSTOMER-COUNT OF HIST-ENTRY(HIST-INDEX)
+               TO HIST-CUSTOMER-COUNT OF SALES-HISTORY-RECORD.
+
+       *> ================================================================
+       *> 保守処理制御ファイルの読み込み（オペレーター指示の取得）
+       *> ================================================================
+
+       LOAD-MAINTENANCE-CONTROL.
+           *> MAINT.CTLが存在しない場合は、今回は保守指示なしとして
+           *> UPDATE-EXISTING-CUSTOMERS等のREQUESTEDスイッチはNのまま
+           *> 残す（安全側のデフォルト。ファイル未存在=何もしない）
+           OPEN INPUT MAINTENANCE-CONTROL-FILE
+           IF FILE-STATUS-OK
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ MAINTENANCE-CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           PERFORM PARSE-MAINTENANCE-CONTROL-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE MAINTENANCE-CONTROL-FILE
+               MOVE 'N' TO EOF-FLAG
+           ELSE
+               DISPLAY 'Maintenance control file not found; no '
+                   'customer/sales maintenance will run this time'
+           END-IF.
+
+       PARSE-MAINTENANCE-CONTROL-RECORD.
+           *> 1行につき1つの保守指示を解釈する
+           *> CREDITLIM <顧客ID> <新信用限度額>
+           *> STATUS    <顧客ID> <新ステータス>
+           *> NEWCUST   <新規顧客ID>
+           *> CORRECT   <相対キー> <新金額> <新商品コード>
+           EVALUATE MAINT-CONTROL-TYPE
+               WHEN 'CREDITLIM'
+                   UNSTRING MAINT-CONTROL-VALUE DELIMITED BY SPACE
+                       INTO MAINT-UPDATE-ID, MAINT-NEW-CREDIT-LIMIT
+                   END-UNSTRING
+                   MOVE 'Y' TO MAINT-UPDATE-SWITCH
+               WHEN 'STATUS'
+                   UNSTRING MAINT-CONTROL-VALUE DELIMITED BY SPACE
+                       INTO MAINT-STATUS-CHANGE-ID, MAINT-NEW-STATUS
+                   END-UNSTRING
+                   MOVE 'Y' TO MAINT-STATUS-CHANGE-SWITCH
+               WHEN 'NEWCUST'
+                   UNSTRING MAINT-CONTROL-VALUE DELIMITED BY SPACE
+                       INTO MAINT-NEW-CUSTOMER-ID
+                   END-UNSTRING
+                   MOVE 'Y' TO MAINT-NEW-CUSTOMER-SWITCH
+               WHEN 'CORRECT'
+                   UNSTRING MAINT-CONTROL-VALUE DELIMITED BY SPACE
+                       INTO CORRECT-REL-KEY, CORRECT-NEW-AMOUNT,
+                            CORRECT-NEW-PRODUCT-CODE
+                   END-UNSTRING
+                   MOVE 'Y' TO CORRECTION-REQUESTED-SWITCH
+               WHEN OTHER
+                   DISPLAY 'Unrecognized maintenance control type: '
+                       MAINT-CONTROL-TYPE
+           END-EVALUATE.
+
        *> ================================================================
        *> ファイル処理の例
        *> ================================================================
-       
+
        PROCESS-CUSTOMER-FILE.
            DISPLAY 'Processing Customer Master File...'
-           
+
            OPEN INPUT CUSTOMER-MASTER
-           
+           OPEN OUTPUT CUSTOMER-TIER-FILE
+
            PERFORM UNTIL EOF-REACHED
                READ CUSTOMER-MASTER
                    AT END
@@ -337,16 +834,17 @@
                        PERFORM PROCESS-SINGLE-CUSTOMER
                END-READ
            END-PERFORM
-           
+
            CLOSE CUSTOMER-MASTER
-           
+           CLOSE CUSTOMER-TIER-FILE
+
            DISPLAY 'Customer file processing completed'
            DISPLAY 'Records processed: ' RECORD-COUNTER.
-       
+
        PROCESS-SINGLE-CUSTOMER.
            *> 顧客データの個別処理ロジック
-           ADD CUSTOMER-ID TO GROSS-SALES
-           
+           ADD CUSTOMER-ID OF CUSTOMER-RECORD TO GROSS-SALES
+
            *> 条件分岐の例
            EVALUATE CUSTOMER-STATUS
                WHEN 'A'
@@ -357,8 +855,176 @@
                    PERFORM PROCESS-SUSPENDED-CUSTOMER
                WHEN OTHER
                    PERFORM PROCESS-UNKNOWN-CUSTOMER
-           END-EVALUATE.
-       
+           END-EVALUATE
+
+           PERFORM WRITE-CUSTOMER-TIER-RECORD.
+
+       WRITE-CUSTOMER-TIER-RECORD.
+           *> 信用限度額による顧客階層分類をマーケティング抽出ファイルへ出力
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO TIER-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO TIER-CUSTOMER-NAME
+           MOVE CREDIT-LIMIT TO TIER-CREDIT-LIMIT
+
+           EVALUATE TRUE
+               WHEN CREDIT-LIMIT >= 50000
+                   MOVE 'PREMIUM' TO TIER-CODE
+               WHEN CREDIT-LIMIT >= 10000
+                   MOVE 'STANDARD' TO TIER-CODE
+               WHEN OTHER
+                   MOVE 'BASIC' TO TIER-CODE
+           END-EVALUATE
+
+           WRITE CUSTOMER-TIER-RECORD.
+
+       *> ================================================================
+       *> 顧客マスタ保守処理（追加・変更・ステータス変更）
+       *> ================================================================
+
+       MAINTAIN-CUSTOMER-MASTER.
+           DISPLAY 'Running customer master maintenance...'
+           IF MAINT-UPDATE-REQUESTED OR MAINT-STATUS-CHANGE-REQUESTED
+               PERFORM UPDATE-EXISTING-CUSTOMERS
+           END-IF
+           IF MAINT-NEW-CUSTOMER-REQUESTED
+               PERFORM ADD-NEW-CUSTOMER
+           END-IF
+           DISPLAY 'Customer master maintenance completed'.
+
+       UPDATE-EXISTING-CUSTOMERS.
+           *> 既存顧客の変更（信用限度額更新・ステータス変更）
+           OPEN I-O CUSTOMER-MASTER
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-REACHED
+               READ CUSTOMER-MASTER
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       *> 信用限度額変更とステータス変更は互いに排他では
+                       *> ないため、別々のIFで判定し同一レコードに両方
+                       *> 反映できるようにする（同一IDが両方のMAINT.CTL
+                       *> 指示に現れた場合でも取り落とさない）
+                       IF CUSTOMER-ID OF CUSTOMER-RECORD =
+                               MAINT-UPDATE-ID
+                           MOVE MAINT-NEW-CREDIT-LIMIT
+                               TO CREDIT-LIMIT
+                           DISPLAY
+                               'Updated credit limit for customer: '
+                               MAINT-UPDATE-ID
+                       END-IF
+                       IF CUSTOMER-ID OF CUSTOMER-RECORD =
+                               MAINT-STATUS-CHANGE-ID
+                           MOVE MAINT-NEW-STATUS TO CUSTOMER-STATUS
+                           DISPLAY 'Updated status for customer: '
+                               MAINT-STATUS-CHANGE-ID
+                       END-IF
+                       IF CUSTOMER-ID OF CUSTOMER-RECORD =
+                               MAINT-UPDATE-ID
+                           OR CUSTOMER-ID OF CUSTOMER-RECORD =
+                               MAINT-STATUS-CHANGE-ID
+                           REWRITE CUSTOMER-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER
+           MOVE 'N' TO EOF-FLAG.
+
+       ADD-NEW-CUSTOMER.
+           *> 新規顧客レコードの追加（ファイル末尾に追記）。
+           *> 既に同じ顧客IDが存在する場合は追加しない。
+           PERFORM CHECK-CUSTOMER-EXISTS
+           IF DUPLICATE-CUSTOMER-FOUND
+               DISPLAY 'Customer already exists, skipping add: '
+                   MAINT-NEW-CUSTOMER-ID
+               MOVE 'ADD-NEW-CUSTOMER' TO AUDIT-PARAGRAPH-ID
+               MOVE 'F' TO AUDIT-OUTCOME
+               MOVE 'Add skipped - duplicate customer ID'
+                   TO AUDIT-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+           ELSE
+               OPEN EXTEND CUSTOMER-MASTER
+               MOVE MAINT-NEW-CUSTOMER-ID
+                   TO CUSTOMER-ID OF CUSTOMER-RECORD
+               MOVE 'NEW CUSTOMER' TO CUSTOMER-NAME
+               MOVE SPACES TO CUSTOMER-ADDRESS
+               MOVE SPACES TO CUSTOMER-PHONE
+               MOVE 0 TO CREDIT-LIMIT
+               MOVE 'A' TO CUSTOMER-STATUS
+               MOVE CURRENT-DATE TO DATE-CREATED
+               WRITE CUSTOMER-RECORD
+               CLOSE CUSTOMER-MASTER
+               DISPLAY 'Added new customer: ' MAINT-NEW-CUSTOMER-ID
+           END-IF.
+
+       CHECK-CUSTOMER-EXISTS.
+           *> MAINT-NEW-CUSTOMER-IDが既にCUSTOMER-MASTERに存在するか
+           *> 順次走査で確認する
+           MOVE 'N' TO DUPLICATE-CUSTOMER-SWITCH
+           OPEN INPUT CUSTOMER-MASTER
+           IF FILE-STATUS-OK
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL EOF-REACHED
+                   READ CUSTOMER-MASTER
+                       AT END
+                           MOVE 'Y' TO EOF-FLAG
+                       NOT AT END
+                           IF CUSTOMER-ID OF CUSTOMER-RECORD =
+                                   MAINT-NEW-CUSTOMER-ID
+                               MOVE 'Y' TO DUPLICATE-CUSTOMER-SWITCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-MASTER
+               MOVE 'N' TO EOF-FLAG
+           END-IF.
+
+       *> ================================================================
+       *> 信用限度額例外・経過日数レポート
+       *> ================================================================
+
+       GENERATE-CREDIT-EXCEPTION-REPORT.
+           DISPLAY '--- Credit Limit Exception / Aging Report ---'
+           OPEN INPUT CUSTOMER-MASTER
+           MOVE 'N' TO EOF-FLAG
+           MOVE 0 TO EXCEPTION-COUNT
+           PERFORM UNTIL EOF-REACHED
+               READ CUSTOMER-MASTER
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-CREDIT-EXCEPTION
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER
+           MOVE 'N' TO EOF-FLAG
+           DISPLAY 'Total exceptions found: ' EXCEPTION-COUNT
+           DISPLAY '--- End of Exception Report ---'.
+
+       CHECK-CREDIT-EXCEPTION.
+           *> 停止顧客または信用限度額上限超過を例外として報告
+           IF CUSTOMER-STATUS = 'S'
+               OR CREDIT-LIMIT > CREDIT-LIMIT-CEILING
+               PERFORM CALCULATE-ACCOUNT-AGE
+               ADD 1 TO EXCEPTION-COUNT
+               DISPLAY 'Customer ' CUSTOMER-ID OF CUSTOMER-RECORD
+                   ' ' CUSTOMER-NAME
+               DISPLAY '   Status: ' CUSTOMER-STATUS
+                   '  Credit Limit: ' CREDIT-LIMIT
+                   '  Age (days): ' ACCOUNT-AGE-DAYS
+           END-IF.
+
+       CALCULATE-ACCOUNT-AGE.
+           *> DATE-CREATEDからの経過日数を概算（1ヶ月=30日換算）
+           MOVE CURRENT-DATE(1:4) TO CURR-YEAR
+           MOVE CURRENT-DATE(5:2) TO CURR-MONTH
+           MOVE CURRENT-DATE(7:2) TO CURR-DAY
+           MOVE DATE-CREATED(1:4) TO CREATED-YEAR
+           MOVE DATE-CREATED(5:2) TO CREATED-MONTH
+           MOVE DATE-CREATED(7:2) TO CREATED-DAY
+           COMPUTE ACCOUNT-AGE-DAYS =
+               (CURR-YEAR - CREATED-YEAR) * 360 +
+               (CURR-MONTH - CREATED-MONTH) * 30 +
+               (CURR-DAY - CREATED-DAY).
+
        PROCESS-SALES-TRANSACTIONS.
            DISPLAY 'Processing Sales Transaction File...'
            
@@ -368,7 +1034,7 @@
            MOVE 0 TO RECORD-COUNTER
            
            PERFORM WITH TEST AFTER UNTIL EOF-REACHED
-               READ SALES-TRANSACTIONS
+               READ SALES-TRANSACTIONS NEXT RECORD
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                        DISPLAY 'End of sales transactions reached'
@@ -377,25 +1043,173 @@
                        PERFORM PROCESS-TRANSACTION-RECORD
                END-READ
            END-PERFORM
-           
-           CLOSE SALES-TRANSACTIONS.
-       
+
+           CLOSE SALES-TRANSACTIONS
+
+           DISPLAY 'Transactions rejected: ' REJECTED-TRANSACTION-COUNT.
+
+       CORRECT-SALES-TRANSACTION.
+           *> 相対編成ファイルへの直接アクセスによる訂正処理
+           *> 指定した相対キーのレコードを読み込み、金額・商品コードを
+           *> 書き換えてREWRITEする（対象レコードが無ければ何もしない）
+           *> MAINT.CTLにCORRECT指示が無い実行では何もしない
+           IF NOT CORRECTION-REQUESTED
+               DISPLAY 'No sales transaction correction requested '
+                   'this run'
+           ELSE
+               MOVE 'N' TO CORRECTION-FOUND-SWITCH
+
+               OPEN I-O SALES-TRANSACTIONS
+
+               IF FILE-STATUS-OK
+                   MOVE CORRECT-REL-KEY TO REL-KEY-INDEX
+                   READ SALES-TRANSACTIONS
+                       INVALID KEY
+                           DISPLAY 'Correction target not found: '
+                               CORRECT-REL-KEY
+                           MOVE 'CORRECT-SALES-TRANSACTION'
+                               TO AUDIT-PARAGRAPH-ID
+                           MOVE 'F' TO AUDIT-OUTCOME
+                           MOVE 'Correction target not found'
+                               TO AUDIT-MESSAGE
+                           PERFORM WRITE-AUDIT-LOG
+                       NOT INVALID KEY
+                           MOVE 'Y' TO CORRECTION-FOUND-SWITCH
+                           MOVE CORRECT-NEW-AMOUNT TO TOTAL-AMOUNT
+                           MOVE CORRECT-NEW-PRODUCT-CODE
+                               TO PRODUCT-CODE
+                           REWRITE SALES-RECORD
+                   END-READ
+
+                   IF CORRECTION-FOUND
+                       DISPLAY 'Sales transaction corrected, key: '
+                           CORRECT-REL-KEY
+                   END-IF
+
+                   CLOSE SALES-TRANSACTIONS
+               ELSE
+                   DISPLAY 'Sales transaction file not available '
+                       'for correction'
+                   MOVE 'CORRECT-SALES-TRANSACTION'
+                       TO AUDIT-PARAGRAPH-ID
+                   MOVE 'F' TO AUDIT-OUTCOME
+                   MOVE 'Sales transaction file not available'
+                       TO AUDIT-MESSAGE
+                   PERFORM WRITE-AUDIT-LOG
+               END-IF
+           END-IF.
+
        PROCESS-TRANSACTION-RECORD.
-           *> 売上トランザクションの処理
-           COMPUTE CALCULATED-TAX = TOTAL-AMOUNT * TAX-RATE
-                    ROUNDED MODE ROUND-HALF-EVEN
-           
-           COMPUTE CALCULATED-COMMISSION = TOTAL-AMOUNT * COMMISSION-RATE
-                    ROUNDED MODE ROUND-HALF-EVEN
-           
-           ADD TOTAL-AMOUNT TO GROSS-SALES
-           
-           *> 月別売上に加算
-           MOVE TRANSACTION-DATE TO DATE-WORK
-           PERFORM ADD-TO-MONTHLY-SALES
-           
-           *> 商品別統計への追加
-           PERFORM UPDATE-PRODUCT-STATISTICS.
+           *> 売上トランザクションの処理（顧客マスタ照合を先に実施）
+           PERFORM VALIDATE-TRANSACTION-CUSTOMER
+           IF TRANSACTION-VALID
+               COMPUTE CALCULATED-TAX ROUNDED = TOTAL-AMOUNT * TAX-RATE
+
+               COMPUTE CALCULATED-COMMISSION ROUNDED =
+                        TOTAL-AMOUNT * COMMISSION-RATE
+
+               ADD TOTAL-AMOUNT TO GROSS-SALES
+
+               *> 月別売上に加算
+               MOVE TRANSACTION-DATE TO DATE-WORK
+               PERFORM ADD-TO-MONTHLY-SALES
+
+               *> 商品別統計への追加
+               PERFORM UPDATE-PRODUCT-STATISTICS
+
+               *> 顧客別明細書用の累計への追加
+               PERFORM UPDATE-CUSTOMER-STATEMENT-ENTRY
+           ELSE
+               ADD 1 TO REJECTED-TRANSACTION-COUNT
+           END-IF.
+
+       UPDATE-CUSTOMER-STATEMENT-ENTRY.
+           *> 顧客別購入累計表の該当行を検索し、無ければ追加する
+           SET STMT-INDEX TO 1
+           SEARCH STMT-ENTRY
+               AT END
+                   IF STMT-COUNT < 500
+                       ADD 1 TO STMT-COUNT
+                       SET STMT-INDEX TO STMT-COUNT
+                       MOVE CUSTOMER-ID OF SALES-RECORD
+                           TO STMT-CUSTOMER-ID(STMT-INDEX)
+                       MOVE TOTAL-AMOUNT
+                           TO STMT-TOTAL-PURCHASES(STMT-INDEX)
+                       MOVE 1 TO STMT-TRANSACTION-COUNT(STMT-INDEX)
+                   END-IF
+               WHEN STMT-CUSTOMER-ID(STMT-INDEX)
+                       = CUSTOMER-ID OF SALES-RECORD
+                   ADD TOTAL-AMOUNT TO STMT-TOTAL-PURCHASES(STMT-INDEX)
+                   ADD 1 TO STMT-TRANSACTION-COUNT(STMT-INDEX)
+           END-SEARCH
+
+           PERFORM ADD-CUSTOMER-STATEMENT-DETAIL-LINE.
+
+       ADD-CUSTOMER-STATEMENT-DETAIL-LINE.
+           *> 明細書で個々のトランザクションを表示できるよう、
+           *> 集計行とは別に1トランザクション1行を保持しておく
+           IF STMT-LINE-COUNT < 2000
+               ADD 1 TO STMT-LINE-COUNT
+               SET STMT-LINE-INDEX TO STMT-LINE-COUNT
+               MOVE CUSTOMER-ID OF SALES-RECORD
+                   TO STMT-LINE-CUSTOMER-ID(STMT-LINE-INDEX)
+               MOVE TRANSACTION-ID OF SALES-RECORD
+                   TO STMT-LINE-TRANS-ID(STMT-LINE-INDEX)
+               MOVE TRANSACTION-DATE OF SALES-RECORD
+                   TO STMT-LINE-DATE(STMT-LINE-INDEX)
+               MOVE PRODUCT-CODE OF SALES-RECORD
+                   TO STMT-LINE-PRODUCT-CODE(STMT-LINE-INDEX)
+               MOVE TOTAL-AMOUNT OF SALES-RECORD
+                   TO STMT-LINE-AMOUNT(STMT-LINE-INDEX)
+           END-IF.
+
+       LOAD-CUSTOMER-VALIDATION-TABLE.
+           *> 売上トランザクション検証用に顧客マスタを読み込む
+           DISPLAY 'Loading customer validation table...'
+           MOVE 0 TO CUST-VALID-COUNT
+           OPEN INPUT CUSTOMER-MASTER
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-REACHED
+               READ CUSTOMER-MASTER
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       IF CUST-VALID-COUNT < 500
+                           ADD 1 TO CUST-VALID-COUNT
+                           SET CUST-VALID-INDEX TO CUST-VALID-COUNT
+                           MOVE CUSTOMER-ID OF CUSTOMER-RECORD
+                               TO CUST-VALID-ID(CUST-VALID-INDEX)
+                           MOVE CUSTOMER-STATUS
+                               TO CUST-VALID-STATUS(CUST-VALID-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER
+           MOVE 'N' TO EOF-FLAG
+           DISPLAY 'Customer validation table loaded: ' CUST-VALID-COUNT.
+
+       VALIDATE-TRANSACTION-CUSTOMER.
+           *> 未知の顧客または停止中の顧客への取引を拒否
+           MOVE 'N' TO TRANSACTION-VALID-SWITCH
+           IF CUST-VALID-COUNT > 0
+               SET CUST-VALID-INDEX TO 1
+               SEARCH CUST-VALID-ENTRY
+                   AT END
+                       DISPLAY
+                           'Transaction rejected - unknown customer: '
+                           CUSTOMER-ID OF SALES-RECORD
+                   WHEN CUST-VALID-ID(CUST-VALID-INDEX) =
+                       CUSTOMER-ID OF SALES-RECORD
+                       IF CUST-VALID-STATUS(CUST-VALID-INDEX) = 'S'
+                           DISPLAY 'Transaction rejected - suspended:'
+                               ' ' CUSTOMER-ID OF SALES-RECORD
+                       ELSE
+                           MOVE 'Y' TO TRANSACTION-VALID-SWITCH
+                       END-IF
+               END-SEARCH
+           ELSE
+               DISPLAY 'Transaction rejected - no customers on file'
+           END-IF.
        
        *> ================================================================
        *> 統計処理と計算機能
@@ -421,14 +1235,13 @@
            
            IF GROSS-SALES NOT = 0
                DIVIDE GROSS-SALES BY 2 GIVING WEIGHTED-AVERAGE
-                       ROUNDED MODE ROUND-HALF-EVEN
+                       ROUNDED
            END-IF.
        
        CALCULATE-PERCENTAGES.
            IF GROSS-SALES > 0
-               COMPUTE PERCENTAGE-VALUE = 
+               COMPUTE PERCENTAGE-VALUE ROUNDED =
                    (CALCULATED-COMMISSION / GROSS-SALES) * 100
-                       ROUNDED MODE ROUND-HALF-EVEN
            END-IF.
        
        *> ================================================================
@@ -583,7 +1396,34 @@
                OUTPUT PROCEDURE IS PROCESS-SORTED-DATA
            
            DISPLAY 'Sort operations demonstration completed'.
-       
+
+       GENERATE-TOP-SALES-RANKING-REPORT.
+           DISPLAY 'Generating Top Sales Ranking Report...'
+
+           *> 降順ソートにより月別売上の上位N件のみをランキング表示する
+           MOVE 0 TO RANKING-RANK-NUMBER
+           SORT SORT-WORKFILE ON DESCENDING KEY SORT-SALES-TOTAL
+               INPUT PROCEDURE IS PREPARE-SORT-DATA
+               OUTPUT PROCEDURE IS PROCESS-RANKED-SALES-DATA
+
+           DISPLAY 'Top sales ranking report completed'.
+
+       PROCESS-RANKED-SALES-DATA.
+           *> 降順ソート済みデータを上位N件まで順位付けして表示する
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-REACHED
+                   OR RANKING-RANK-NUMBER >= RANKING-TOP-N
+               RETURN SORT-WORKFILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RANKING-RANK-NUMBER
+                       DISPLAY 'Rank ' RANKING-RANK-NUMBER ': '
+                           SORT-NAME ' ' SORT-SALES-TOTAL
+               END-RETURN
+           END-PERFORM
+           MOVE 'N' TO EOF-FLAG.
+
        *> ================================================================
        *> レポート生成機能
        *> ================================================================
@@ -606,7 +1446,98 @@
            CLOSE REPORT-OUTPUT
            
            DISPLAY 'Detailed report generated'.
-       
+
+       GENERATE-CUSTOMER-STATEMENT-REPORT.
+           DISPLAY 'Generating Customer Statement Report...'
+
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN EXTEND REPORT-OUTPUT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING '--- Customer Statement Report ---'
+                  DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE 'N' TO EOF-FLAG
+           PERFORM UNTIL EOF-REACHED
+               READ CUSTOMER-MASTER
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-CUSTOMER-STATEMENT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE REPORT-OUTPUT
+           MOVE 'N' TO EOF-FLAG
+
+           DISPLAY 'Customer statement report generated'.
+
+       WRITE-CUSTOMER-STATEMENT-LINE.
+           *> 顧客別購入累計表から該当顧客を検索し、集計行に続けて
+           *> 個々のトランザクションを明細行として書き出す
+           SET STMT-INDEX TO 1
+           SEARCH STMT-ENTRY
+               AT END
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'Customer ' DELIMITED BY SIZE
+                          CUSTOMER-ID OF CUSTOMER-RECORD
+                              DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          CUSTOMER-NAME DELIMITED BY SIZE
+                          ' - no purchases this period'
+                              DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+               WHEN STMT-CUSTOMER-ID(STMT-INDEX)
+                       = CUSTOMER-ID OF CUSTOMER-RECORD
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'Customer ' DELIMITED BY SIZE
+                          CUSTOMER-ID OF CUSTOMER-RECORD
+                              DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          CUSTOMER-NAME DELIMITED BY SIZE
+                          ' - Total Purchases: ' DELIMITED BY SIZE
+                          STMT-TOTAL-PURCHASES(STMT-INDEX)
+                              DELIMITED BY SIZE
+                          ' Transactions: ' DELIMITED BY SIZE
+                          STMT-TRANSACTION-COUNT(STMT-INDEX)
+                              DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+                   PERFORM WRITE-CUSTOMER-STATEMENT-DETAIL-LINES
+           END-SEARCH.
+
+       WRITE-CUSTOMER-STATEMENT-DETAIL-LINES.
+           *> 該当顧客の個々のトランザクションを明細行として書き出す
+           PERFORM VARYING STMT-LINE-INDEX FROM 1 BY 1
+                   UNTIL STMT-LINE-INDEX > STMT-LINE-COUNT
+               IF STMT-LINE-CUSTOMER-ID(STMT-LINE-INDEX)
+                       = CUSTOMER-ID OF CUSTOMER-RECORD
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '    Txn ' DELIMITED BY SIZE
+                          STMT-LINE-TRANS-ID(STMT-LINE-INDEX)
+                              DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          STMT-LINE-DATE(STMT-LINE-INDEX)
+                              DELIMITED BY SIZE
+                          ' Product: ' DELIMITED BY SIZE
+                          STMT-LINE-PRODUCT-CODE(STMT-LINE-INDEX)
+                              DELIMITED BY SIZE
+                          ' Amount: ' DELIMITED BY SIZE
+                          STMT-LINE-AMOUNT(STMT-LINE-INDEX)
+                              DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
        *> ================================================================
        *> サブルーチン（PERFORM文）の例
        *> ================================================================
@@ -632,7 +1563,35 @@
                SET MONTH-INDEX TO WORK-MONTH
                ADD TOTAL-AMOUNT TO MONTH-SALES(MONTH-INDEX)
                ADD 1 TO MONTH-CUSTOMERS(MONTH-INDEX)
+               PERFORM UPDATE-SALES-HISTORY-ENTRY
            END-IF.
+
+       UPDATE-SALES-HISTORY-ENTRY.
+           *> 当年・当月の売上履歴表の該当行を検索し、無ければ追加する
+           SET HIST-INDEX TO 1
+           SEARCH HIST-ENTRY
+               AT END
+                   IF HIST-COUNT < 600
+                       ADD 1 TO HIST-COUNT
+                       SET HIST-INDEX TO HIST-COUNT
+                       MOVE WORK-YEAR
+                           TO HIST-YEAR OF HIST-ENTRY(HIST-INDEX)
+                       MOVE WORK-MONTH
+                           TO HIST-MONTH OF HIST-ENTRY(HIST-INDEX)
+                       MOVE TOTAL-AMOUNT
+                           TO HIST-SALES-TOTAL OF HIST-ENTRY(HIST-INDEX)
+                       MOVE 1
+                           TO HIST-CUSTOMER-COUNT OF
+                               HIST-ENTRY(HIST-INDEX)
+                   END-IF
+               WHEN HIST-YEAR OF HIST-ENTRY(HIST-INDEX) = WORK-YEAR
+                       AND HIST-MONTH OF HIST-ENTRY(HIST-INDEX)
+                           = WORK-MONTH
+                   ADD TOTAL-AMOUNT
+                       TO HIST-SALES-TOTAL OF HIST-ENTRY(HIST-INDEX)
+                   ADD 1
+                       TO HIST-CUSTOMER-COUNT OF HIST-ENTRY(HIST-INDEX)
+           END-SEARCH.
        
        DISPLAY-FINANCIAL-SUMMARY.
            DISPLAY 'Financial Summary:'
@@ -645,9 +1604,13 @@
        
        FINALIZE-PROGRAM.
            DISPLAY 'Finalizing program...'
-           
+
+           PERFORM SAVE-PRODUCT-MASTER
+
+           PERFORM SAVE-SALES-HISTORY
+
            ACCEPT PROCESSING-END-TIME FROM TIME
-           
+
            DISPLAY 'Program execution completed successfully'
            DISPLAY 'Start time: ' PROCESSING-START-TIME
            DISPLAY 'End time:   ' PROCESSING-END-TIME
@@ -662,7 +1625,8 @@
            *> アクティブ顧客の特別処理
            IF CREDIT-LIMIT > 0
                COMPUTE CALCULATED-COMMISSION = CREDIT-LIMIT * 0.02
-               DISPLAY 'Active customer commission calculated: ' CALCULATED-COMMISSION
+               DISPLAY 'Active customer commission calculated: '
+                   CALCULATED-COMMISSION
            END-IF
            *> アクティブ顧客の売上にボーナス加算
            ADD 100 TO GROSS-SALES
@@ -709,18 +1673,27 @@
            *> 商品別統計の更新
            SET PRODUCT-INDEX TO 1
            SEARCH PRODUCT-DATA
-               WHEN PRODUCT-ID(PRODUCT-INDEX) = PRODUCT-CODE
-                   DISPLAY 'Found existing product: ' PRODUCT-NAME(PRODUCT-INDEX)
+               WHEN PRODUCT-ID OF PRODUCT-DATA(PRODUCT-INDEX)
+                       = PRODUCT-CODE
+                   DISPLAY 'Found existing product: '
+                       PRODUCT-NAME OF PRODUCT-DATA(PRODUCT-INDEX)
                    ADD QUANTITY TO PRODUCT-COUNT
-                   COMPUTE PRODUCT-PRICE(PRODUCT-INDEX) = 
-                       PRODUCT-PRICE(PRODUCT-INDEX) + UNIT-PRICE
-               WHEN PRODUCT-ID(PRODUCT-INDEX) = SPACES
+                   COMPUTE PRODUCT-PRICE OF PRODUCT-DATA(PRODUCT-INDEX)
+                       = PRODUCT-PRICE OF PRODUCT-DATA(PRODUCT-INDEX)
+                       + UNIT-PRICE
+               WHEN PRODUCT-ID OF PRODUCT-DATA(PRODUCT-INDEX) = SPACES
                    DISPLAY 'Adding new product to table'
-                   MOVE PRODUCT-CODE TO PRODUCT-ID(PRODUCT-INDEX)
-                   MOVE 'New Product' TO PRODUCT-NAME(PRODUCT-INDEX)
-                   MOVE UNIT-PRICE TO PRODUCT-PRICE(PRODUCT-INDEX)
-                   MOVE 'General' TO PRODUCT-CATEGORY(PRODUCT-INDEX)
-                   MOVE 12 TO WARRANTY-MONTHS(PRODUCT-INDEX)
+                   MOVE PRODUCT-CODE
+                       TO PRODUCT-ID OF PRODUCT-DATA(PRODUCT-INDEX)
+                   MOVE 'New Product'
+                       TO PRODUCT-NAME OF PRODUCT-DATA(PRODUCT-INDEX)
+                   MOVE UNIT-PRICE
+                       TO PRODUCT-PRICE OF PRODUCT-DATA(PRODUCT-INDEX)
+                   MOVE 'General'
+                       TO PRODUCT-CATEGORY OF
+                           PRODUCT-DATA(PRODUCT-INDEX)
+                   MOVE 12
+                       TO WARRANTY-MONTHS OF PRODUCT-DATA(PRODUCT-INDEX)
            END-SEARCH.
        
        *> ================================================================
@@ -730,9 +1703,10 @@
        PROCESS-LOOP-ITERATION.
            DISPLAY 'Processing loop iteration: ' MAIN-LOOP-COUNTER
            *> ループ内での処理
-           COMPUTE WEIGHTED-AVERAGE = WEIGHTED-AVERAGE + MAIN-LOOP-COUNTER
+           COMPUTE WEIGHTED-AVERAGE =
+               WEIGHTED-AVERAGE + MAIN-LOOP-COUNTER
            *> 条件に応じた処理
-           IF MAIN-LOOP-COUNTER MOD 2 = 0
+           IF FUNCTION MOD(MAIN-LOOP-COUNTER, 2) = 0
                DISPLAY 'Even iteration - special processing'
                ADD 10 TO GROSS-SALES
            ELSE
@@ -741,7 +1715,8 @@
            END-IF.
        
        CROSS-MONTH-PRODUCT-CALCULATION.
-           DISPLAY 'Cross calculation for month: ' MONTH-INDEX ' product: ' PRODUCT-INDEX
+           DISPLAY 'Cross calculation for month: ' MONTH-INDEX
+               ' product: ' PRODUCT-INDEX
            *> 月と商品のクロス計算
            COMPUTE MONTH-SALES(MONTH-INDEX) = 
                MONTH-SALES(MONTH-INDEX) + (PRODUCT-INDEX * 100)
@@ -764,7 +1739,8 @@
        VALIDATE-DATA.
            DISPLAY 'Validating data...'
            *> データ検証ロジック
-           IF CUSTOMER-ID = 0 OR CUSTOMER-ID = SPACES
+           IF CUSTOMER-ID OF CUSTOMER-RECORD = 0
+               OR CUSTOMER-ID OF CUSTOMER-RECORD = SPACES
                DISPLAY 'Invalid customer ID'
                MOVE 'E' TO PROCESSING-STATUS
                MOVE 'INVALID_CUSTOMER_ID' TO ERROR-MESSAGES
@@ -795,15 +1771,23 @@
            SET SEARCH-INDEX TO 1
            PERFORM VARYING SEARCH-INDEX FROM 1 BY 1
                UNTIL SEARCH-INDEX > 50
-               IF FOUND-CUSTOMER-ID(SEARCH-INDEX) = CUSTOMER-ID
+               IF FOUND-CUSTOMER-ID(SEARCH-INDEX) =
+                   CUSTOMER-ID OF CUSTOMER-RECORD
                    DISPLAY 'Customer found in search table'
-                   MOVE CUSTOMER-ID TO FOUND-CUSTOMER-ID(SEARCH-INDEX)
-                   MOVE CUSTOMER-NAME TO FOUND-CUSTOMER-NAME(SEARCH-INDEX)
+                   MOVE CUSTOMER-ID OF CUSTOMER-RECORD
+                       TO FOUND-CUSTOMER-ID(SEARCH-INDEX)
+                   MOVE CUSTOMER-NAME
+                       TO FOUND-CUSTOMER-NAME(SEARCH-INDEX)
                    MOVE 100 TO SCORE(SEARCH-INDEX)
                    EXIT PERFORM
                END-IF
            END-PERFORM.
        
+       PROCESS-DECEMBER-SALES.
+           DISPLAY '12月の売上を特別処理します'
+           DISPLAY 'December sales total: ' MONTH-SALES(MONTH-INDEX)
+           ADD MONTH-SALES(MONTH-INDEX) TO GROSS-SALES.
+
        SEARCH-TABLE-MANUALLY.
            DISPLAY 'Manual table search...'
            *> 手動テーブル検索
@@ -811,7 +1795,8 @@
            PERFORM VARYING MONTH-INDEX FROM 1 BY 1
                UNTIL MONTH-INDEX > 12
                IF MONTH-SALES(MONTH-INDEX) > 1000
-                   DISPLAY 'High sales month found: ' MONTH-NAME(MONTH-INDEX)
+                   DISPLAY 'High sales month found: '
+                       MONTH-NAME(MONTH-INDEX)
                    DISPLAY 'Sales amount: ' MONTH-SALES(MONTH-INDEX)
                END-IF
            END-PERFORM.
@@ -822,31 +1807,29 @@
        
        PREPARE-SORT-DATA.
            DISPLAY 'Preparing data for sort...'
-           *> ソート用データの準備
-           OPEN OUTPUT SORT-INFILE
+           *> ソート用データの準備（入力プロシージャはRELEASEで渡す）
            PERFORM VARYING MONTH-INDEX FROM 1 BY 1
                UNTIL MONTH-INDEX > 12
-               MOVE CUSTOMER-ID TO SORT-CUSTOMER-ID
+               MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO SORT-CUSTOMER-ID
                MOVE MONTH-NAME(MONTH-INDEX) TO SORT-NAME
                MOVE MONTH-SALES(MONTH-INDEX) TO SORT-SALES-TOTAL
-               WRITE SORT-RECORD
-           END-PERFORM
-           CLOSE SORT-INFILE.
-       
+               RELEASE SORT-RECORD
+           END-PERFORM.
+
        PROCESS-SORTED-DATA.
            DISPLAY 'Processing sorted data...'
-           *> ソート済みデータの処理
-           OPEN INPUT SORT-OUTFILE
+           *> ソート済みデータの処理（出力プロシージャはRETURNで受け取る）
+           MOVE 'N' TO EOF-FLAG
            PERFORM UNTIL EOF-REACHED
-               READ SORT-OUTFILE
+               RETURN SORT-WORKFILE
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
-                       DISPLAY 'Sorted record: ' SORT-CUSTOMER-ID ' ' SORT-NAME ' ' SORT-SALES-TOTAL
+                       DISPLAY 'Sorted record: ' SORT-CUSTOMER-ID ' '
+                           SORT-NAME ' ' SORT-SALES-TOTAL
                        ADD SORT-SALES-TOTAL TO GROSS-SALES
-               END-READ
+               END-RETURN
            END-PERFORM
-           CLOSE SORT-OUTFILE
            MOVE 'N' TO EOF-FLAG.
        
        *> ================================================================
@@ -876,17 +1859,36 @@
        
        WRITE-MONTH-REPORT-LINE.
            DISPLAY 'Writing month report line...'
-           *> 月別レポート行の書き込み
+           *> 月別レポート行の書き込み（累計売上列を付加）
+           ADD MONTH-SALES(MONTH-INDEX) TO REPORT-GRAND-TOTAL
+           ADD MONTH-SALES(MONTH-INDEX) TO QUARTER-SUBTOTAL
            MOVE SPACES TO REPORT-LINE
            STRING MONTH-NAME(MONTH-INDEX) DELIMITED BY SIZE
                   ' Sales: ' DELIMITED BY SIZE
                   MONTH-SALES(MONTH-INDEX) DELIMITED BY SIZE
                   ' Customers: ' DELIMITED BY SIZE
                   MONTH-CUSTOMERS(MONTH-INDEX) DELIMITED BY SIZE
+                  ' Running Total: ' DELIMITED BY SIZE
+                  REPORT-GRAND-TOTAL DELIMITED BY SIZE
                      INTO REPORT-LINE
            END-STRING
            WRITE REPORT-LINE
-           ADD 1 TO LINE-COUNT.
+           ADD 1 TO LINE-COUNT
+           *> 3か月ごと（四半期末）に小計行を出力
+           IF FUNCTION MOD(MONTH-INDEX, 3) = 0
+               PERFORM WRITE-QUARTER-SUBTOTAL-LINE
+           END-IF.
+
+       WRITE-QUARTER-SUBTOTAL-LINE.
+           *> 四半期小計行の書き込みと小計のリセット
+           MOVE SPACES TO REPORT-LINE
+           STRING '  Quarter Subtotal: ' DELIMITED BY SIZE
+                  QUARTER-SUBTOTAL DELIMITED BY SIZE
+                     INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           ADD 1 TO LINE-COUNT
+           MOVE 0 TO QUARTER-SUBTOTAL.
        
        CHECK-PAGE-BREAK.
            DISPLAY 'Checking page break...'
@@ -914,6 +1916,12 @@
                   GROSS-SALES DELIMITED BY SIZE
                      INTO REPORT-LINE
            END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Detail Report Grand Total: ' DELIMITED BY SIZE
+                  REPORT-GRAND-TOTAL DELIMITED BY SIZE
+                     INTO REPORT-LINE
+           END-STRING
            WRITE REPORT-LINE.
        
        GENERATE-REPORT-HEADING.
@@ -934,11 +1942,16 @@
            *> 商品テーブルの処理
            PERFORM VARYING PRODUCT-INDEX FROM 1 BY 1
                UNTIL PRODUCT-INDEX > PRODUCT-COUNT
-               DISPLAY 'Processing product: ' PRODUCT-ID(PRODUCT-INDEX)
-               DISPLAY 'Product name: ' PRODUCT-NAME(PRODUCT-INDEX)
-               DISPLAY 'Product price: ' PRODUCT-PRICE(PRODUCT-INDEX)
-               DISPLAY 'Product category: ' PRODUCT-CATEGORY(PRODUCT-INDEX)
-               DISPLAY 'Warranty months: ' WARRANTY-MONTHS(PRODUCT-INDEX)
+               DISPLAY 'Processing product: '
+                   PRODUCT-ID OF PRODUCT-DATA(PRODUCT-INDEX)
+               DISPLAY 'Product name: '
+                   PRODUCT-NAME OF PRODUCT-DATA(PRODUCT-INDEX)
+               DISPLAY 'Product price: '
+                   PRODUCT-PRICE OF PRODUCT-DATA(PRODUCT-INDEX)
+               DISPLAY 'Product category: '
+                   PRODUCT-CATEGORY OF PRODUCT-DATA(PRODUCT-INDEX)
+               DISPLAY 'Warranty months: '
+                   WARRANTY-MONTHS OF PRODUCT-DATA(PRODUCT-INDEX)
            END-PERFORM.
        
        *> ================================================================
@@ -949,19 +1962,19 @@
            DISPLAY 'Demonstrating Computational Data...'
            *> 計算用データのデモンストレーション
            DISPLAY 'Binary number: ' BINARY-NUMBER
-           DISPLAY 'Packed decimal: ' PACKED-DECIMAL
+           DISPLAY 'Packed decimal: ' PACKED-DECIMAL-FIELD
            DISPLAY 'Floating point: ' FLOATING-POINT
            DISPLAY 'Double precision: ' DOUBLE-PRECISION
            
            *> 計算用データの演算
            COMPUTE BINARY-NUMBER = BINARY-NUMBER * 2
-           COMPUTE PACKED-DECIMAL = PACKED-DECIMAL + 100.50
+           COMPUTE PACKED-DECIMAL-FIELD = PACKED-DECIMAL-FIELD + 100.50
            COMPUTE FLOATING-POINT = FLOATING-POINT / 2
            COMPUTE DOUBLE-PRECISION = DOUBLE-PRECISION * 1.5
            
            DISPLAY 'After calculations:'
            DISPLAY 'Binary number: ' BINARY-NUMBER
-           DISPLAY 'Packed decimal: ' PACKED-DECIMAL
+           DISPLAY 'Packed decimal: ' PACKED-DECIMAL-FIELD
            DISPLAY 'Floating point: ' FLOATING-POINT
            DISPLAY 'Double precision: ' DOUBLE-PRECISION.
        
@@ -971,7 +1984,8 @@
            COMPUTE GROSS-SALES = GROSS-SALES + (GROSS-SALES * 0.1)
            COMPUTE CALCULATED-TAX = GROSS-SALES * TAX-RATE
            COMPUTE CALCULATED-COMMISSION = GROSS-SALES * COMMISSION-RATE
-           COMPUTE NET-SALES = GROSS-SALES - CALCULATED-TAX - CALCULATED-COMMISSION
+           COMPUTE NET-SALES =
+               GROSS-SALES - CALCULATED-TAX - CALCULATED-COMMISSION
            
            *> 統計計算
            IF RECORD-COUNTER > 0
@@ -1016,5 +2030,38 @@
            DISPLAY 'Basic commission: ' CALCULATED-COMMISSION
            *> ベーシックサービス
            MOVE 'BASIC_SERVICE' TO ERROR-MESSAGES.
-       
+
+       *> ================================================================
+       *> 監査ログ書き込みルーチン
+       *> ================================================================
+
+       WRITE-AUDIT-LOG.
+           *> 監査ログへの書き込み（他のバッチプログラムと共通の
+           *> "タイムスタンプ プログラムID パラグラフID ユーザID
+           *> [結果] メッセージ" 形式。複数プログラムが追記するため
+           *> EXTENDで開き、ファイルが無ければOUTPUTで新規作成する）
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PROGRAM-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PARAGRAPH-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-USER-ID DELIMITED BY SIZE
+                  ' [' DELIMITED BY SIZE
+                  AUDIT-OUTCOME DELIMITED BY SIZE
+                  '] ' DELIMITED BY SIZE
+                  AUDIT-MESSAGE DELIMITED BY SIZE
+                     INTO AUDIT-LOG-RECORD
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM COMPREHENSIVE-SAMPLE.
