@@ -41,13 +41,38 @@
                ASSIGN TO 'PROCESS.LOG'
                ORGANIZATION IS LINE SEQUENTIAL
                STATUS IS FILE-STATUS.
-           
+
+           *> 監査ログ（他のバッチプログラムと共有する実行履歴。
+           *> 実行ごとに追記するためEXTENDで開く）
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS AUDIT-FILE-STATUS.
+
            *> 結果出力ファイル
            SELECT OUTPUT-FILE
                ASSIGN TO 'OUTPUT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                STATUS IS FILE-STATUS.
-       
+
+           *> 処理除外レコード用ファイル（金額レンジ外などの要確認データ）
+           SELECT REJECTED-FILE
+               ASSIGN TO 'REJECTED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> PROCESSING_LIMIT到達時の再開位置を記録するチェックポイント
+           SELECT RESUME-CHECKPOINT-FILE
+               ASSIGN TO 'RESUME.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
+           *> 顧客別の税率・手数料率テーブル
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO 'RATES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS FILE-STATUS.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -61,7 +86,10 @@
            05  TRANSACTION-AMOUNT      PIC 9(8)V99.
            05  TRANSACTION-DATE        PIC X(8).
            05  PROCESSING-FLAG         PIC X(1).
-       
+               88  RECORD-VALID             VALUE 'Y'.
+               88  RECORD-INVALID           VALUE 'N'.
+               88  RECORD-REJECTED          VALUE 'R'.
+
        FD  PARAMETER-FILE
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F.
@@ -80,6 +108,20 @@
            LABEL RECORDS ARE STANDARD
            RECORDING MODE IS F.
        01  LOG-RECORD                  PIC X(132).
+
+       *> 他のバッチプログラムと共有する監査ログ
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD            PIC X(132).
+
+       FD  RATE-TABLE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RATE-TABLE-RECORD.
+           05  RT-CUSTOMER-ID           PIC 9(7).
+           05  RT-TAX-RATE              PIC 9V9999.
+           05  RT-COMMISSION-RATE       PIC 9V9999.
        
        FD  OUTPUT-FILE
            LABEL RECORDS ARE STANDARD
@@ -89,7 +131,18 @@
            05  PROCESSED-AMOUNT         PIC 9(8)V99.
            05  PROCESSING-RESULT       PIC X(20).
            05  PROCESSING-TIMESTAMP    PIC X(14).
-       
+       01  OUTPUT-CSV-RECORD            PIC X(80).
+
+       FD  REJECTED-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REJECTED-RECORD             PIC X(132).
+
+       FD  RESUME-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RESUME-CHECKPOINT-RECORD   PIC 9(6).
+
        WORKING-STORAGE SECTION.
        
        *> ================================================================
@@ -106,12 +159,42 @@
                88  EOF-REACHED        VALUE 'Y'.
                88  EOF-NOT-REACHED    VALUE 'N'.
        
+       *> ================================================================
+       *> 再開位置管理（PROCESSING_LIMIT到達時に次回実行用に記録）
+       *> ================================================================
+
+       01  RESUME-CONTROL.
+           05  RESUME-FROM-POSITION   PIC 9(6)     VALUE 0.
+           05  SKIP-COUNTER           PIC 9(6)     VALUE 0.
+           05  RESUMED-RUN-SWITCH     PIC X(1)     VALUE 'N'.
+               88  RESUMING-RUN           VALUE 'Y'.
+               88  NOT-RESUMING-RUN       VALUE 'N'.
+
+       *> ================================================================
+       *> 顧客別レート表（customerごとの税率・手数料率、未登録時は
+       *> PROCESSING-PARAMETERSのグローバル値を使用する）
+       *> ================================================================
+
+       01  RATE-LOOKUP-SWITCH         PIC X(1)     VALUE 'N'.
+           88  RATE-LOOKUP-FOUND          VALUE 'Y'.
+           88  RATE-LOOKUP-NOT-FOUND      VALUE 'N'.
+
+       01  CUSTOMER-RATE-TABLE.
+           05  CUSTOMER-RATE-COUNT    PIC 9(4)     VALUE 0.
+           05  CUSTOMER-RATE-ENTRY OCCURS 0 TO 500 TIMES
+                    DEPENDING ON CUSTOMER-RATE-COUNT
+                    INDEXED BY CUST-RATE-INDEX.
+               10  CR-CUSTOMER-ID     PIC 9(7).
+               10  CR-TAX-RATE        PIC 9V9999.
+               10  CR-COMMISSION-RATE PIC 9V9999.
+
        *> ================================================================
        *> 処理制御変数
        *> ================================================================
-       
+
        01  PROCESSING-CONTROL.
            05  PROCESSING-MODE          PIC X(10)    VALUE SPACES.
+               88  CSV-OUTPUT-MODE          VALUE 'CSV'.
            05  BATCH-MODE              PIC X(1)     VALUE 'Y'.
                88  BATCH-PROCESSING    VALUE 'Y'.
                88  INTERACTIVE-MODE     VALUE 'N'.
@@ -120,7 +203,18 @@
                88  MANUAL-MODE          VALUE 'N'.
            05  ERROR-COUNT             PIC 9(3)     VALUE 0.
            05  SUCCESS-COUNT          PIC 9(3)     VALUE 0.
-       
+           05  REJECT-COUNT            PIC 9(3)     VALUE 0.
+           05  REJECT-MODE-SWITCH      PIC X(1)     VALUE 'N'.
+               88  REJECT-MODE-ON          VALUE 'Y'.
+               88  REJECT-MODE-OFF         VALUE 'N'.
+
+       01  RECONCILIATION-CONTROL.
+           05  RECONCILED-COUNT        PIC 9(6)     VALUE 0.
+           05  RECONCILIATION-VARIANCE PIC S9(6)    VALUE 0.
+           05  RECONCILIATION-SWITCH   PIC X(1)     VALUE 'N'.
+               88  RECONCILIATION-OK       VALUE 'Y'.
+               88  RECONCILIATION-FAILED   VALUE 'N'.
+
        *> ================================================================
        *> パラメータ変数
        *> ================================================================
@@ -143,7 +237,9 @@
            05  NET-AMOUNT            PIC 9(8)V99   VALUE 0.
            05  TOTAL-PROCESSED       PIC 9(9)V99   VALUE 0.
            05  AVERAGE-AMOUNT        PIC 9(6)V99   VALUE 0.
-       
+           05  APPLICABLE-TAX-RATE    PIC 9V9999    VALUE 0.
+           05  APPLICABLE-COMMISSION-RATE PIC 9V9999 VALUE 0.
+
        *> ================================================================
        *> 日付・時刻管理
        *> ================================================================
@@ -160,13 +256,31 @@
        *> ================================================================
        
        01  LOG-CONTROL.
+           *> LOG-SOURCEはバッチ各プログラム共通のログ書式における
+           *> 発生元識別子（他のバッチプログラムと同じ8文字固定幅）
+           05  LOG-SOURCE             PIC X(8)     VALUE 'NONINTER'.
            05  LOG-LEVEL              PIC X(1)     VALUE 'I'.
                88  LOG-INFO           VALUE 'I'.
                88  LOG-WARNING        VALUE 'W'.
                88  LOG-ERROR          VALUE 'E'.
            05  LOG-MESSAGE            PIC X(100).
            05  LOG-TIMESTAMP          PIC X(14).
-       
+
+       01  AUDIT-FILE-STATUS         PIC X(2).
+       *> AUDIT.LOG入出力の状態コード
+
+       01  AUDIT-CONTROL.
+           *> 他のバッチプログラムと共有する監査ログの1エントリ分。
+           *> 実行したプログラム・パラグラフ・結果を記録する
+           05  AUDIT-PROGRAM-ID       PIC X(8)     VALUE 'NONINTER'.
+           05  AUDIT-PARAGRAPH-ID     PIC X(30).
+           05  AUDIT-USER-ID          PIC X(8)     VALUE 'BATCH'.
+           05  AUDIT-OUTCOME          PIC X(1)     VALUE 'S'.
+               88  AUDIT-SUCCESS          VALUE 'S'.
+               88  AUDIT-FAILURE          VALUE 'F'.
+           05  AUDIT-MESSAGE          PIC X(60).
+           05  AUDIT-TIMESTAMP        PIC X(14).
+
        *> ================================================================
        *> プロシージャ部
        *> ================================================================
@@ -179,11 +293,15 @@
            DISPLAY '====================================='
            
            PERFORM INITIALIZE-PROGRAM
-           
+
+           PERFORM LOAD-RESUME-CHECKPOINT
+
            PERFORM LOAD-CONFIGURATION
            
            PERFORM LOAD-PARAMETERS
-           
+
+           PERFORM LOAD-RATE-TABLE
+
            PERFORM PROCESS-INPUT-DATA
            
            PERFORM GENERATE-SUMMARY-REPORT
@@ -201,7 +319,7 @@
            
            *> 変数の初期化
            INITIALIZE CALCULATION-FIELDS
-           INITIALIZE PROCESSING-CONTROL ALL TO SPACES
+           INITIALIZE PROCESSING-CONTROL
            MOVE 'Y' TO BATCH-MODE
            MOVE 'Y' TO AUTO-PROCESSING
            
@@ -213,14 +331,38 @@
            
            *> ログファイルを開く
            OPEN OUTPUT LOG-FILE
+           MOVE 'I' TO LOG-LEVEL
+           MOVE 'Program initialized' TO LOG-MESSAGE
+           MOVE 'INITIALIZE-PROGRAM' TO AUDIT-PARAGRAPH-ID
            PERFORM WRITE-LOG-MESSAGE
-           
+
            DISPLAY 'Program initialized successfully'.
-       
+
+       *> ================================================================
+       *> 再開位置の読み込み
+       *> ================================================================
+
+       LOAD-RESUME-CHECKPOINT.
+           *> チェックポイントファイルから前回の停止位置を読む
+           OPEN INPUT RESUME-CHECKPOINT-FILE
+           IF FILE-STATUS-OK
+               READ RESUME-CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO RESUME-FROM-POSITION
+                   NOT AT END
+                       MOVE RESUME-CHECKPOINT-RECORD TO
+                           RESUME-FROM-POSITION
+                       MOVE 'Y' TO RESUMED-RUN-SWITCH
+               END-READ
+               CLOSE RESUME-CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO RESUME-FROM-POSITION
+           END-IF.
+
        *> ================================================================
        *> 設定ファイル読み込み
        *> ================================================================
-       
+
        LOAD-CONFIGURATION.
            DISPLAY 'Loading configuration from file...'
            
@@ -228,6 +370,9 @@
            
            IF FILE-STATUS NOT = '00'
                DISPLAY 'Warning: Configuration file not found'
+               MOVE 'W' TO LOG-LEVEL
+               MOVE 'Configuration file not found' TO LOG-MESSAGE
+               MOVE 'LOAD-CONFIGURATION' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-LOG-MESSAGE
                CLOSE CONFIG-FILE
                EXIT PARAGRAPH
@@ -265,6 +410,8 @@
                WHEN 'PROCESSING_LIMIT'
                    UNSTRING CONFIG-VALUE DELIMITED BY SPACE
                        INTO PROCESSING-LIMIT
+               WHEN 'REJECT_MODE'
+                   MOVE CONFIG-VALUE(1:1) TO REJECT-MODE-SWITCH
                WHEN OTHER
                    DISPLAY 'Unknown config key: ' CONFIG-KEY
            END-EVALUATE.
@@ -280,6 +427,9 @@
            
            IF FILE-STATUS NOT = '00'
                DISPLAY 'Warning: Parameter file not found'
+               MOVE 'W' TO LOG-LEVEL
+               MOVE 'Parameter file not found' TO LOG-MESSAGE
+               MOVE 'LOAD-PARAMETERS' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-LOG-MESSAGE
                CLOSE PARAMETER-FILE
                EXIT PARAGRAPH
@@ -310,28 +460,96 @@
                WHEN OTHER
                    DISPLAY 'Unknown parameter type: ' PARAM-TYPE
            END-EVALUATE.
-       
+
+       *> ================================================================
+       *> 顧客別レート表読み込み
+       *> ================================================================
+
+       LOAD-RATE-TABLE.
+           *> RATES.DATから顧客別の税率・手数料率を読み込む
+           *> ファイルが存在しない場合はグローバルレートのみを使用する
+           OPEN INPUT RATE-TABLE-FILE
+
+           IF FILE-STATUS NOT = '00'
+               DISPLAY 'No customer rate table found - '
+                   'using global rates'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EOF-REACHED
+               READ RATE-TABLE-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-RATE-TABLE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE RATE-TABLE-FILE
+           MOVE 'N' TO EOF-FLAG
+
+           DISPLAY 'Customer rate table loaded: '
+               CUSTOMER-RATE-COUNT ' entries'.
+
+       PROCESS-RATE-TABLE-RECORD.
+           *> レート表の1件をメモリ上のテーブルへ追加する
+           IF CUSTOMER-RATE-COUNT < 500
+               ADD 1 TO CUSTOMER-RATE-COUNT
+               SET CUST-RATE-INDEX TO CUSTOMER-RATE-COUNT
+               MOVE RT-CUSTOMER-ID TO CR-CUSTOMER-ID(CUST-RATE-INDEX)
+               MOVE RT-TAX-RATE TO CR-TAX-RATE(CUST-RATE-INDEX)
+               MOVE RT-COMMISSION-RATE
+                   TO CR-COMMISSION-RATE(CUST-RATE-INDEX)
+           END-IF.
+
+       LOOKUP-CUSTOMER-RATE.
+           *> CUSTOMER-IDに対応するレートをテーブルから検索する
+           *> 見つからない場合はPROCESSING-PARAMETERSのグローバル値を使う
+           MOVE 'N' TO RATE-LOOKUP-SWITCH
+           IF CUSTOMER-RATE-COUNT > 0
+               SET CUST-RATE-INDEX TO 1
+               SEARCH CUSTOMER-RATE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN CR-CUSTOMER-ID(CUST-RATE-INDEX) = CUSTOMER-ID
+                       MOVE 'Y' TO RATE-LOOKUP-SWITCH
+               END-SEARCH
+           END-IF.
+
        *> ================================================================
        *> 入力データ処理
        *> ================================================================
-       
+
        PROCESS-INPUT-DATA.
            DISPLAY 'Processing input data...'
-           
+
            OPEN INPUT INPUT-DATA-FILE
-           OPEN OUTPUT OUTPUT-FILE
-           
+
            IF FILE-STATUS NOT = '00'
                DISPLAY 'Error: Input data file not found'
+               MOVE 'E' TO LOG-LEVEL
+               MOVE 'Input data file not found' TO LOG-MESSAGE
+               MOVE 'PROCESS-INPUT-DATA' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-LOG-MESSAGE
                CLOSE INPUT-DATA-FILE
-               CLOSE OUTPUT-FILE
                EXIT PARAGRAPH
            END-IF
-           
+
+           OPEN OUTPUT OUTPUT-FILE
+
+           IF REJECT-MODE-ON
+               OPEN OUTPUT REJECTED-FILE
+           END-IF
+
            MOVE 'N' TO EOF-FLAG
-           
-           PERFORM UNTIL EOF-REACHED OR RECORD-COUNTER >= PROCESSING-LIMIT
+
+           IF RESUME-FROM-POSITION > 0
+               DISPLAY 'Resuming after position: ' RESUME-FROM-POSITION
+               PERFORM SKIP-TO-RESUME-POSITION
+           END-IF
+
+           PERFORM UNTIL EOF-REACHED
+                   OR RECORD-COUNTER >= PROCESSING-LIMIT
                READ INPUT-DATA-FILE
                    AT END
                        MOVE 'Y' TO EOF-FLAG
@@ -340,40 +558,87 @@
                        PERFORM PROCESS-SINGLE-RECORD
                END-READ
            END-PERFORM
-           
+
            CLOSE INPUT-DATA-FILE
            CLOSE OUTPUT-FILE
-           
+
+           IF REJECT-MODE-ON
+               CLOSE REJECTED-FILE
+           END-IF
+
+           PERFORM SAVE-RESUME-CHECKPOINT
+
            DISPLAY 'Input data processing completed'
            DISPLAY 'Records processed: ' RECORD-COUNTER.
-       
+
+       SKIP-TO-RESUME-POSITION.
+           *> 前回実行で処理済みの位置まで読み飛ばす
+           MOVE 0 TO SKIP-COUNTER
+           PERFORM UNTIL EOF-REACHED
+                   OR SKIP-COUNTER >= RESUME-FROM-POSITION
+               READ INPUT-DATA-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO SKIP-COUNTER
+               END-READ
+           END-PERFORM.
+
+       SAVE-RESUME-CHECKPOINT.
+           *> 上限到達で中断した場合は次回の再開位置を記録し、
+           *> 入力を読み切った場合は次回実行のため位置をクリアする
+           IF EOF-REACHED
+               OPEN OUTPUT RESUME-CHECKPOINT-FILE
+               CLOSE RESUME-CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT RESUME-CHECKPOINT-FILE
+               COMPUTE RESUME-CHECKPOINT-RECORD =
+                   RESUME-FROM-POSITION + RECORD-COUNTER
+               WRITE RESUME-CHECKPOINT-RECORD
+               CLOSE RESUME-CHECKPOINT-FILE
+           END-IF.
+
        PROCESS-SINGLE-RECORD.
            *> 個別レコードの処理
            PERFORM VALIDATE-RECORD
-           
-           IF PROCESSING-FLAG = 'Y'
-               PERFORM CALCULATE-AMOUNTS
-               PERFORM WRITE-OUTPUT-RECORD
-               ADD 1 TO SUCCESS-COUNT
-           ELSE
-               ADD 1 TO ERROR-COUNT
-               PERFORM WRITE-LOG-MESSAGE
-           END-IF.
-       
+
+           EVALUATE TRUE
+               WHEN RECORD-VALID
+                   PERFORM CALCULATE-AMOUNTS
+                   PERFORM WRITE-OUTPUT-RECORD
+                   ADD 1 TO SUCCESS-COUNT
+               WHEN RECORD-REJECTED
+                   PERFORM WRITE-REJECTED-RECORD
+                   ADD 1 TO REJECT-COUNT
+               WHEN RECORD-INVALID
+                   *> VALIDATE-RECORDが既にログ済みなので再度は書かない
+                   ADD 1 TO ERROR-COUNT
+               WHEN OTHER
+                   ADD 1 TO ERROR-COUNT
+                   MOVE 'PROCESS-SINGLE-RECORD' TO AUDIT-PARAGRAPH-ID
+                   PERFORM WRITE-LOG-MESSAGE
+           END-EVALUATE.
+
        VALIDATE-RECORD.
            *> レコードの妥当性チェック
            IF CUSTOMER-ID = 0 OR CUSTOMER-ID = SPACES
                MOVE 'E' TO LOG-LEVEL
                MOVE 'Invalid customer ID' TO LOG-MESSAGE
+               MOVE 'VALIDATE-RECORD' TO AUDIT-PARAGRAPH-ID
                PERFORM WRITE-LOG-MESSAGE
                MOVE 'N' TO PROCESSING-FLAG
            ELSE
-               IF TRANSACTION-AMOUNT < MINIMUM-AMOUNT OR 
+               IF TRANSACTION-AMOUNT < MINIMUM-AMOUNT OR
                   TRANSACTION-AMOUNT > MAXIMUM-AMOUNT
                    MOVE 'W' TO LOG-LEVEL
                    MOVE 'Amount out of range' TO LOG-MESSAGE
+                   MOVE 'VALIDATE-RECORD' TO AUDIT-PARAGRAPH-ID
                    PERFORM WRITE-LOG-MESSAGE
-                   MOVE 'Y' TO PROCESSING-FLAG
+                   IF REJECT-MODE-ON
+                       MOVE 'R' TO PROCESSING-FLAG
+                   ELSE
+                       MOVE 'Y' TO PROCESSING-FLAG
+                   END-IF
                ELSE
                    MOVE 'Y' TO PROCESSING-FLAG
                END-IF
@@ -381,14 +646,27 @@
        
        CALCULATE-AMOUNTS.
            *> 金額計算
-           COMPUTE CALCULATED-TAX = TRANSACTION-AMOUNT * TAX-RATE
-                    ROUNDED MODE ROUND-HALF-EVEN
-           
-           COMPUTE CALCULATED-COMMISSION = TRANSACTION-AMOUNT * COMMISSION-RATE
-                    ROUNDED MODE ROUND-HALF-EVEN
-           
-           COMPUTE NET-AMOUNT = TRANSACTION-AMOUNT - CALCULATED-TAX - CALCULATED-COMMISSION
-           
+           PERFORM LOOKUP-CUSTOMER-RATE
+
+           IF RATE-LOOKUP-FOUND
+               MOVE CR-TAX-RATE(CUST-RATE-INDEX)
+                   TO APPLICABLE-TAX-RATE
+               MOVE CR-COMMISSION-RATE(CUST-RATE-INDEX)
+                   TO APPLICABLE-COMMISSION-RATE
+           ELSE
+               MOVE TAX-RATE TO APPLICABLE-TAX-RATE
+               MOVE COMMISSION-RATE TO APPLICABLE-COMMISSION-RATE
+           END-IF
+
+           COMPUTE CALCULATED-TAX ROUNDED =
+               TRANSACTION-AMOUNT * APPLICABLE-TAX-RATE
+
+           COMPUTE CALCULATED-COMMISSION ROUNDED =
+               TRANSACTION-AMOUNT * APPLICABLE-COMMISSION-RATE
+
+           COMPUTE NET-AMOUNT = TRANSACTION-AMOUNT
+               - CALCULATED-TAX - CALCULATED-COMMISSION
+
            ADD TRANSACTION-AMOUNT TO TOTAL-PROCESSED.
        
        WRITE-OUTPUT-RECORD.
@@ -396,30 +674,104 @@
            MOVE CUSTOMER-ID TO PROCESSED-CUSTOMER-ID
            MOVE NET-AMOUNT TO PROCESSED-AMOUNT
            MOVE 'SUCCESS' TO PROCESSING-RESULT
-           
+
            MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-WORK
            MOVE TIMESTAMP-WORK TO PROCESSING-TIMESTAMP
-           
-           WRITE OUTPUT-RECORD.
-       
+
+           IF CSV-OUTPUT-MODE
+               MOVE SPACES TO OUTPUT-CSV-RECORD
+               STRING PROCESSED-CUSTOMER-ID DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      PROCESSED-AMOUNT DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      PROCESSING-RESULT DELIMITED BY SPACE
+                      ',' DELIMITED BY SIZE
+                      PROCESSING-TIMESTAMP DELIMITED BY SIZE
+                   INTO OUTPUT-CSV-RECORD
+               END-STRING
+               WRITE OUTPUT-CSV-RECORD
+           ELSE
+               WRITE OUTPUT-RECORD
+           END-IF.
+
+       WRITE-REJECTED-RECORD.
+           *> 金額レンジ外レコードを要確認ファイルへ書き出す
+           *> 形式: 顧客ID,金額,取引日,理由
+           MOVE SPACES TO REJECTED-RECORD
+           STRING CUSTOMER-ID DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TRANSACTION-AMOUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  TRANSACTION-DATE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'Amount out of range' DELIMITED BY SIZE
+               INTO REJECTED-RECORD
+           END-STRING
+           WRITE REJECTED-RECORD.
+
        *> ================================================================
        *> ログ機能
        *> ================================================================
-       
+
        WRITE-LOG-MESSAGE.
-           *> ログメッセージの書き込み
+           *> ログメッセージの書き込み（他のバッチプログラムと共通の
+           *> "タイムスタンプ 発生元 [レベル] メッセージ" 形式）
            MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-WORK
            MOVE TIMESTAMP-WORK TO LOG-TIMESTAMP
-           
+
+           *> LOG-RECORDへ直接STRINGする前にSPACESで初期化して
+           *> おかないと、行順次ファイルへのWRITEが境界違反で
+           *> 失敗する（GnuCOBOLの既知の制約）
+           MOVE SPACES TO LOG-RECORD
            STRING LOG-TIMESTAMP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  LOG-SOURCE DELIMITED BY SIZE
                   ' [' DELIMITED BY SIZE
                   LOG-LEVEL DELIMITED BY SIZE
                   '] ' DELIMITED BY SIZE
                   LOG-MESSAGE DELIMITED BY SIZE
                      INTO LOG-RECORD
            END-STRING
-           
-           WRITE LOG-RECORD.
+
+           WRITE LOG-RECORD
+
+           *> 自プログラムのログに加え、共有監査ログにも記録する
+           IF LOG-ERROR
+               MOVE 'F' TO AUDIT-OUTCOME
+           ELSE
+               MOVE 'S' TO AUDIT-OUTCOME
+           END-IF
+           MOVE LOG-MESSAGE TO AUDIT-MESSAGE
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AUDIT-LOG.
+           *> 監査ログへの書き込み（他のバッチプログラムと共通の
+           *> "タイムスタンプ プログラムID パラグラフID ユーザID
+           *> [結果] メッセージ" 形式。複数プログラムが追記するため
+           *> EXTENDで開き、ファイルが無ければOUTPUTで新規作成する）
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PROGRAM-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-PARAGRAPH-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-USER-ID DELIMITED BY SIZE
+                  ' [' DELIMITED BY SIZE
+                  AUDIT-OUTCOME DELIMITED BY SIZE
+                  '] ' DELIMITED BY SIZE
+                  AUDIT-MESSAGE DELIMITED BY SIZE
+                     INTO AUDIT-LOG-RECORD
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-FILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
        
        *> ================================================================
        *> サマリーレポート生成
@@ -430,8 +782,8 @@
            
            *> 平均金額の計算
            IF RECORD-COUNTER > 0
-               COMPUTE AVERAGE-AMOUNT = TOTAL-PROCESSED / RECORD-COUNTER
-                       ROUNDED MODE ROUND-HALF-EVEN
+               COMPUTE AVERAGE-AMOUNT ROUNDED =
+                   TOTAL-PROCESSED / RECORD-COUNTER
            END-IF
            
            *> サマリー情報の表示
@@ -441,6 +793,7 @@
            DISPLAY 'Total Records Processed: ' RECORD-COUNTER
            DISPLAY 'Successful Records:      ' SUCCESS-COUNT
            DISPLAY 'Error Records:          ' ERROR-COUNT
+           DISPLAY 'Rejected Records:       ' REJECT-COUNT
            DISPLAY 'Total Amount Processed:  ' TOTAL-PROCESSED
            DISPLAY 'Average Amount:         ' AVERAGE-AMOUNT
            DISPLAY 'Tax Rate Applied:       ' TAX-RATE
@@ -450,6 +803,7 @@
            *> ログファイルにサマリーを書き込み
            MOVE 'I' TO LOG-LEVEL
            MOVE 'Processing completed successfully' TO LOG-MESSAGE
+           MOVE 'GENERATE-SUMMARY-REPORT' TO AUDIT-PARAGRAPH-ID
            PERFORM WRITE-LOG-MESSAGE.
        
        *> ================================================================
@@ -458,15 +812,42 @@
        
        FINALIZE-PROGRAM.
            DISPLAY 'Finalizing program...'
-           
+
            MOVE FUNCTION CURRENT-DATE TO TIMESTAMP-WORK
            MOVE TIMESTAMP-WORK(9:6) TO PROCESSING-END-TIME
-           
+
+           PERFORM RECONCILE-PROCESSING-COUNTS
+
            DISPLAY 'Program execution completed successfully'
            DISPLAY 'Start time: ' PROCESSING-START-TIME
            DISPLAY 'End time:   ' PROCESSING-END-TIME
            DISPLAY '====================================='
-           
+
            CLOSE LOG-FILE.
-       
+
+       RECONCILE-PROCESSING-COUNTS.
+           *> RECORD-COUNTERの全件がSUCCESS/ERROR/REJECTのいずれか一つに
+           *> 分類されたことを確認し、結果をPROCESS.LOGへ記録する
+           COMPUTE RECONCILED-COUNT =
+               SUCCESS-COUNT + ERROR-COUNT + REJECT-COUNT
+           COMPUTE RECONCILIATION-VARIANCE =
+               RECORD-COUNTER - RECONCILED-COUNT
+
+           IF RECONCILIATION-VARIANCE = 0
+               MOVE 'Y' TO RECONCILIATION-SWITCH
+               MOVE 'I' TO LOG-LEVEL
+               MOVE 'Reconciliation OK - all records accounted for'
+                   TO LOG-MESSAGE
+           ELSE
+               MOVE 'N' TO RECONCILIATION-SWITCH
+               MOVE 'E' TO LOG-LEVEL
+               MOVE 'Reconciliation FAILED - count mismatch detected'
+                   TO LOG-MESSAGE
+           END-IF
+           MOVE 'RECONCILE-PROCESSING-COUNTS' TO AUDIT-PARAGRAPH-ID
+           PERFORM WRITE-LOG-MESSAGE
+
+           DISPLAY 'Reconciliation:   ' RECONCILIATION-SWITCH
+               ' (variance ' RECONCILIATION-VARIANCE ')'.
+
        END PROGRAM NON-INTERACTIVE-SAMPLE.
