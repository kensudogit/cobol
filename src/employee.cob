@@ -5,33 +5,147 @@
        *> プログラム名: Employee Management System
        *> 目的: 従業員情報管理システム
        *> 機能: 従業員情報の登録・表示・管理
-       
+       *>
+       *> 変更履歴:
+       *> 2024    COBOL Developer   初版作成
+       *> 2026-08-09  COBOL Developer  EMPLOYEE-MASTERファイルに
+       *>             登録内容を永続化（WRITEで追加、起動毎の消失を解消）
+
        ENVIRONMENT DIVISION.
-       *> 環境設定（このプログラムでは特別な設定は不要）
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> 従業員マスタファイル（索引編成、EMP-IDをキーにランダム登録）
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPLOYEE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-EMP-ID OF EMPLOYEE-RECORD
+               STATUS IS WS-FILE-STATUS.
+
+           *> 給与抽出ファイル（順編成、給与計算システムへの連携用）
+           SELECT PAYROLL-EXTRACT ASSIGN TO 'PAYROLL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-EXTRACT-STATUS.
+
+           *> 監査ログ（他のバッチプログラムと共有する実行履歴。
+           *> 実行ごとに追記するためEXTENDで開く）
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       *> 作業領域の変数定義
-       01 WS-EMPLOYEE-RECORD.
-       *> 従業員レコード構造体
-           05 WS-EMP-ID PIC 9(5).
-           *> 従業員ID（5桁の数値）
-           05 WS-EMP-NAME PIC X(30).
+       FILE SECTION.
+       *> 従業員マスタレコード構造
+       FD  EMPLOYEE-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  EMPLOYEE-RECORD.
+           05  WS-EMP-ID PIC 9(5).
+           *> 従業員ID（5桁の数値、キー項目）
+           05  WS-EMP-NAME PIC X(30).
            *> 従業員名（30文字の文字列）
-           05 WS-EMP-DEPT PIC X(20).
+           05  WS-EMP-DEPT PIC X(20).
            *> 部署名（20文字の文字列）
-           05 WS-EMP-SALARY PIC 9(7)V99.
+           05  WS-EMP-SALARY PIC 9(7)V99.
            *> 給与（7桁整数+2桁小数）
-           05 WS-EMP-HIRE-DATE PIC X(10).
+           05  WS-EMP-HIRE-DATE PIC X(10).
            *> 入社日（10文字の文字列）
-       
-       01 WS-DISPLAY-SALARY PIC ZZZ,ZZZ.99.
+
+       *> 給与抽出レコード構造（固定長の連携用ファイル）
+       FD  PAYROLL-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  PAYROLL-EXTRACT-RECORD.
+           05  WS-PE-EMP-ID PIC 9(5).
+           *> 従業員ID
+           05  FILLER PIC X(1).
+           05  WS-PE-EMP-NAME PIC X(30).
+           *> 従業員名
+           05  FILLER PIC X(1).
+           05  WS-PE-EMP-DEPT PIC X(20).
+           *> 部署名
+           05  FILLER PIC X(1).
+           05  WS-PE-EMP-SALARY PIC 9(7)V99.
+           *> 給与
+           05  FILLER PIC X(1).
+           05  WS-PE-EMP-HIRE-DATE PIC X(10).
+           *> 入社日
+
+       *> 他のバッチプログラムと共有する監査ログ
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-AUDIT-LOG-RECORD PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       *> 作業領域の変数定義
+       01  WS-FILE-STATUS PIC X(2).
+       *> ファイル入出力の状態コード
+           88  WS-FILE-OK        VALUE '00'.
+           88  WS-FILE-DUPLICATE VALUE '22'.
+           88  WS-FILE-NOTFOUND  VALUE '23'.
+
+       01  WS-EXTRACT-STATUS PIC X(2).
+       *> 給与抽出ファイル入出力の状態コード
+           88  WS-EXTRACT-OK VALUE '00'.
+       01  WS-EXTRACT-COUNT PIC 9(5) VALUE 0.
+       *> 抽出件数
+
+       01  WS-AUDIT-STATUS PIC X(2).
+       *> AUDIT.LOG入出力の状態コード
+
+       01  WS-AUDIT-CONTROL.
+       *> 他のバッチプログラムと共有する監査ログの1エントリ分。
+       *> 実行したプログラム・パラグラフ・結果を記録する
+           05  WS-AUDIT-PROGRAM-ID   PIC X(8)  VALUE 'EMPLOYEE'.
+           05  WS-AUDIT-PARAGRAPH-ID PIC X(30).
+           05  WS-AUDIT-USER-ID      PIC X(8)  VALUE 'OPERATOR'.
+           05  WS-AUDIT-OUTCOME      PIC X(1)  VALUE 'S'.
+               88  WS-AUDIT-SUCCESS      VALUE 'S'.
+               88  WS-AUDIT-FAILURE      VALUE 'F'.
+           05  WS-AUDIT-MESSAGE      PIC X(60).
+           05  WS-AUDIT-TIMESTAMP    PIC X(14).
+
+       01  WS-DISPLAY-SALARY PIC ZZZ,ZZZ.99.
        *> 表示用給与（カンマ区切り形式）
-       01 WS-CONTINUE PIC X(1) VALUE 'Y'.
+       01  WS-CONTINUE PIC X(1) VALUE 'Y'.
        *> 継続フラグ（Y/N）
-       01 WS-CHOICE PIC 9(1).
+       01  WS-CHOICE PIC 9(1).
        *> メニュー選択（1桁の数値）
-       
+
+       *> 検索用作業領域
+       01  WS-SEARCH-NAME PIC X(30).
+       *> 検索キーワード（氏名の部分一致検索に使用）
+       01  WS-MATCH-COUNT PIC 9(3) VALUE 0.
+       *> 検索一致件数
+       01  WS-SEARCH-EOF PIC X(1) VALUE 'N'.
+       *> 検索ループ用の終端フラグ
+
+       *> 部署別集計用テーブル
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-COUNT PIC 9(3) VALUE 0.
+           05  WS-DEPT-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-NAME PIC X(20).
+               10  WS-DEPT-HEADCOUNT PIC 9(5) VALUE 0.
+               10  WS-DEPT-TOTAL-SALARY PIC 9(9)V99 VALUE 0.
+       01  WS-DEPT-FOUND PIC X(1).
+       01  WS-DISPLAY-DEPT-SALARY PIC ZZZ,ZZZ,ZZZ.99.
+
+       *> 入力検証用の作業領域
+       01  WS-SALARY-INPUT PIC X(10).
+       *> 給与の入力内容（数値チェック用に文字列で受け取る）
+       01  WS-ENTRY-VALID PIC X(1).
+       *> 入力内容が妥当かどうかのフラグ（Y/N）
+       01  WS-HIRE-DATE-PARTS.
+           05  WS-HD-YEAR PIC X(4).
+           05  WS-HD-SEP1 PIC X(1).
+           05  WS-HD-MONTH PIC X(2).
+           05  WS-HD-SEP2 PIC X(1).
+           05  WS-HD-DAY PIC X(2).
+       01  WS-HD-MONTH-NUM PIC 9(2).
+       01  WS-HD-DAY-NUM PIC 9(2).
+       01  WS-HD-YEAR-NUM PIC 9(4).
+       01  WS-DAYS-IN-MONTH PIC 9(2).
+       01  WS-LEAP-YEAR-SWITCH PIC X(1).
+           88  WS-LEAP-YEAR VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        *> メイン処理開始
@@ -40,16 +154,32 @@
            DISPLAY '=========================================='
            DISPLAY ' '
            *> プログラムヘッダー表示
-           
+
+           *> 既存ファイルかどうかをINPUTで確認し、存在しない場合のみ
+           *> OUTPUTで新規作成する（既存ファイルをOUTPUTで開くと内容が
+           *> 消えてしまうため）
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FILE-NOTFOUND
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+           ELSE
+               CLOSE EMPLOYEE-MASTER
+           END-IF
+
            PERFORM UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
            *> ユーザーが'N'または'n'を入力するまで繰り返し
                DISPLAY '1. Add Employee'
                DISPLAY '2. Display Employee'
                DISPLAY '3. Exit'
-               DISPLAY 'Enter your choice (1-3): '
+               DISPLAY '4. Update Employee'
+               DISPLAY '5. Delete Employee'
+               DISPLAY '6. Find Employee'
+               DISPLAY '7. Department Roster Report'
+               DISPLAY '8. Export Payroll Extract'
+               DISPLAY 'Enter your choice (1-8): '
                ACCEPT WS-CHOICE
                *> メニュー表示と選択入力
-               
+
                EVALUATE WS-CHOICE
                *> 選択による分岐処理
                    WHEN 1
@@ -61,62 +191,493 @@
                    WHEN 3
                        MOVE 'N' TO WS-CONTINUE
                        *> 終了フラグ設定
+                   WHEN 4
+                       PERFORM UPDATE-EMPLOYEE
+                       *> 従業員更新処理
+                   WHEN 5
+                       PERFORM DELETE-EMPLOYEE
+                       *> 従業員削除処理
+                   WHEN 6
+                       PERFORM FIND-EMPLOYEE
+                       *> 従業員検索処理
+                   WHEN 7
+                       PERFORM DEPARTMENT-ROSTER-REPORT
+                       *> 部署別レポート処理
+                   WHEN 8
+                       PERFORM EXPORT-PAYROLL-EXTRACT
+                       *> 給与抽出ファイル出力処理
                    WHEN OTHER
                        DISPLAY 'Invalid choice! Please try again.'
                        *> 無効な選択
                END-EVALUATE
-               
+
                DISPLAY ' '
                *> 空行表示
            END-PERFORM
-           
+
            DISPLAY 'Thank you for using Employee Management System!'
            *> 終了メッセージ
            STOP RUN.
            *> プログラム終了
-       
+
        ADD-EMPLOYEE.
        *> 従業員追加サブルーチン
            DISPLAY 'Enter Employee ID: '
            ACCEPT WS-EMP-ID
            *> 従業員IDの入力
-           
+
            DISPLAY 'Enter Employee Name: '
            ACCEPT WS-EMP-NAME
            *> 従業員名の入力
-           
+
            DISPLAY 'Enter Department: '
            ACCEPT WS-EMP-DEPT
            *> 部署名の入力
-           
-           DISPLAY 'Enter Salary: '
-           ACCEPT WS-EMP-SALARY
-           *> 給与の入力
-           
-           DISPLAY 'Enter Hire Date (YYYY-MM-DD): '
-           ACCEPT WS-EMP-HIRE-DATE
-           *> 入社日の入力
-           
-           DISPLAY 'Employee added successfully!'
-           DISPLAY ' '
+
+           MOVE 'N' TO WS-ENTRY-VALID
+           PERFORM UNTIL WS-ENTRY-VALID = 'Y'
+               DISPLAY 'Enter Salary: '
+               ACCEPT WS-SALARY-INPUT
+               PERFORM VALIDATE-SALARY-ENTRY
+           END-PERFORM
+           *> 給与の入力（数値・ゼロ超をチェック）
+
+           MOVE 'N' TO WS-ENTRY-VALID
+           PERFORM UNTIL WS-ENTRY-VALID = 'Y'
+               DISPLAY 'Enter Hire Date (YYYY-MM-DD): '
+               ACCEPT WS-EMP-HIRE-DATE
+               PERFORM VALIDATE-HIRE-DATE-ENTRY
+           END-PERFORM
+           *> 入社日の入力（YYYY-MM-DD形式をチェック）
+
+           OPEN I-O EMPLOYEE-MASTER
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY 'Error: Employee ID already exists!'
+           END-WRITE
+           CLOSE EMPLOYEE-MASTER
+
+           MOVE 'ADD-EMPLOYEE' TO WS-AUDIT-PARAGRAPH-ID
+           IF WS-FILE-OK
+               DISPLAY 'Employee added successfully!'
+               MOVE 'S' TO WS-AUDIT-OUTCOME
+               MOVE 'Employee added' TO WS-AUDIT-MESSAGE
+           ELSE
+               MOVE 'F' TO WS-AUDIT-OUTCOME
+               MOVE 'Add failed - duplicate employee ID'
+                   TO WS-AUDIT-MESSAGE
+           END-IF
+           PERFORM WRITE-AUDIT-LOG
+           DISPLAY ' '.
            *> 追加完了メッセージ
-       
+
+       VALIDATE-SALARY-ENTRY.
+       *> 給与入力のチェック（数値であり、かつゼロより大きいこと）
+           IF WS-SALARY-INPUT IS NOT NUMERIC
+               DISPLAY 'Invalid salary! Enter numeric digits only.'
+               MOVE 'N' TO WS-ENTRY-VALID
+           ELSE
+               MOVE WS-SALARY-INPUT TO WS-EMP-SALARY
+               IF WS-EMP-SALARY = 0
+                   DISPLAY 'Invalid salary! Salary must be greater '
+                       'than zero.'
+                   MOVE 'N' TO WS-ENTRY-VALID
+               ELSE
+                   MOVE 'Y' TO WS-ENTRY-VALID
+               END-IF
+           END-IF.
+
+       VALIDATE-HIRE-DATE-ENTRY.
+       *> 入社日の形式チェック（YYYY-MM-DDの実在する日付であること）
+           MOVE WS-EMP-HIRE-DATE TO WS-HIRE-DATE-PARTS
+           MOVE 'Y' TO WS-ENTRY-VALID
+
+           IF WS-HD-SEP1 NOT = '-' OR WS-HD-SEP2 NOT = '-'
+               DISPLAY 'Invalid hire date! Use YYYY-MM-DD format.'
+               MOVE 'N' TO WS-ENTRY-VALID
+           ELSE
+               IF WS-HD-YEAR IS NOT NUMERIC
+                  OR WS-HD-MONTH IS NOT NUMERIC
+                  OR WS-HD-DAY IS NOT NUMERIC
+                   DISPLAY 'Invalid hire date! Use YYYY-MM-DD format.'
+                   MOVE 'N' TO WS-ENTRY-VALID
+               ELSE
+                   MOVE WS-HD-YEAR TO WS-HD-YEAR-NUM
+                   MOVE WS-HD-MONTH TO WS-HD-MONTH-NUM
+                   MOVE WS-HD-DAY TO WS-HD-DAY-NUM
+                   IF WS-HD-MONTH-NUM < 1 OR WS-HD-MONTH-NUM > 12
+                       DISPLAY 'Invalid hire date! Month must be '
+                           '01-12.'
+                       MOVE 'N' TO WS-ENTRY-VALID
+                   ELSE
+                       PERFORM DETERMINE-DAYS-IN-MONTH
+                       IF WS-HD-DAY-NUM < 1
+                          OR WS-HD-DAY-NUM > WS-DAYS-IN-MONTH
+                           DISPLAY 'Invalid hire date! Day is out '
+                               'of range for that month.'
+                           MOVE 'N' TO WS-ENTRY-VALID
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+       *> 月ごとの日数上限を決定（閏年のみ2月29日まで許容）
+           EVALUATE WS-HD-MONTH-NUM
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   PERFORM DETERMINE-LEAP-YEAR
+                   IF WS-LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+       DETERMINE-LEAP-YEAR.
+       *> 閏年判定（4で割り切れ、かつ100で割り切れない、
+       *> または400で割り切れる年が閏年）
+           MOVE 'N' TO WS-LEAP-YEAR-SWITCH
+           IF FUNCTION MOD(WS-HD-YEAR-NUM, 4) = 0
+               IF FUNCTION MOD(WS-HD-YEAR-NUM, 100) NOT = 0
+                   MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+               ELSE
+                   IF FUNCTION MOD(WS-HD-YEAR-NUM, 400) = 0
+                       MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
        DISPLAY-EMPLOYEE.
        *> 従業員表示サブルーチン
-           DISPLAY 'Employee Information:'
-           DISPLAY '===================='
-           *> ヘッダー表示
+           DISPLAY 'Enter Employee ID to display: '
+           ACCEPT WS-EMP-ID
+
+           OPEN INPUT EMPLOYEE-MASTER
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY 'Employee not found!'
+           END-READ
+
+           IF WS-FILE-OK
+               DISPLAY 'Employee Information:'
+               DISPLAY '===================='
+               *> ヘッダー表示
+               DISPLAY 'ID: ' WS-EMP-ID
+               *> 従業員ID表示
+               DISPLAY 'Name: ' WS-EMP-NAME
+               *> 従業員名表示
+               DISPLAY 'Department: ' WS-EMP-DEPT
+               *> 部署名表示
+               MOVE WS-EMP-SALARY TO WS-DISPLAY-SALARY
+               *> 給与を表示用形式に変換
+               DISPLAY 'Salary: $' WS-DISPLAY-SALARY
+               *> 給与表示（カンマ区切り）
+               DISPLAY 'Hire Date: ' WS-EMP-HIRE-DATE
+               *> 入社日表示
+           END-IF
+
+           CLOSE EMPLOYEE-MASTER
+           DISPLAY ' '.
+           *> 空行表示
+
+       UPDATE-EMPLOYEE.
+       *> 従業員更新サブルーチン
+           DISPLAY 'Enter Employee ID to update: '
+           ACCEPT WS-EMP-ID
+
+           OPEN I-O EMPLOYEE-MASTER
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY 'Employee not found!'
+           END-READ
+
+           IF WS-FILE-OK
+               DISPLAY 'Current Name: ' WS-EMP-NAME
+               DISPLAY 'Enter new Employee Name: '
+               ACCEPT WS-EMP-NAME
+               *> 従業員名の更新
+
+               DISPLAY 'Current Department: ' WS-EMP-DEPT
+               DISPLAY 'Enter new Department: '
+               ACCEPT WS-EMP-DEPT
+               *> 部署名の更新
+
+               DISPLAY 'Current Salary: ' WS-EMP-SALARY
+               MOVE 'N' TO WS-ENTRY-VALID
+               PERFORM UNTIL WS-ENTRY-VALID = 'Y'
+                   DISPLAY 'Enter new Salary: '
+                   ACCEPT WS-SALARY-INPUT
+                   PERFORM VALIDATE-SALARY-ENTRY
+               END-PERFORM
+               *> 給与の更新（数値・ゼロ超をチェック）
+
+               DISPLAY 'Current Hire Date: ' WS-EMP-HIRE-DATE
+               MOVE 'N' TO WS-ENTRY-VALID
+               PERFORM UNTIL WS-ENTRY-VALID = 'Y'
+                   DISPLAY 'Enter new Hire Date (YYYY-MM-DD): '
+                   ACCEPT WS-EMP-HIRE-DATE
+                   PERFORM VALIDATE-HIRE-DATE-ENTRY
+               END-PERFORM
+               *> 入社日の更新（YYYY-MM-DD形式をチェック）
+
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY 'Error: Unable to update employee!'
+               END-REWRITE
+
+               MOVE 'UPDATE-EMPLOYEE' TO WS-AUDIT-PARAGRAPH-ID
+               IF WS-FILE-OK
+                   DISPLAY 'Employee updated successfully!'
+                   MOVE 'S' TO WS-AUDIT-OUTCOME
+                   MOVE 'Employee updated' TO WS-AUDIT-MESSAGE
+               ELSE
+                   MOVE 'F' TO WS-AUDIT-OUTCOME
+                   MOVE 'Update failed' TO WS-AUDIT-MESSAGE
+               END-IF
+               PERFORM WRITE-AUDIT-LOG
+           ELSE
+               MOVE 'UPDATE-EMPLOYEE' TO WS-AUDIT-PARAGRAPH-ID
+               MOVE 'F' TO WS-AUDIT-OUTCOME
+               MOVE 'Update failed - employee not found'
+                   TO WS-AUDIT-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+           END-IF
+
+           CLOSE EMPLOYEE-MASTER
+           DISPLAY ' '.
+           *> 空行表示
+
+       FIND-EMPLOYEE.
+       *> 従業員検索サブルーチン（ID完全一致または氏名部分一致）
+           DISPLAY 'Search by (1) Employee ID or (2) Name: '
+           ACCEPT WS-CHOICE
+           MOVE 0 TO WS-MATCH-COUNT
+
+           OPEN INPUT EMPLOYEE-MASTER
+
+           IF WS-CHOICE = 1
+               DISPLAY 'Enter Employee ID: '
+               ACCEPT WS-EMP-ID
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       DISPLAY 'Employee not found!'
+               END-READ
+               IF WS-FILE-OK
+                   PERFORM DISPLAY-MATCHED-EMPLOYEE
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           ELSE
+               DISPLAY 'Enter Name (or part of it): '
+               ACCEPT WS-SEARCH-NAME
+               MOVE 'N' TO WS-SEARCH-EOF
+               MOVE LOW-VALUES TO WS-EMP-ID
+               START EMPLOYEE-MASTER KEY IS NOT LESS THAN WS-EMP-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-SEARCH-EOF
+               END-START
+               PERFORM UNTIL WS-SEARCH-EOF = 'Y'
+                   READ EMPLOYEE-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-SEARCH-EOF
+                       NOT AT END
+                           IF WS-EMP-NAME(1:15) = WS-SEARCH-NAME(1:15)
+                               PERFORM DISPLAY-MATCHED-EMPLOYEE
+                               ADD 1 TO WS-MATCH-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE EMPLOYEE-MASTER
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY 'No matching employees found.'
+           ELSE
+               DISPLAY WS-MATCH-COUNT ' matching employee(s) found.'
+           END-IF
+           DISPLAY ' '.
+           *> 空行表示
+
+       DISPLAY-MATCHED-EMPLOYEE.
+       *> 検索で一致した従業員1名分の表示
+           DISPLAY '----------------------------------------'
            DISPLAY 'ID: ' WS-EMP-ID
-           *> 従業員ID表示
            DISPLAY 'Name: ' WS-EMP-NAME
-           *> 従業員名表示
            DISPLAY 'Department: ' WS-EMP-DEPT
-           *> 部署名表示
            MOVE WS-EMP-SALARY TO WS-DISPLAY-SALARY
-           *> 給与を表示用形式に変換
            DISPLAY 'Salary: $' WS-DISPLAY-SALARY
-           *> 給与表示（カンマ区切り）
-           DISPLAY 'Hire Date: ' WS-EMP-HIRE-DATE
-           *> 入社日表示
-           DISPLAY ' '
+           DISPLAY 'Hire Date: ' WS-EMP-HIRE-DATE.
+
+       DEPARTMENT-ROSTER-REPORT.
+       *> 部署別の人数・給与合計レポート
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 'N' TO WS-SEARCH-EOF
+
+           OPEN INPUT EMPLOYEE-MASTER
+           MOVE LOW-VALUES TO WS-EMP-ID
+           START EMPLOYEE-MASTER KEY IS NOT LESS THAN WS-EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-SEARCH-EOF
+           END-START
+
+           PERFORM UNTIL WS-SEARCH-EOF = 'Y'
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SEARCH-EOF
+                   NOT AT END
+                       PERFORM ACCUMULATE-DEPARTMENT-TOTALS
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER
+
+           DISPLAY '========================================'
+           DISPLAY 'Department Roster / Headcount Report'
+           DISPLAY '========================================'
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-TOTAL-SALARY(WS-DEPT-IDX)
+                   TO WS-DISPLAY-DEPT-SALARY
+               DISPLAY 'Department: ' WS-DEPT-NAME(WS-DEPT-IDX)
+               DISPLAY '  Headcount:    ' WS-DEPT-HEADCOUNT(WS-DEPT-IDX)
+               DISPLAY '  Total Salary: $' WS-DISPLAY-DEPT-SALARY
+           END-PERFORM
+           DISPLAY ' '.
+           *> 空行表示
+
+       ACCUMULATE-DEPARTMENT-TOTALS.
+       *> 現在の従業員レコードを部署別テーブルへ加算
+           MOVE 'N' TO WS-DEPT-FOUND
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY
+               WHEN WS-DEPT-NAME(WS-DEPT-IDX) = WS-EMP-DEPT
+                   MOVE 'Y' TO WS-DEPT-FOUND
+           END-SEARCH
+
+           IF WS-DEPT-FOUND = 'Y'
+               ADD 1 TO WS-DEPT-HEADCOUNT(WS-DEPT-IDX)
+               ADD WS-EMP-SALARY TO WS-DEPT-TOTAL-SALARY(WS-DEPT-IDX)
+           ELSE
+               IF WS-DEPT-COUNT < 20
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                   MOVE WS-EMP-DEPT TO WS-DEPT-NAME(WS-DEPT-IDX)
+                   MOVE 1 TO WS-DEPT-HEADCOUNT(WS-DEPT-IDX)
+                   MOVE WS-EMP-SALARY
+                       TO WS-DEPT-TOTAL-SALARY(WS-DEPT-IDX)
+               END-IF
+           END-IF.
+
+       EXPORT-PAYROLL-EXTRACT.
+       *> 全従業員の給与抽出ファイルを出力（給与計算システム連携用）
+           MOVE 0 TO WS-EXTRACT-COUNT
+           MOVE 'N' TO WS-SEARCH-EOF
+
+           OPEN INPUT EMPLOYEE-MASTER
+           OPEN OUTPUT PAYROLL-EXTRACT
+           MOVE LOW-VALUES TO WS-EMP-ID
+           START EMPLOYEE-MASTER KEY IS NOT LESS THAN WS-EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-SEARCH-EOF
+           END-START
+
+           PERFORM UNTIL WS-SEARCH-EOF = 'Y'
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SEARCH-EOF
+                   NOT AT END
+                       PERFORM WRITE-PAYROLL-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE PAYROLL-EXTRACT
+
+           DISPLAY WS-EXTRACT-COUNT
+               ' employee record(s) exported to PAYROLL.DAT'
+           DISPLAY ' '.
+           *> 空行表示
+
+       WRITE-PAYROLL-EXTRACT-RECORD.
+       *> 1件分の従業員レコードを給与抽出レコードへ変換して出力
+           MOVE WS-EMP-ID TO WS-PE-EMP-ID
+           MOVE WS-EMP-NAME TO WS-PE-EMP-NAME
+           MOVE WS-EMP-DEPT TO WS-PE-EMP-DEPT
+           MOVE WS-EMP-SALARY TO WS-PE-EMP-SALARY
+           MOVE WS-EMP-HIRE-DATE TO WS-PE-EMP-HIRE-DATE
+           WRITE PAYROLL-EXTRACT-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+       DELETE-EMPLOYEE.
+       *> 従業員削除サブルーチン
+           DISPLAY 'Enter Employee ID to delete: '
+           ACCEPT WS-EMP-ID
+
+           OPEN I-O EMPLOYEE-MASTER
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY 'Employee not found!'
+           END-READ
+
+           IF WS-FILE-OK
+               DELETE EMPLOYEE-MASTER
+                   INVALID KEY
+                       DISPLAY 'Error: Unable to delete employee!'
+               END-DELETE
+
+               MOVE 'DELETE-EMPLOYEE' TO WS-AUDIT-PARAGRAPH-ID
+               IF WS-FILE-OK
+                   DISPLAY 'Employee deleted successfully!'
+                   MOVE 'S' TO WS-AUDIT-OUTCOME
+                   MOVE 'Employee deleted' TO WS-AUDIT-MESSAGE
+               ELSE
+                   MOVE 'F' TO WS-AUDIT-OUTCOME
+                   MOVE 'Delete failed' TO WS-AUDIT-MESSAGE
+               END-IF
+               PERFORM WRITE-AUDIT-LOG
+           ELSE
+               MOVE 'DELETE-EMPLOYEE' TO WS-AUDIT-PARAGRAPH-ID
+               MOVE 'F' TO WS-AUDIT-OUTCOME
+               MOVE 'Delete failed - employee not found'
+                   TO WS-AUDIT-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+           END-IF
+
+           CLOSE EMPLOYEE-MASTER
+           DISPLAY ' '.
            *> 空行表示
+
+       WRITE-AUDIT-LOG.
+       *> 監査ログへの書き込み（他のバッチプログラムと共通の
+       *> "タイムスタンプ プログラムID パラグラフID ユーザID
+       *> [結果] メッセージ" 形式。複数プログラムが追記するため
+       *> EXTENDで開き、ファイルが無ければOUTPUTで新規作成する）
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+
+           MOVE SPACES TO WS-AUDIT-LOG-RECORD
+           STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-AUDIT-PROGRAM-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-AUDIT-PARAGRAPH-ID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-AUDIT-USER-ID DELIMITED BY SIZE
+                  ' [' DELIMITED BY SIZE
+                  WS-AUDIT-OUTCOME DELIMITED BY SIZE
+                  '] ' DELIMITED BY SIZE
+                  WS-AUDIT-MESSAGE DELIMITED BY SIZE
+                     INTO WS-AUDIT-LOG-RECORD
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE WS-AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
